@@ -13,10 +13,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY IEPX010.
+           COPY "IEPX011".
 
        DATA DIVISION.
        FILE SECTION.
        COPY IEPW010.
+       COPY "IEPW011".
        WORKING-STORAGE SECTION.
            COPY "IEP010T.CPB".
            COPY "IEP010T.CPY".
@@ -27,7 +29,15 @@
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
            05  ST-IED010             PIC XX       VALUE SPACES.
+           05  ST-CDU010             PIC XX       VALUE SPACES.
            05  LIN-DETALHE-W         PIC X(30)    VALUE SPACES.
+           05  IX-RECENTE-W          PIC 9(02)    VALUE ZEROS.
+           05  IX-DESLOC-CDU010      PIC 9(02)    VALUE ZEROS.
+           05  CODIGO-ANT-CDU010     PIC 9(05)    VALUE ZEROS.
+           05  CODIGO-ATUAL-CDU010   PIC 9(05)    VALUE ZEROS.
+           05  IX-VERIFICA-W         PIC 9(02)    VALUE ZEROS.
+           05  POS-ACHADA-CDU010     PIC 9(02)    VALUE ZEROS.
+           05  IX-CONFIRMA-W         PIC 9(02)    VALUE ZEROS.
            05  EMP-REFERENCIA.
                10  FILLER            PIC X(15)
                    VALUE "\PROGRAMA\KELLO".
@@ -45,11 +55,16 @@
        77 wHandle                      pic 9(09) comp-5 value zeros.
 
        LINKAGE SECTION.
-       01  STRING-1               PIC X(70) VALUE SPACES.
+       01  STRING-1               PIC X(100) VALUE SPACES.
+       01  TABELA-CIDADES-SEL.
+           05  QTDE-CIDADES-SEL       PIC 9(02).
+           05  CIDADE-SEL OCCURS 10 TIMES.
+               10  CODIGO-CIDADE-SEL  PIC X(05).
 
            COPY "PARAMETR".
 
-       PROCEDURE DIVISION USING PARAMETROS-W STRING-1.
+       PROCEDURE DIVISION USING PARAMETROS-W STRING-1
+                                 OPTIONAL TABELA-CIDADES-SEL.
 
        MAIN-PROCESS SECTION.
            PERFORM INICIALIZA-PROGRAMA.
@@ -63,9 +78,17 @@
            MOVE GS-DATA-BLOCK-VERSION-NO
                                    TO DS-DATA-BLOCK-VERSION-NO
            MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE STRING-1(90: 2)    TO GS-UF-FILTRO
+           MOVE STRING-1(100: 1)   TO GS-MULTI-SELECT-FLG
            MOVE EMPRESA-W          TO EMP-REC
            MOVE "IED010"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-IED010.
            OPEN INPUT IED010.
+           MOVE "CDU010" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CDU010.
+           OPEN I-O CDU010.
+           IF ST-CDU010 = "35"
+              CLOSE CDU010      OPEN OUTPUT CDU010
+              CLOSE CDU010      OPEN I-O CDU010
+           END-IF.
            IF ST-IED010 <> "00"
               MOVE "ERRO ABERTURA IED010: "  TO GS-MENSAGEM-ERRO
               MOVE ST-IED010 TO GS-MENSAGEM-ERRO(23: 02)
@@ -81,6 +104,10 @@
                     PERFORM CARREGA-ULTIMOS
                WHEN GS-ITEM-SELECIONADO-TRUE
                     PERFORM ITEM-SELECIONADO
+               WHEN GS-NOVA-CIDADE-FLG-TRUE
+                    PERFORM ABRE-MANUTENCAO-CIDADE
+               WHEN GS-CONFIRMA-SELECAO-FLG-TRUE
+                    PERFORM CONFIRMA-SELECAO
            END-EVALUATE.
            PERFORM CLEAR-FLAGS.
            PERFORM CALL-DIALOG-SYSTEM.
@@ -93,35 +120,158 @@
 
           invoke janelaPrincipal "CentralizarNoDesktop".
 
+       ABRE-MANUTENCAO-CIDADE SECTION.
+           MOVE ZEROS TO STRING-1(63: 5).
+           CALL "IEM010T" USING PARAMETROS-W STRING-1
+           CANCEL "IEM010T"
+           PERFORM CARREGA-ULTIMOS.
+
        CARREGA-MENSAGEM-ERRO SECTION.
            MOVE "EXIBE-ERRO" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
        CARREGA-ULTIMOS SECTION.
            MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM
+           MOVE SPACES TO GS-LINDET.
+           MOVE ZEROS TO GS-CONT.
+           PERFORM CARREGA-LEGENDA.
+           PERFORM CARREGA-RECENTES.
            INITIALIZE REG-IED010
+           MOVE GS-UF-FILTRO TO UF-IE10.
            MOVE SPACES TO NOME-IE10.
            START IED010 KEY IS NOT < ALT-IE10 INVALID KEY
                  MOVE "10" TO ST-IED010.
 
-           MOVE SPACES TO GS-LINDET.
-           MOVE ZEROS TO GS-CONT.
            PERFORM UNTIL ST-IED010 = "10"
               READ IED010 NEXT RECORD AT END
                    MOVE "10" TO ST-IED010
               NOT AT END
-                ADD 1                  TO GS-CONT
-                MOVE CIDADE-IE10       TO GS-LINDET(1: 21)
-                MOVE NOME-IE10         TO GS-LINDET(22: 41)
-                MOVE CODIGO-IE10       TO GS-LINDET(63: 5)
-                MOVE "INSERE-LIST" TO DS-PROCEDURE
-                PERFORM CALL-DIALOG-SYSTEM
+                IF GS-UF-FILTRO <> SPACES AND UF-IE10 <> GS-UF-FILTRO
+                   MOVE "10" TO ST-IED010
+                ELSE
+                   PERFORM INSERE-CIDADE-LISTA
+                END-IF
               END-READ
            END-PERFORM.
+
+       INSERE-CIDADE-LISTA SECTION.
+           ADD 1                  TO GS-CONT
+           MOVE CIDADE-IE10       TO GS-LINDET(1: 21)
+           MOVE NOME-IE10         TO GS-LINDET(22: 41)
+           MOVE CODIGO-IE10       TO GS-LINDET(63: 5)
+           MOVE UF-IE10           TO GS-LINDET(68: 2)
+           MOVE STATUS-IE10       TO GS-LINDET(70: 1)
+           MOVE "INSERE-LIST" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-LEGENDA SECTION.
+           MOVE SPACES TO GS-LINDET.
+           MOVE GS-LEGENDA TO GS-LINDET(1: 40).
+           MOVE "INSERE-LIST" TO DS-PROCEDURE.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-RECENTES SECTION.
+           MOVE 1 TO IX-RECENTE-W.
+           PERFORM CARREGA-UMA-RECENTE UNTIL IX-RECENTE-W > 5.
+
+       CARREGA-UMA-RECENTE SECTION.
+           MOVE USUARIO-W        TO USUARIO-CDU010.
+           MOVE IX-RECENTE-W     TO SEQUENCIA-CDU010.
+           READ CDU010 INVALID KEY CONTINUE
+              NOT INVALID KEY
+                IF CODIGO-CDU010 <> ZEROS
+                   MOVE CODIGO-CDU010 TO CODIGO-IE10
+                   READ IED010 INVALID KEY CONTINUE
+                      NOT INVALID KEY PERFORM INSERE-CIDADE-LISTA
+                   END-READ
+                END-IF
+           END-READ.
+           ADD 1 TO IX-RECENTE-W.
+
+       REGISTRA-CIDADE-USO SECTION.
+           IF CODIGO-W NOT = SPACES AND NOT = ZEROS
+              MOVE CODIGO-W          TO CODIGO-ATUAL-CDU010
+              PERFORM LOCALIZA-CIDADE-RECENTE
+              IF POS-ACHADA-CDU010 = ZEROS
+                 MOVE 5 TO IX-DESLOC-CDU010
+              ELSE
+                 MOVE POS-ACHADA-CDU010 TO IX-DESLOC-CDU010
+              END-IF
+              PERFORM DESLOCA-CIDADE-USO UNTIL IX-DESLOC-CDU010 = 1
+              MOVE USUARIO-W         TO USUARIO-CDU010
+              MOVE 1                 TO SEQUENCIA-CDU010
+              MOVE CODIGO-ATUAL-CDU010 TO CODIGO-CDU010
+              READ CDU010 INVALID KEY
+                   WRITE REG-CDU010
+              NOT INVALID KEY
+                   REWRITE REG-CDU010
+              END-READ
+           END-IF.
+
+       LOCALIZA-CIDADE-RECENTE SECTION.
+           MOVE ZEROS TO POS-ACHADA-CDU010.
+           MOVE 1     TO IX-VERIFICA-W.
+           PERFORM VERIFICA-UMA-RECENTE
+               UNTIL IX-VERIFICA-W > 5 OR POS-ACHADA-CDU010 NOT = ZEROS.
+
+       VERIFICA-UMA-RECENTE SECTION.
+           MOVE USUARIO-W        TO USUARIO-CDU010.
+           MOVE IX-VERIFICA-W    TO SEQUENCIA-CDU010.
+           READ CDU010 INVALID KEY CONTINUE
+              NOT INVALID KEY
+                IF CODIGO-CDU010 = CODIGO-ATUAL-CDU010
+                   MOVE IX-VERIFICA-W TO POS-ACHADA-CDU010
+                END-IF
+           END-READ.
+           ADD 1 TO IX-VERIFICA-W.
+
+       DESLOCA-CIDADE-USO SECTION.
+           MOVE USUARIO-W        TO USUARIO-CDU010.
+           COMPUTE SEQUENCIA-CDU010 = IX-DESLOC-CDU010 - 1.
+           MOVE ZEROS TO CODIGO-ANT-CDU010.
+           READ CDU010 INVALID KEY CONTINUE
+              NOT INVALID KEY MOVE CODIGO-CDU010 TO CODIGO-ANT-CDU010
+           END-READ.
+           IF CODIGO-ANT-CDU010 <> ZEROS
+              MOVE USUARIO-W         TO USUARIO-CDU010
+              MOVE IX-DESLOC-CDU010  TO SEQUENCIA-CDU010
+              MOVE CODIGO-ANT-CDU010 TO CODIGO-CDU010
+              READ CDU010 INVALID KEY
+                   WRITE REG-CDU010
+              NOT INVALID KEY
+                   REWRITE REG-CDU010
+              END-READ
+           END-IF.
+           SUBTRACT 1 FROM IX-DESLOC-CDU010.
+
        ITEM-SELECIONADO SECTION.
            MOVE GS-LINDET TO STRING-1.
            MOVE STRING-1(63: 5) TO CODIGO-W.
            IF CODIGO-W = SPACES MOVE ZEROS TO STRING-1(63: 5).
+           PERFORM REGISTRA-CIDADE-USO.
+           IF GS-MULTI-SELECT-FLG-TRUE
+              PERFORM ADICIONA-CIDADE-SELECIONADA
+           END-IF.
+
+       ADICIONA-CIDADE-SELECIONADA SECTION.
+           IF GS-QTDE-SELECIONADOS < 10
+              ADD 1 TO GS-QTDE-SELECIONADOS
+              MOVE CODIGO-W TO GS-CODIGO-SEL(GS-QTDE-SELECIONADOS)
+           END-IF.
+
+       CONFIRMA-SELECAO SECTION.
+           IF GS-MULTI-SELECT-FLG-TRUE
+              MOVE GS-QTDE-SELECIONADOS TO QTDE-CIDADES-SEL
+              MOVE 1 TO IX-CONFIRMA-W
+              PERFORM COPIA-CIDADE-SELECIONADA
+                  UNTIL IX-CONFIRMA-W > GS-QTDE-SELECIONADOS
+           END-IF.
+           MOVE 1 TO GS-EXIT-FLG.
+
+       COPIA-CIDADE-SELECIONADA SECTION.
+           MOVE GS-CODIGO-SEL(IX-CONFIRMA-W)
+                            TO CODIGO-CIDADE-SEL(IX-CONFIRMA-W).
+           ADD 1 TO IX-CONFIRMA-W.
        CLEAR-FLAGS SECTION.
            INITIALIZE GS-FLAG-GROUP.
 
@@ -141,7 +291,7 @@
               GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE IED010.
+           CLOSE IED010 CDU010.
            move ds-quit-set to ds-control
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
