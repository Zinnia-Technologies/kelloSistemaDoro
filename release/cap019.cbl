@@ -15,18 +15,41 @@
            COPY CAPX019.
            COPY LOGX001.
            COPY LOGACESS.SEL.
+           COPY CAPX011.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+           SELECT CSV019 ASSIGN TO CSV-NOME-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  STATUS IS ST-CSV019.
+           SELECT PRF019 ASSIGN TO PATH-PRF019
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-USUARIO-PF019
+                  STATUS IS ST-PRF019.
 
        DATA DIVISION.
        FILE SECTION.
        COPY CAPW019.
        COPY LOGW001.
        COPY LOGACESS.FD.
+      *    CAD011 - CADASTRO DE FORNECEDORES (chave alternativa pelo
+      *    tipo de fornecedor, usada apenas p/ conferir vinculo).
+       COPY CAPW011.
 
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
            05  FILLER              PIC X(80).
+
+       FD  CSV019
+           LABEL RECORD IS OMITTED.
+       01  REG-CSV019              PIC X(80).
+
+       FD  PRF019
+           LABEL RECORD IS OMITTED.
+      *    PRF019 - PREFERENCIA DE ORDENACAO DA TELA POR USUARIO
+       01  REG-PRF019.
+           05  COD-USUARIO-PF019   PIC 9(4).
+           05  ORDEM-PF019         PIC 9.
        WORKING-STORAGE SECTION.
            COPY IMPRESSORA.
            COPY "CAP019.CPB".
@@ -39,6 +62,16 @@
            05  ST-CAD019             PIC XX       VALUE SPACES.
            05  ST-LOG001             PIC XX       VALUE SPACES.
            05  FS-LOGACESS           PIC XX       VALUE SPACES.
+           05  ST-CAD011             PIC XX       VALUE SPACES.
+           05  ST-CSV019             PIC XX       VALUE SPACES.
+           05  ST-PRF019             PIC XX       VALUE SPACES.
+           05  PATH-CAD011           PIC X(30)    VALUE SPACES.
+           05  PATH-PRF019           PIC X(30)    VALUE SPACES.
+           05  CSV-NOME-W            PIC X(60)    VALUE SPACES.
+           05  LINDET-CSV.
+               10  CODIGO-CSV-W      PIC 9(2).
+               10  FILLER            PIC X        VALUE ";".
+               10  NOME-CSV-W        PIC X(30).
            05  ULT-CODIGO            PIC 9(2)     VALUE ZEROS.
       *    Ult-codigo - ser� utilizado p/ encontrar o �ltimo c�digo
       *    de portador utilizado
@@ -79,7 +112,7 @@
            05  FILLER              PIC X(80)   VALUE ALL "=".
        01  CAB04.
            05  FILLER              PIC X(80)   VALUE
-           "COD.      TIPO DE FORNECEDOR".
+           "COD.      TIPO DE FORNECEDOR                 SITUACAO".
 
        01  LINDET.
            05  LINDET-REL          PIC X(80)   VALUE SPACES.
@@ -124,6 +157,8 @@
            MOVE NOME-EMPRESA-W     TO EMPRESA-REL
            MOVE "CAD019" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD019.
            MOVE "LOG001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG001.
+           MOVE "CAD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD011.
+           MOVE "PRF019" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-PRF019.
            MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF TO
                                                        ARQUIVO-LOGACESS
            OPEN I-O CAD019 LOG001
@@ -145,6 +180,18 @@
               MOVE ST-LOG001 TO CAP019-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
 
+           OPEN INPUT CAD011.
+           IF ST-CAD011 = "35"
+              CLOSE CAD011      OPEN OUTPUT CAD011
+              CLOSE CAD011      OPEN INPUT CAD011
+           END-IF.
+
+           OPEN I-O PRF019.
+           IF ST-PRF019 = "35"
+              CLOSE PRF019      OPEN OUTPUT PRF019
+              CLOSE PRF019      OPEN I-O PRF019
+           END-IF.
+
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO CAP019-MENSAGEM-ERRO
               PERFORM CARREGA-MENSAGEM-ERRO.
@@ -176,6 +223,10 @@
 
            IF ERRO-W = ZEROS
                 MOVE 1 TO CAP019-ORDER
+                MOVE COD-USUARIO-W TO COD-USUARIO-PF019
+                READ PRF019 INVALID KEY CONTINUE
+                     NOT INVALID KEY MOVE ORDEM-PF019 TO CAP019-ORDER
+                END-READ
                 PERFORM ACHAR-CODIGO
                 PERFORM LOAD-SCREENSET.
 
@@ -187,7 +238,7 @@
                    PERFORM SALVAR-DADOS
                    PERFORM CARREGA-ULTIMOS
                    PERFORM LIMPAR-DADOS
-                   PERFORM INCREMENTA-CODIGO
+                   PERFORM ACHAR-CODIGO
                    MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
                WHEN CAP019-LOAD-FLG-TRUE
                    PERFORM CARREGAR-DADOS
@@ -212,6 +263,11 @@
                WHEN CAP019-CARREGA-LIST-BOX-TRUE
                    MOVE CAP019-LINDET(1: 2) TO CAP019-CODIGO
                    PERFORM CARREGAR-DADOS
+               WHEN CAP019-CSV-FLG-TRUE
+                   PERFORM GERA-CSV
+                   PERFORM MOSTRA-ULT-CODIGO
+               WHEN CAP019-HISTORICO-FLG-TRUE
+                   PERFORM HISTORICO-ALTERACOES
            END-EVALUATE
            PERFORM CLEAR-FLAGS
            PERFORM CALL-DIALOG-SYSTEM.
@@ -242,30 +298,78 @@
            MOVE ORDEM-W TO CAP019-ORDER
            PERFORM SET-UP-FOR-REFRESH-SCREEN.
        EXCLUI-RECORD SECTION.
-           CLOSE CAD019
-           OPEN I-O CAD019 LOG001
-           DELETE CAD019 NOT INVALID KEY
-               MOVE USUARIO-W   TO LOG1-USUARIO
-               MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
-               MOVE WS-DATA-CPU TO LOG1-DATA
-               ACCEPT WS-HORA-SYS FROM TIME
-               MOVE WS-HORA-SYS TO LOG1-HORAS
-               MOVE "E"         TO LOG1-OPERACAO
-               MOVE "CAD019"    TO LOG1-ARQUIVO
-               MOVE "CAP019"    TO LOG1-PROGRAMA
-               MOVE REG-CAD019  TO LOG1-REGISTRO
-               WRITE REG-LOG001
-               END-WRITE.
-           PERFORM LIMPAR-DADOS.
-           MOVE 1 TO GRAVA-W.
-           CLOSE CAD019 LOG001
-           OPEN INPUT CAD019.
+           MOVE ZEROS TO ERRO-W.
+           PERFORM VERIFICA-FORNECEDOR-VINCULADO.
+           IF ERRO-W = ZEROS
+              CLOSE CAD019
+              OPEN I-O CAD019 LOG001
+              DELETE CAD019 NOT INVALID KEY
+                  MOVE USUARIO-W   TO LOG1-USUARIO
+                  MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                  MOVE WS-DATA-CPU TO LOG1-DATA
+                  ACCEPT WS-HORA-SYS FROM TIME
+                  MOVE WS-HORA-SYS TO LOG1-HORAS
+                  MOVE "E"         TO LOG1-OPERACAO
+                  MOVE "CAD019"    TO LOG1-ARQUIVO
+                  MOVE "CAP019"    TO LOG1-PROGRAMA
+                  MOVE REG-CAD019  TO LOG1-REGISTRO
+                  WRITE REG-LOG001
+                  END-WRITE
+              END-DELETE
+              PERFORM LIMPAR-DADOS
+              MOVE 1 TO GRAVA-W
+              CLOSE CAD019 LOG001
+              OPEN INPUT CAD019
+           ELSE
+              MOVE ZEROS TO ERRO-W
+           END-IF.
+       VERIFICA-FORNECEDOR-VINCULADO SECTION.
+      *    Nao deixa excluir um tipo de fornecedor que ainda esteja
+      *    em uso por algum fornecedor cadastrado - evita orfaos.
+           MOVE CODIGO-TIPO      TO TIPO-FORNEC-CD011
+           START CAD011 KEY IS = TIPO-FORNEC-CD011 INVALID KEY
+                 MOVE "10" TO ST-CAD011
+             NOT INVALID KEY MOVE "00" TO ST-CAD011
+           END-START
+           IF ST-CAD011 = "00"
+              READ CAD011 NEXT RECORD AT END MOVE "10" TO ST-CAD011
+                NOT AT END
+                  IF TIPO-FORNEC-CD011 = CODIGO-TIPO
+                     MOVE "TIPO EM USO P/ FORNECEDOR - NAO EXCLUIDO"
+                                          TO CAP019-MENSAGEM-ERRO
+                     PERFORM CARREGA-MENSAGEM-ERRO
+                  END-IF
+              END-READ
+           END-IF.
+       VERIFICA-NOME-DUPLICADO SECTION.
+      *    Nao deixa gravar um tipo de fornecedor com o mesmo nome de
+      *    outro ja cadastrado sob codigo diferente.
+           MOVE CAP019-NOME TO NOME-TIPO
+           START CAD019 KEY IS = NOME-TIPO INVALID KEY
+                 MOVE "10" TO ST-CAD019
+             NOT INVALID KEY MOVE "00" TO ST-CAD019
+           END-START
+           PERFORM UNTIL ST-CAD019 = "10" OR NOME-TIPO NOT = CAP019-NOME
+              READ CAD019 NEXT RECORD AT END MOVE "10" TO ST-CAD019
+                NOT AT END
+                  IF NOME-TIPO = CAP019-NOME AND
+                     CODIGO-TIPO NOT = CAP019-CODIGO
+                     MOVE "NOME JA CADASTRADO P/ OUTRO CODIGO"
+                                          TO CAP019-MENSAGEM-ERRO
+                     PERFORM CARREGA-MENSAGEM-ERRO
+                  END-IF
+              END-READ
+           END-PERFORM.
        SALVAR-DADOS SECTION.
            CLOSE CAD019
            OPEN I-O CAD019 LOG001
            MOVE CAP019-CODIGO       TO CODIGO-TIPO
            MOVE CAP019-NOME         TO NOME-TIPO.
-           IF GRAVA-W = 1
+           MOVE ZEROS TO ERRO-W.
+           PERFORM VERIFICA-NOME-DUPLICADO.
+           IF ERRO-W = 1
+              MOVE ZEROS TO ERRO-W
+           ELSE IF GRAVA-W = 1
               WRITE REG-CAD019 INVALID KEY
                    PERFORM ERRO-GRAVACAO
               NOT INVALID KEY
@@ -307,7 +411,17 @@
            PERFORM CARREGA-MENSAGEM-ERRO
            PERFORM ACHAR-CODIGO
            SUBTRACT 1 FROM ULT-CODIGO.
+       GRAVA-PREFERENCIA-ORDEM SECTION.
+      *    Guarda a ultima ordem de listagem usada por este usuario,
+      *    p/ que a tela ja abra na ordem preferida da proxima vez.
+           MOVE COD-USUARIO-W  TO COD-USUARIO-PF019
+           MOVE CAP019-ORDER   TO ORDEM-PF019
+           REWRITE REG-PRF019 INVALID KEY
+              WRITE REG-PRF019 INVALID KEY CONTINUE
+           END-REWRITE.
+
        CARREGA-ULTIMOS SECTION.
+           PERFORM GRAVA-PREFERENCIA-ORDEM
            MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM
            IF CAP019-ORDER = ZEROS
@@ -360,6 +474,11 @@
                MOVE SPACES TO LINDET-REL
                 MOVE CODIGO-TIPO           TO LINDET-REL(01: 08)
                 MOVE NOME-TIPO             TO LINDET-REL(09: 30)
+                MOVE CODIGO-TIPO           TO TIPO-FORNEC-CD011
+                START CAD011 KEY IS = TIPO-FORNEC-CD011
+                      INVALID KEY MOVE "LIVRE"  TO LINDET-REL(46: 5)
+                  NOT INVALID KEY MOVE "EM USO" TO LINDET-REL(46: 6)
+                END-START
                 WRITE REG-RELAT FROM LINDET
                 ADD 1 TO LIN
                 IF LIN > 56 PERFORM CABECALHO
@@ -370,6 +489,68 @@
            WRITE REG-RELAT AFTER PAGE.
            CLOSE RELAT.
 
+       GERA-CSV SECTION.
+      *    Gera arquivo texto separado por ; c/ o mesmo conteudo do
+      *    relatorio, p/ importacao direta em planilha.
+           MOVE "CAD019.CSV" TO ARQ-REC.
+           MOVE EMPRESA-REF TO CSV-NOME-W(1: 30).
+           OPEN OUTPUT CSV019.
+           IF ST-CSV019 <> "00"
+              MOVE "ERRO ABERTURA CSV: "  TO CAP019-MENSAGEM-ERRO
+              MOVE ST-CSV019 TO CAP019-MENSAGEM-ERRO(20: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              IF CAP019-ORDER = 1
+                 MOVE ZEROS TO CODIGO-TIPO
+                 START CAD019 KEY IS NOT < CODIGO-TIPO INVALID KEY
+                              MOVE "10" TO ST-CAD019
+              ELSE MOVE SPACES TO NOME-TIPO
+                   START CAD019 KEY IS NOT < NOME-TIPO INVALID KEY
+                              MOVE "10" TO ST-CAD019
+              END-IF
+              PERFORM UNTIL ST-CAD019 = "10"
+                READ CAD019 NEXT RECORD AT END MOVE "10" TO ST-CAD019
+                 NOT AT END
+                  MOVE CODIGO-TIPO TO CODIGO-CSV-W
+                  MOVE NOME-TIPO   TO NOME-CSV-W
+                  WRITE REG-CSV019 FROM LINDET-CSV
+                END-READ
+              END-PERFORM
+              CLOSE CSV019
+           END-IF.
+       HISTORICO-ALTERACOES SECTION.
+      *    Mostra na mesma lista da tela o historico de gravacoes do
+      *    codigo corrente, a partir das entradas ja escritas em
+      *    LOG001 por SALVAR-DADOS/EXCLUI-RECORD.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE CAP019-CODIGO TO CODIGO-TIPO
+           OPEN INPUT LOG001.
+           IF ST-LOG001 <> "00"
+              MOVE "ERRO ABERTURA LOG001: "  TO CAP019-MENSAGEM-ERRO
+              MOVE ST-LOG001 TO CAP019-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              MOVE SPACES TO CAP019-LINDET
+              MOVE ZEROS TO CAP019-CONT
+              PERFORM UNTIL ST-LOG001 = "10"
+                READ LOG001 NEXT RECORD AT END MOVE "10" TO ST-LOG001
+                 NOT AT END
+                  IF LOG1-ARQUIVO = "CAD019" AND
+                     LOG1-REGISTRO(1: 2) = CODIGO-TIPO
+                     ADD 1 TO CAP019-CONT
+                     MOVE SPACES TO CAP019-LINDET
+                     MOVE LOG1-OPERACAO TO CAP019-LINDET(01: 01)
+                     MOVE LOG1-DATA     TO CAP019-LINDET(03: 08)
+                     MOVE LOG1-HORAS    TO CAP019-LINDET(12: 08)
+                     MOVE LOG1-USUARIO  TO CAP019-LINDET(21: 10)
+                     MOVE "INSERE-LIST" TO DS-PROCEDURE
+                     PERFORM CALL-DIALOG-SYSTEM
+                  END-IF
+                END-READ
+              END-PERFORM
+              CLOSE LOG001
+           END-IF.
        CABECALHO SECTION.
            ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
            IF PAG-W = 1
@@ -434,7 +615,7 @@
 
            close logacess
 
-           CLOSE CAD019
+           CLOSE CAD019 CAD011 PRF019
            move ds-quit-set to ds-control
            perform call-dialog-system.
            EXIT PROGRAM.
