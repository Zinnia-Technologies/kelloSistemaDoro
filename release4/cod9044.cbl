@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COD9044.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *RELATORIO DE ENVELHECIMENTO DOS ITENS DE BRINDE DO COD043 AINDA
+      *NAO PAGOS (DATA-PAGTO-CO43 = ZEROS), AGRUPADO POR SEQ-CO43.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COD043X.
+           SELECT REL9044 ASSIGN TO REL9044-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9044.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COD043W.
+       FD  REL9044
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9044               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REL9044-NOME              PIC X(12)  VALUE SPACES.
+       01  ST-COD043                 PIC XX     VALUE SPACES.
+       01  ST-REL9044                PIC XX     VALUE SPACES.
+       01  FIM-COD043-SW             PIC X      VALUE "N".
+           88  FIM-COD043                  VALUE "S".
+       01  PRIMEIRO-REG-SW           PIC X      VALUE "S".
+           88  PRIMEIRO-REG                VALUE "S".
+       01  SEQ-ANT-W                 PIC 9(3)   VALUE ZEROS.
+       01  DATA-DIA-I                PIC 9(08)  VALUE ZEROS.
+       01  JULIANO-HOJE-W            PIC 9(08)  VALUE ZEROS.
+       01  JULIANO-INCLUSAO-W        PIC 9(08)  VALUE ZEROS.
+       01  DIAS-PENDENTE-W           PIC 9(06)  VALUE ZEROS.
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-PENDENTES-W          PIC 9(06)  VALUE ZEROS.
+       01  QTDE-PENDENTES-GRUPO-W    PIC 9(06)  VALUE ZEROS.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-COD043 UNTIL FIM-COD043.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "COD043" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD043.
+           MOVE "REL9044" TO REL9044-NOME.
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+           COMPUTE JULIANO-HOJE-W =
+                   FUNCTION INTEGER-OF-DATE(DATA-DIA-I).
+
+           OPEN INPUT COD043.
+           OPEN OUTPUT REL9044.
+           IF ST-COD043 <> "00"
+              MOVE "S" TO FIM-COD043-SW
+           ELSE
+              MOVE ZEROS TO SEQ-CO43 ITEM-CO43
+              START COD043 KEY IS NOT < CHAVE-CO43 INVALID KEY
+                    MOVE "S" TO FIM-COD043-SW
+           END-IF.
+
+       2000-PROCESSA-COD043 SECTION.
+           READ COD043 NEXT RECORD AT END
+                MOVE "S" TO FIM-COD043-SW
+                IF NOT PRIMEIRO-REG
+                   PERFORM 2500-IMPRIME-TOTAL-GRUPO
+                END-IF
+              NOT AT END
+                ADD 1 TO QTDE-LIDOS-W
+                IF PRIMEIRO-REG
+                   MOVE "N"      TO PRIMEIRO-REG-SW
+                   MOVE SEQ-CO43 TO SEQ-ANT-W
+                ELSE
+                   IF SEQ-CO43 <> SEQ-ANT-W
+                      PERFORM 2500-IMPRIME-TOTAL-GRUPO
+                      MOVE SEQ-CO43 TO SEQ-ANT-W
+                   END-IF
+                END-IF
+                IF DATA-PAGTO-CO43 = ZEROS
+                   PERFORM 2100-IMPRIME-PENDENTE
+                END-IF
+           END-READ.
+
+       2100-IMPRIME-PENDENTE SECTION.
+           ADD 1 TO QTDE-PENDENTES-W QTDE-PENDENTES-GRUPO-W.
+           MOVE ZEROS TO DIAS-PENDENTE-W.
+           IF DATA-INCLUSAO-CO43 NOT = ZEROS
+              COMPUTE JULIANO-INCLUSAO-W =
+                      FUNCTION INTEGER-OF-DATE(DATA-INCLUSAO-CO43)
+              COMPUTE DIAS-PENDENTE-W =
+                      JULIANO-HOJE-W - JULIANO-INCLUSAO-W
+           END-IF.
+           MOVE SPACES TO REG-REL9044.
+           MOVE SEQ-CO43             TO REG-REL9044(1: 3)
+           MOVE ITEM-CO43            TO REG-REL9044(5: 2)
+           MOVE BRINDE-CO43          TO REG-REL9044(8: 3)
+           MOVE QTDE-BRINDE-CO43     TO REG-REL9044(12: 5)
+           MOVE DATA-INCLUSAO-CO43   TO REG-REL9044(18: 8)
+           MOVE DIAS-PENDENTE-W      TO REG-REL9044(27: 6)
+           WRITE REG-REL9044.
+
+       2500-IMPRIME-TOTAL-GRUPO SECTION.
+           IF QTDE-PENDENTES-GRUPO-W NOT = ZEROS
+              MOVE SPACES TO REG-REL9044
+              MOVE SEQ-ANT-W               TO REG-REL9044(1: 3)
+              MOVE "TOTAL PENDENTES"       TO REG-REL9044(5: 16)
+              MOVE QTDE-PENDENTES-GRUPO-W  TO REG-REL9044(27: 6)
+              WRITE REG-REL9044
+           END-IF.
+           MOVE ZEROS TO QTDE-PENDENTES-GRUPO-W.
+
+       3000-FINALIZA SECTION.
+           CLOSE COD043 REL9044.
+           DISPLAY "COD9044 - ITENS LIDOS.....: " QTDE-LIDOS-W.
+           DISPLAY "COD9044 - ITENS PENDENTES..: " QTDE-PENDENTES-W.
