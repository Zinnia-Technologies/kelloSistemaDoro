@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACP9101.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *RELATORIO DE PENDENCIAS DE APROVACAO DAS PROPOSTAS DE
+      *SUBSTITUICAO DE TITULO (ACP110) - LISTA AS PROPOSTAS AINDA NAO
+      *APROVADAS PELO DCE, INDICANDO QUAIS DAS QUATRO DATAS DE
+      *APROVACAO (EMITENTE/CPD/ASSISTENTE/DCE) AINDA ESTAO EM BRANCO.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACP110X.
+           SELECT REL9101 ASSIGN TO REL9101-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9101.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ACP110W.
+       FD  REL9101
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9101               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REL9101-NOME              PIC X(12)  VALUE SPACES.
+       01  ST-ACP110                 PIC XX     VALUE SPACES.
+       01  ST-REL9101                PIC XX     VALUE SPACES.
+       01  FIM-ACP110-SW             PIC X      VALUE "N".
+           88  FIM-ACP110                  VALUE "S".
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-PENDENTES-W          PIC 9(06)  VALUE ZEROS.
+       01  SITUACAO-DATAS-W.
+           05  SIT-EMITENTE-W        PIC X(09)  VALUE SPACES.
+           05  SIT-CPD-W             PIC X(09)  VALUE SPACES.
+           05  SIT-ASSISTENTE-W      PIC X(09)  VALUE SPACES.
+           05  SIT-DCE-W             PIC X(09)  VALUE SPACES.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-ACP110 UNTIL FIM-ACP110.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "ACP110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-ACP110.
+           MOVE "REL9101" TO REL9101-NOME.
+
+           OPEN INPUT ACP110.
+           IF ST-ACP110 <> "00"
+              MOVE "S" TO FIM-ACP110-SW
+           END-IF.
+           OPEN OUTPUT REL9101.
+
+       2000-PROCESSA-ACP110 SECTION.
+           READ ACP110 NEXT RECORD AT END
+                MOVE "S" TO FIM-ACP110-SW
+              NOT AT END
+                ADD 1 TO QTDE-LIDOS-W
+                IF DATA-DCE-AC110 = ZEROS
+                   PERFORM 2100-IMPRIME-PENDENTE
+                END-IF
+           END-READ.
+
+       2100-IMPRIME-PENDENTE SECTION.
+           ADD 1 TO QTDE-PENDENTES-W.
+           MOVE "PENDENTE " TO SIT-EMITENTE-W.
+           MOVE "PENDENTE " TO SIT-CPD-W.
+           MOVE "PENDENTE " TO SIT-ASSISTENTE-W.
+           MOVE "PENDENTE " TO SIT-DCE-W.
+           IF DATA-EMITENTE-AC110 NOT = ZEROS
+              MOVE "OK       " TO SIT-EMITENTE-W
+           END-IF.
+           IF DATA-CPD-AC110 NOT = ZEROS
+              MOVE "OK       " TO SIT-CPD-W
+           END-IF.
+           IF DATA-ASSISTENTE-AC110 NOT = ZEROS
+              MOVE "OK       " TO SIT-ASSISTENTE-W
+           END-IF.
+           IF DATA-DCE-AC110 NOT = ZEROS
+              MOVE "OK       " TO SIT-DCE-W
+           END-IF.
+           MOVE SPACES TO REG-REL9101.
+           MOVE NUMERO-AC110      TO REG-REL9101(1: 6)
+           MOVE CONTRATO-AC110    TO REG-REL9101(8: 4)
+           MOVE SIT-EMITENTE-W    TO REG-REL9101(13: 9)
+           MOVE SIT-CPD-W         TO REG-REL9101(22: 9)
+           MOVE SIT-ASSISTENTE-W  TO REG-REL9101(31: 9)
+           MOVE SIT-DCE-W         TO REG-REL9101(40: 9)
+           MOVE ASSUNTO-AC110     TO REG-REL9101(49: 30)
+           WRITE REG-REL9101.
+
+       3000-FINALIZA SECTION.
+           CLOSE ACP110 REL9101.
+           DISPLAY "ACP9101 - PROPOSTAS LIDAS.....: " QTDE-LIDOS-W.
+           DISPLAY "ACP9101 - PROPOSTAS PENDENTES..: " QTDE-PENDENTES-W.
