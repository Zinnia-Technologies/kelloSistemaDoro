@@ -0,0 +1,310 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACP1100T.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 08/08/2026
+      *DESCRICAO: CADASTRO DA PROPOSTA DE SUBSTITUICAO DE TITULO
+      *(ACP110), COM RESOLUCAO DO TITULO ORIGINAL CONTRA O CRD020 E
+      *CONFERENCIA DE TOLERANCIA ENTRE O VALOR ORIGINAL E O VALOR NOVO
+      *ANTES DE LIBERAR O APROVACAO DO DCE.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACP110X.
+           COPY CRPX020.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ACP110W.
+       COPY CRPW020.
+       WORKING-STORAGE SECTION.
+           COPY "ACP1100T.CPB".
+           COPY "ACP1100T.CPY".
+           COPY "DS-CNTRL.MF".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+      *    TOLERANCIA-VALOR-W - VALOR MAXIMO DE DIFERENCA ADMITIDO
+      *    ENTRE EF-VALOR-ORIG E EF-VALOR-NOVO PARA LIBERAR O DCE.
+       01  TOLERANCIA-VALOR-W       PIC 9(07)V99 VALUE 10,00.
+       01  VARIAVEIS.
+           05  ST-ACP110             PIC XX       VALUE SPACES.
+           05  ST-CRD020             PIC XX       VALUE SPACES.
+           05  ACP110-EXISTE-SW      PIC X        VALUE "N".
+               88  ACP110-EXISTE            VALUE "S".
+           05  TOLERANCIA-OK-SW      PIC X        VALUE "N".
+           05  DIFERENCA-VALOR-W     PIC S9(11)V99 VALUE ZEROS.
+           05  DIFERENCA-ABS-W       PIC 9(11)V99  VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "ACP110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-ACP110.
+           MOVE "CRD020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD020.
+
+           OPEN I-O ACP110.
+           IF ST-ACP110 = "35"
+              CLOSE ACP110      OPEN OUTPUT ACP110
+              CLOSE ACP110      OPEN I-O ACP110
+           END-IF.
+           OPEN I-O CRD020.
+           IF ST-ACP110 <> "00"
+              MOVE "ERRO ABERTURA ACP110: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-ACP110 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM LOAD-SCREENSET
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                    PERFORM CENTRALIZAR
+               WHEN GS-CARREGA-TRUE
+                    PERFORM CARREGAR-DADOS
+               WHEN GS-RESOLVE-ORIG-TRUE
+                    PERFORM RESOLVE-TITULO-ORIGINAL
+               WHEN GS-GRAVA-TRUE
+                    PERFORM GRAVA-PROPOSTA
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       RESOLVE-TITULO-ORIGINAL SECTION.
+           MOVE ZEROS TO COD-COMPL-ORIG-AC110.
+           MOVE GS-BANCO-ORIG TO PORTADOR-CR20.
+           START CRD020 KEY IS NOT < PORTADOR-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CRD020
+              NOT AT END
+                IF PORTADOR-CR20 <> GS-BANCO-ORIG
+                   MOVE "10" TO ST-CRD020
+                ELSE
+                   IF NR-DOCTO-CR20 = GS-DOC-ORIG
+                      MOVE COD-COMPL-CR20 TO COD-COMPL-ORIG-AC110
+                      MOVE VALOR-TOT-CR20 TO GS-VALOR-ORIG
+                      MOVE DATA-VENCTO-CR20 TO GS-VENCTO-ORIG
+                      MOVE "10" TO ST-CRD020
+                   END-IF
+                END-IF
+              END-READ
+           END-PERFORM.
+           IF COD-COMPL-ORIG-AC110 = ZEROS
+              MOVE "TITULO ORIGINAL NAO ENCONTRADO NO CRD020"
+                                       TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
+
+       VALIDA-TOLERANCIA-VALOR SECTION.
+           MOVE "N" TO TOLERANCIA-OK-SW.
+           COMPUTE DIFERENCA-VALOR-W = GS-VALOR-NOVO - GS-VALOR-ORIG.
+           IF DIFERENCA-VALOR-W < 0
+              COMPUTE DIFERENCA-ABS-W = 0 - DIFERENCA-VALOR-W
+           ELSE
+              MOVE DIFERENCA-VALOR-W TO DIFERENCA-ABS-W
+           END-IF.
+           IF DIFERENCA-ABS-W NOT > TOLERANCIA-VALOR-W
+              MOVE "S" TO TOLERANCIA-OK-SW
+           ELSE
+              MOVE "VALOR NOVO FORA DA TOLERANCIA DO VALOR ORIGINAL"
+                                       TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
+
+       GRAVA-PROPOSTA SECTION.
+           MOVE "S" TO TOLERANCIA-OK-SW.
+           IF GS-DATA-DCE NOT = ZEROS
+              PERFORM VALIDA-TOLERANCIA-VALOR
+           END-IF.
+           IF TOLERANCIA-OK-SW = "S"
+              PERFORM MONTA-REGISTRO-ACP110
+              MOVE GS-NUMERO TO NUMERO-AC110
+              READ ACP110 INVALID KEY
+                   MOVE "N" TO ACP110-EXISTE-SW
+                 NOT INVALID KEY
+                   MOVE "S" TO ACP110-EXISTE-SW
+              END-READ
+              IF ACP110-EXISTE
+                 REWRITE REG-ACP110
+              ELSE
+                 WRITE REG-ACP110
+              END-IF
+              IF GS-DATA-DCE NOT = ZEROS
+                 AND COD-COMPL-ORIG-AC110 NOT = ZEROS
+                 PERFORM ATUALIZA-TITULO-SUBSTITUIDO
+              END-IF
+           END-IF.
+
+       CARREGAR-DADOS SECTION.
+           MOVE GS-NUMERO TO NUMERO-AC110.
+           READ ACP110 INVALID KEY
+                INITIALIZE REG-ACP110
+              NOT INVALID KEY
+                PERFORM DESMONTA-REGISTRO-ACP110
+           END-READ.
+
+       DESMONTA-REGISTRO-ACP110 SECTION.
+           MOVE NUMERO-AC110        TO GS-NUMERO.
+           MOVE CONTRATO-AC110      TO GS-CONTRATO.
+           MOVE ASSUNTO-AC110       TO GS-ASSUNTO.
+           MOVE EMITENTE-AC110      TO GS-EMITENTE.
+           MOVE CIDADE-AC110        TO GS-CIDADE.
+           MOVE NOME-AC110          TO GS-NOME.
+           MOVE SEQ-AC110           TO GS-SEQ.
+           MOVE IDENTIFICACAO-AC110 TO GS-IDENTIFICACAO.
+           MOVE DATA-PROPOSTA-AC110 TO GS-DATA-PROPOSTA.
+           MOVE BANCO-AGENCIA-AC110 TO GS-BANCO-AGENCIA.
+           MOVE VALOR-AC110         TO GS-VALOR.
+           MOVE DOC-ORIG-AC110      TO GS-DOC-ORIG.
+           MOVE PARCELA-ORIG-AC110  TO GS-PARCELA-ORIG.
+           MOVE TIPO-ORIG-AC110     TO GS-TIPO-ORIG.
+           MOVE BANCO-ORIG-AC110    TO GS-BANCO-ORIG.
+           MOVE VALOR-ORIG-AC110    TO GS-VALOR-ORIG.
+           MOVE VENCTO-ORIG-AC110   TO GS-VENCTO-ORIG.
+           MOVE PORT-ORIG-AC110     TO GS-PORT-ORIG.
+           MOVE CIDADE-ORIG-AC110   TO GS-CIDADE-ORIG.
+           MOVE EMITENTE-NOVO-AC110 TO GS-EMITENTE-NOVO.
+           MOVE DOC-NOVO-AC110      TO GS-DOC-NOVO.
+           MOVE PARCELA-NOVO-AC110  TO GS-PARCELA-NOVO.
+           MOVE TIPO-NOVO-AC110     TO GS-TIPO-NOVO.
+           MOVE BANCO-NOVO-AC110    TO GS-BANCO-NOVO.
+           MOVE VALOR-NOVO-AC110    TO GS-VALOR-NOVO.
+           MOVE VENCTO-NOVO-AC110   TO GS-VENCTO-NOVO.
+           MOVE PORT-NOVO-AC110     TO GS-PORT-NOVO.
+           MOVE CIDADE-NOVO-AC110   TO GS-CIDADE-NOVO.
+           MOVE OBSERVACAO-AC110(1) TO GS-OBSERVACAO(1).
+           MOVE OBSERVACAO-AC110(2) TO GS-OBSERVACAO(2).
+           MOVE OBSERVACAO-AC110(3) TO GS-OBSERVACAO(3).
+           MOVE OBSERVACAO-AC110(4) TO GS-OBSERVACAO(4).
+           MOVE OBSERVACAO-AC110(5) TO GS-OBSERVACAO(5).
+           MOVE OBSERVACAO-AC110(6) TO GS-OBSERVACAO(6).
+           MOVE OBSERVACAO-AC110(7) TO GS-OBSERVACAO(7).
+           MOVE OBSERVACAO-AC110(8) TO GS-OBSERVACAO(8).
+           MOVE OBSERVACAO-AC110(9) TO GS-OBSERVACAO(9).
+           MOVE DATA-EMITENTE-AC110   TO GS-DATA-EMITENTE.
+           MOVE DATA-CPD-AC110        TO GS-DATA-CPD.
+           MOVE DATA-ASSISTENTE-AC110 TO GS-DATA-ASSISTENTE.
+           MOVE DATA-DCE-AC110        TO GS-DATA-DCE.
+
+       MONTA-REGISTRO-ACP110 SECTION.
+           MOVE GS-NUMERO           TO NUMERO-AC110.
+           MOVE GS-CONTRATO         TO CONTRATO-AC110.
+           MOVE GS-ASSUNTO          TO ASSUNTO-AC110.
+           MOVE GS-EMITENTE         TO EMITENTE-AC110.
+           MOVE GS-CIDADE           TO CIDADE-AC110.
+           MOVE GS-NOME             TO NOME-AC110.
+           MOVE GS-SEQ              TO SEQ-AC110.
+           MOVE GS-IDENTIFICACAO    TO IDENTIFICACAO-AC110.
+           MOVE GS-DATA-PROPOSTA    TO DATA-PROPOSTA-AC110.
+           MOVE GS-BANCO-AGENCIA    TO BANCO-AGENCIA-AC110.
+           MOVE GS-VALOR            TO VALOR-AC110.
+           MOVE GS-DOC-ORIG         TO DOC-ORIG-AC110.
+           MOVE GS-PARCELA-ORIG     TO PARCELA-ORIG-AC110.
+           MOVE GS-TIPO-ORIG        TO TIPO-ORIG-AC110.
+           MOVE GS-BANCO-ORIG       TO BANCO-ORIG-AC110.
+           MOVE GS-VALOR-ORIG       TO VALOR-ORIG-AC110.
+           MOVE GS-VENCTO-ORIG      TO VENCTO-ORIG-AC110.
+           MOVE GS-PORT-ORIG        TO PORT-ORIG-AC110.
+           MOVE GS-CIDADE-ORIG      TO CIDADE-ORIG-AC110.
+           MOVE GS-EMITENTE-NOVO    TO EMITENTE-NOVO-AC110.
+           MOVE GS-DOC-NOVO         TO DOC-NOVO-AC110.
+           MOVE GS-PARCELA-NOVO     TO PARCELA-NOVO-AC110.
+           MOVE GS-TIPO-NOVO        TO TIPO-NOVO-AC110.
+           MOVE GS-BANCO-NOVO       TO BANCO-NOVO-AC110.
+           MOVE GS-VALOR-NOVO       TO VALOR-NOVO-AC110.
+           MOVE GS-VENCTO-NOVO      TO VENCTO-NOVO-AC110.
+           MOVE GS-PORT-NOVO        TO PORT-NOVO-AC110.
+           MOVE GS-CIDADE-NOVO      TO CIDADE-NOVO-AC110.
+           MOVE GS-OBSERVACAO(1)    TO OBSERVACAO-AC110(1).
+           MOVE GS-OBSERVACAO(2)    TO OBSERVACAO-AC110(2).
+           MOVE GS-OBSERVACAO(3)    TO OBSERVACAO-AC110(3).
+           MOVE GS-OBSERVACAO(4)    TO OBSERVACAO-AC110(4).
+           MOVE GS-OBSERVACAO(5)    TO OBSERVACAO-AC110(5).
+           MOVE GS-OBSERVACAO(6)    TO OBSERVACAO-AC110(6).
+           MOVE GS-OBSERVACAO(7)    TO OBSERVACAO-AC110(7).
+           MOVE GS-OBSERVACAO(8)    TO OBSERVACAO-AC110(8).
+           MOVE GS-OBSERVACAO(9)    TO OBSERVACAO-AC110(9).
+           MOVE GS-DATA-EMITENTE    TO DATA-EMITENTE-AC110.
+           MOVE GS-DATA-CPD         TO DATA-CPD-AC110.
+           MOVE GS-DATA-ASSISTENTE  TO DATA-ASSISTENTE-AC110.
+           MOVE GS-DATA-DCE         TO DATA-DCE-AC110.
+
+       ATUALIZA-TITULO-SUBSTITUIDO SECTION.
+           MOVE COD-COMPL-ORIG-AC110 TO COD-COMPL-CR20.
+           READ CRD020 INVALID KEY
+                MOVE "TITULO ORIGINAL NAO LOCALIZADO NO CRD020"
+                                       TO GS-MENSAGEM-ERRO
+                PERFORM CARREGA-MENSAGEM-ERRO
+              NOT INVALID KEY
+                MOVE PORTADOR-CR20    TO PORTADOR-ANT-CR20
+                MOVE GS-BANCO-NOVO    TO PORTADOR-CR20
+                MOVE GS-DOC-NOVO      TO NR-DOCTO-CR20
+                MOVE GS-VALOR-NOVO    TO VALOR-TOT-CR20
+                MOVE GS-VENCTO-NOVO   TO DATA-VENCTO-CR20
+                REWRITE REG-CRD020
+           END-READ.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "ACP1100T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE ACP110 CRD020.
+           move ds-quit-set to ds-control
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
