@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COD9043.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *RELATORIO DE BRINDES DO COD043, COM O NOME DO BRINDE RESOLVIDO
+      *ATRAVES DO CADASTRO BRD010.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COD043X.
+           COPY BRDX010.
+           SELECT REL9043 ASSIGN TO REL9043-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9043.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COD043W.
+       COPY BRDW010.
+       FD  REL9043
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9043               PIC X(105).
+
+       WORKING-STORAGE SECTION.
+       01  REL9043-NOME              PIC X(12)  VALUE SPACES.
+       01  ST-COD043                 PIC XX     VALUE SPACES.
+       01  ST-BRD010                 PIC XX     VALUE SPACES.
+       01  ST-REL9043                PIC XX     VALUE SPACES.
+       01  FIM-COD043-SW             PIC X      VALUE "N".
+           88  FIM-COD043                  VALUE "S".
+       01  NOME-BRINDE-W             PIC X(30)  VALUE SPACES.
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-NAO-CADASTRADOS-W    PIC 9(06)  VALUE ZEROS.
+       01  QTDE-DIVERGENTES-W        PIC 9(06)  VALUE ZEROS.
+       01  QTDE-DIVERG-QTDE-W        PIC 9(06)  VALUE ZEROS.
+       01  VARIANCA-CUSTO-W          PIC S9(8)V99 VALUE ZEROS.
+       01  VARIANCA-ABS-W            PIC 9(8)V99  VALUE ZEROS.
+       01  SINAL-VARIANCA-W          PIC X        VALUE SPACE.
+       01  VARIANCA-QTDE-W           PIC S9(5)    VALUE ZEROS.
+       01  VARIANCA-QTDE-ABS-W       PIC 9(5)     VALUE ZEROS.
+       01  SINAL-VARIANCA-QTDE-W     PIC X        VALUE SPACE.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-COD043 UNTIL FIM-COD043.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "COD043" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD043.
+           MOVE "BRD010" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-BRD010.
+           MOVE "REL9043" TO REL9043-NOME.
+
+           OPEN INPUT COD043.
+           OPEN I-O BRD010.
+           IF ST-BRD010 = "35"
+              CLOSE BRD010  OPEN OUTPUT BRD010
+              CLOSE BRD010  OPEN I-O BRD010
+           END-IF.
+           OPEN OUTPUT REL9043.
+           IF ST-COD043 <> "00"
+              MOVE "S" TO FIM-COD043-SW
+           ELSE
+              MOVE ZEROS TO SEQ-CO43 ITEM-CO43
+              START COD043 KEY IS NOT < CHAVE-CO43 INVALID KEY
+                    MOVE "S" TO FIM-COD043-SW
+           END-IF.
+
+       2000-PROCESSA-COD043 SECTION.
+           READ COD043 NEXT RECORD AT END
+                MOVE "S" TO FIM-COD043-SW
+              NOT AT END
+                ADD 1 TO QTDE-LIDOS-W
+                PERFORM 2100-RESOLVE-BRINDE
+                PERFORM 2150-CALCULA-VARIANCA
+                PERFORM 2200-IMPRIME-ITEM
+           END-READ.
+
+       2100-RESOLVE-BRINDE SECTION.
+           MOVE BRINDE-CO43   TO CODIGO-BRD010.
+           READ BRD010 INVALID KEY
+                MOVE "*** BRINDE NAO CADASTRADO ***" TO NOME-BRINDE-W
+                ADD 1 TO QTDE-NAO-CADASTRADOS-W
+              NOT INVALID KEY
+                MOVE NOME-BRD010 TO NOME-BRINDE-W
+           END-READ.
+
+       2150-CALCULA-VARIANCA SECTION.
+           MOVE ZEROS  TO VARIANCA-CUSTO-W VARIANCA-ABS-W.
+           MOVE SPACE  TO SINAL-VARIANCA-W.
+           IF CUSTO-REAL-CO43 NOT = ZEROS
+              COMPUTE VARIANCA-CUSTO-W =
+                      CUSTO-REAL-CO43 - CUSTO-PREVISTO-CO43
+              IF VARIANCA-CUSTO-W < 0
+                 MOVE "-" TO SINAL-VARIANCA-W
+                 COMPUTE VARIANCA-ABS-W = 0 - VARIANCA-CUSTO-W
+              ELSE
+                 MOVE VARIANCA-CUSTO-W TO VARIANCA-ABS-W
+              END-IF
+              IF VARIANCA-CUSTO-W NOT = ZEROS
+                 ADD 1 TO QTDE-DIVERGENTES-W
+              END-IF
+           END-IF.
+           MOVE ZEROS  TO VARIANCA-QTDE-W VARIANCA-QTDE-ABS-W.
+           MOVE SPACE  TO SINAL-VARIANCA-QTDE-W.
+           IF QTDE-RECEBIDA-CO43 NOT = ZEROS
+              COMPUTE VARIANCA-QTDE-W =
+                      QTDE-RECEBIDA-CO43 - QTDE-BRINDE-CO43
+              IF VARIANCA-QTDE-W < 0
+                 MOVE "-" TO SINAL-VARIANCA-QTDE-W
+                 COMPUTE VARIANCA-QTDE-ABS-W = 0 - VARIANCA-QTDE-W
+              ELSE
+                 MOVE VARIANCA-QTDE-W TO VARIANCA-QTDE-ABS-W
+              END-IF
+              IF VARIANCA-QTDE-W NOT = ZEROS
+                 ADD 1 TO QTDE-DIVERG-QTDE-W
+              END-IF
+           END-IF.
+
+       2200-IMPRIME-ITEM SECTION.
+           MOVE SPACES TO REG-REL9043.
+           MOVE SEQ-CO43              TO REG-REL9043(1: 3)
+           MOVE ITEM-CO43             TO REG-REL9043(5: 2)
+           MOVE BRINDE-CO43           TO REG-REL9043(8: 3)
+           MOVE NOME-BRINDE-W         TO REG-REL9043(12: 30)
+           MOVE QTDE-BRINDE-CO43      TO REG-REL9043(43: 5)
+           MOVE CUSTO-PREVISTO-CO43   TO REG-REL9043(49: 11)
+           MOVE DATA-PAGTO-CO43       TO REG-REL9043(61: 8)
+           MOVE CUSTO-REAL-CO43       TO REG-REL9043(69: 11)
+           MOVE SINAL-VARIANCA-W      TO REG-REL9043(81: 1)
+           MOVE VARIANCA-ABS-W        TO REG-REL9043(82: 11)
+           MOVE QTDE-RECEBIDA-CO43    TO REG-REL9043(93: 5)
+           MOVE SINAL-VARIANCA-QTDE-W TO REG-REL9043(98: 1)
+           MOVE VARIANCA-QTDE-ABS-W   TO REG-REL9043(99: 5)
+           WRITE REG-REL9043.
+
+       3000-FINALIZA SECTION.
+           CLOSE COD043 BRD010 REL9043.
+           DISPLAY "COD9043 - ITENS LIDOS..........: " QTDE-LIDOS-W.
+           DISPLAY "COD9043 - BRINDES NAO CADASTRADOS: "
+                   QTDE-NAO-CADASTRADOS-W.
+           DISPLAY "COD9043 - CUSTOS DIVERGENTES...: "
+                   QTDE-DIVERGENTES-W.
+           DISPLAY "COD9043 - QUANTIDADES DIVERGENTES: "
+                   QTDE-DIVERG-QTDE-W.
