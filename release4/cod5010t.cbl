@@ -0,0 +1,244 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COD5010T.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 08/08/2026
+      *DESCRICAO: LANCAMENTO DE ANOTACOES DE CONTATO DO CONTRATO
+      *(COD501), COM TIPO DE CONTATO E DATA DE RETORNO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COD501X.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COD501W.
+       WORKING-STORAGE SECTION.
+           COPY "COD5010T.CPB".
+           COPY "COD5010T.CPY".
+           COPY "DS-CNTRL.MF".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD501             PIC XX       VALUE SPACES.
+           05  DATA-DIA-I            PIC 9(08)    VALUE ZEROS.
+           05  BUSCA-LEN-W           PIC 9(2)     VALUE ZEROS.
+           05  BUSCA-POS-W           PIC 9(2)     VALUE ZEROS.
+           05  BUSCA-TALLY-W         PIC 9(4)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "COD501" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD501.
+
+           OPEN I-O COD501.
+           IF ST-COD501 = "35"
+              CLOSE COD501      OPEN OUTPUT COD501
+              CLOSE COD501      OPEN I-O COD501
+           END-IF.
+           IF ST-COD501 <> "00"
+              MOVE "ERRO ABERTURA COD501: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-COD501 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM LOAD-SCREENSET
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                    PERFORM CENTRALIZAR
+               WHEN GS-CARREGA-HIST-TRUE
+                    PERFORM CARREGA-HISTORICO-ITEM
+               WHEN GS-CARREGA-HIST-CTR-TRUE
+                    PERFORM CARREGA-HISTORICO-CONTRATO
+               WHEN GS-BUSCA-TRUE
+                    PERFORM BUSCA-ANOTACOES
+               WHEN GS-GRAVA-TRUE
+                    PERFORM GRAVA-CONTATO
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-HISTORICO-ITEM SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS TO GS-CONT.
+           MOVE GS-NR-CONTRATO TO NR-CONTRATO-CO501.
+           MOVE GS-ITEM        TO ITEM-CO501.
+           MOVE ZEROS          TO SUBITEM-CO501.
+           START COD501 KEY IS NOT < CHAVE-CO501 INVALID KEY
+                 MOVE "10" TO ST-COD501.
+           PERFORM UNTIL ST-COD501 = "10"
+              READ COD501 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD501
+              NOT AT END
+                IF NR-CONTRATO-CO501 <> GS-NR-CONTRATO OR
+                   ITEM-CO501 <> GS-ITEM
+                   MOVE "10" TO ST-COD501
+                ELSE
+                   PERFORM INSERE-CONTATO-LISTA
+                END-IF
+              END-READ
+           END-PERFORM.
+
+       INSERE-CONTATO-LISTA SECTION.
+           ADD 1 TO GS-CONT.
+           MOVE SPACES TO GS-LINDET.
+           MOVE ITEM-CO501            TO GS-LINDET(1: 2)
+           MOVE SUBITEM-CO501         TO GS-LINDET(4: 2)
+           MOVE TIPO-CONTATO-CO501    TO GS-LINDET(7: 2)
+           MOVE DATA-RETORNO-CO501    TO GS-LINDET(10: 8)
+           MOVE ANOTACAO-CO501        TO GS-LINDET(19: 72)
+           MOVE "INSERE-LIST" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-HISTORICO-CONTRATO SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS TO GS-CONT.
+           MOVE GS-NR-CONTRATO TO NR-CONTRATO-CO501.
+           MOVE ZEROS          TO ITEM-CO501 SUBITEM-CO501.
+           START COD501 KEY IS NOT < CHAVE-CO501 INVALID KEY
+                 MOVE "10" TO ST-COD501.
+           PERFORM UNTIL ST-COD501 = "10"
+              READ COD501 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD501
+              NOT AT END
+                IF NR-CONTRATO-CO501 <> GS-NR-CONTRATO
+                   MOVE "10" TO ST-COD501
+                ELSE
+                   PERFORM INSERE-CONTATO-LISTA
+                END-IF
+              END-READ
+           END-PERFORM.
+
+       BUSCA-ANOTACOES SECTION.
+           PERFORM CALCULA-TAMANHO-BUSCA.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS TO GS-CONT.
+           IF BUSCA-LEN-W > 0
+              MOVE ZEROS TO NR-CONTRATO-CO501 ITEM-CO501 SUBITEM-CO501
+              START COD501 KEY IS NOT < CHAVE-CO501 INVALID KEY
+                    MOVE "10" TO ST-COD501
+              PERFORM UNTIL ST-COD501 = "10"
+                 READ COD501 NEXT RECORD AT END
+                      MOVE "10" TO ST-COD501
+                 NOT AT END
+                      MOVE ZEROS TO BUSCA-TALLY-W
+                      INSPECT ANOTACAO-CO501 TALLYING BUSCA-TALLY-W
+                              FOR ALL GS-BUSCA-TEXTO(1: BUSCA-LEN-W)
+                      IF BUSCA-TALLY-W > 0
+                         PERFORM INSERE-RESULTADO-BUSCA
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       CALCULA-TAMANHO-BUSCA SECTION.
+           MOVE 30 TO BUSCA-POS-W.
+           PERFORM VERIFICA-POS-BUSCA
+                   VARYING BUSCA-POS-W FROM 30 BY -1
+                   UNTIL BUSCA-POS-W = 0
+                      OR GS-BUSCA-TEXTO(BUSCA-POS-W: 1) NOT = SPACE.
+           MOVE BUSCA-POS-W TO BUSCA-LEN-W.
+
+       VERIFICA-POS-BUSCA SECTION.
+           CONTINUE.
+
+       INSERE-RESULTADO-BUSCA SECTION.
+           ADD 1 TO GS-CONT.
+           MOVE SPACES TO GS-LINDET.
+           MOVE NR-CONTRATO-CO501     TO GS-LINDET(1: 4)
+           MOVE ITEM-CO501            TO GS-LINDET(6: 2)
+           MOVE SUBITEM-CO501         TO GS-LINDET(9: 2)
+           MOVE ANOTACAO-CO501        TO GS-LINDET(12: 79)
+           MOVE "INSERE-LIST" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       GRAVA-CONTATO SECTION.
+           MOVE GS-NR-CONTRATO   TO NR-CONTRATO-CO501.
+           MOVE GS-ITEM          TO ITEM-CO501.
+           MOVE 1                TO SUBITEM-CO501.
+           MOVE GS-ANOTACAO      TO ANOTACAO-CO501.
+           MOVE GS-TIPO-CONTATO  TO TIPO-CONTATO-CO501.
+           MOVE GS-DATA-RETORNO  TO DATA-RETORNO-CO501.
+           MOVE ZEROS            TO ST-COD501.
+           PERFORM UNTIL ST-COD501 = "10"
+              WRITE REG-COD501 INVALID KEY
+                 ADD 1 TO SUBITEM-CO501
+                 CONTINUE
+               NOT INVALID KEY
+                 MOVE "10" TO ST-COD501
+              END-WRITE
+           END-PERFORM.
+           MOVE SPACES TO GS-ANOTACAO.
+           MOVE ZEROS  TO GS-DATA-RETORNO.
+           PERFORM CARREGA-HISTORICO-ITEM.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "COD5010T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE COD501.
+           move ds-quit-set to ds-control
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
