@@ -0,0 +1,249 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP1000T.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 08/08/2026
+      *DESCRICAO: DEPOSITOS DE UM MOVIMENTO DE CONTRATO (VIP100), ATE
+      *QUATRO DEPOSITOS POR MOVIMENTO, COM TOTALIZADOR E DIFERENCA
+      *CONTRA O VALOR ESPERADO DO MOVIMENTO CALCULADOS AO VIVO NA TELA.
+      *A IMPORTACAO DO EXTRATO BANCARIO (VIP9102) E UM PROCESSO
+      *SEPARADO, RODADO ANTES DA MANUTENCAO DESTA TELA.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIP100X.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIP100W.
+       WORKING-STORAGE SECTION.
+           COPY "VIP1000T.CPB".
+           COPY "VIP1000T.CPY".
+           COPY "DS-CNTRL.MF".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VIP100             PIC XX       VALUE SPACES.
+           05  VIP100-EXISTE-SW      PIC X        VALUE "N".
+               88  VIP100-EXISTE            VALUE "S".
+           05  ORIGEM-ANT-W          PIC X(01) OCCURS 4 VALUE "D".
+           05  DTDEP-ANT-W           PIC 9(08) OCCURS 4 VALUE ZEROS.
+           05  VLRORIG-ANT-W         PIC 9(11)V99 OCCURS 4 VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VIP100" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VIP100.
+
+           OPEN I-O VIP100.
+           IF ST-VIP100 = "35"
+              CLOSE VIP100      OPEN OUTPUT VIP100
+              CLOSE VIP100      OPEN I-O VIP100
+           END-IF.
+           IF ST-VIP100 <> "00"
+              MOVE "ERRO ABERTURA VIP100: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-VIP100 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM LOAD-SCREENSET
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                    PERFORM CENTRALIZAR
+               WHEN GS-CARREGA-TRUE
+                    PERFORM CARREGAR-DADOS
+               WHEN GS-CALCULA-TOTAL-TRUE
+                    PERFORM CALCULA-TOTAL-DEPOSITOS
+               WHEN GS-GRAVA-TRUE
+                    PERFORM GRAVA-MOVIMENTO
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGAR-DADOS SECTION.
+           MOVE GS-CONTRATO TO NR-CONTRATO-VI100.
+           MOVE GS-MOVTO    TO NR-MOVTO-VI100.
+           READ VIP100 INVALID KEY
+                INITIALIZE REG-VIP100
+                MOVE "D" TO ORIGEM-ANT-W(1) ORIGEM-ANT-W(2)
+                            ORIGEM-ANT-W(3) ORIGEM-ANT-W(4)
+                MOVE ZEROS TO DTDEP-ANT-W(1) DTDEP-ANT-W(2)
+                              DTDEP-ANT-W(3) DTDEP-ANT-W(4)
+                MOVE ZEROS TO VLRORIG-ANT-W(1) VLRORIG-ANT-W(2)
+                              VLRORIG-ANT-W(3) VLRORIG-ANT-W(4)
+              NOT INVALID KEY
+                PERFORM DESMONTA-REGISTRO-VIP100
+           END-READ.
+
+       DESMONTA-REGISTRO-VIP100 SECTION.
+           MOVE VALOR-ESPERADO-VI100 TO GS-VALOR-ESPERADO.
+           MOVE DTDEP-VI100(1)       TO GS-DTDEP(1)    DTDEP-ANT-W(1).
+           MOVE AGENCIA-VI100(1)     TO GS-AGENCIA(1).
+           MOVE VLRORIG-VI100(1)     TO GS-VLRORIG(1)  VLRORIG-ANT-W(1).
+           MOVE JUROS-VI100(1)       TO GS-JUROS(1).
+           MOVE DESCONTO-VI100(1)    TO GS-DESCONTO(1).
+           MOVE VLRTOTAL-VI100(1)    TO GS-VLRTOTAL(1).
+           MOVE ORIGEM-DEPOSITO-VI100(1) TO ORIGEM-ANT-W(1).
+           MOVE DTDEP-VI100(2)       TO GS-DTDEP(2)    DTDEP-ANT-W(2).
+           MOVE AGENCIA-VI100(2)     TO GS-AGENCIA(2).
+           MOVE VLRORIG-VI100(2)     TO GS-VLRORIG(2)  VLRORIG-ANT-W(2).
+           MOVE JUROS-VI100(2)       TO GS-JUROS(2).
+           MOVE DESCONTO-VI100(2)    TO GS-DESCONTO(2).
+           MOVE VLRTOTAL-VI100(2)    TO GS-VLRTOTAL(2).
+           MOVE ORIGEM-DEPOSITO-VI100(2) TO ORIGEM-ANT-W(2).
+           MOVE DTDEP-VI100(3)       TO GS-DTDEP(3)    DTDEP-ANT-W(3).
+           MOVE AGENCIA-VI100(3)     TO GS-AGENCIA(3).
+           MOVE VLRORIG-VI100(3)     TO GS-VLRORIG(3)  VLRORIG-ANT-W(3).
+           MOVE JUROS-VI100(3)       TO GS-JUROS(3).
+           MOVE DESCONTO-VI100(3)    TO GS-DESCONTO(3).
+           MOVE VLRTOTAL-VI100(3)    TO GS-VLRTOTAL(3).
+           MOVE ORIGEM-DEPOSITO-VI100(3) TO ORIGEM-ANT-W(3).
+           MOVE DTDEP-VI100(4)       TO GS-DTDEP(4)    DTDEP-ANT-W(4).
+           MOVE AGENCIA-VI100(4)     TO GS-AGENCIA(4).
+           MOVE VLRORIG-VI100(4)     TO GS-VLRORIG(4)  VLRORIG-ANT-W(4).
+           MOVE JUROS-VI100(4)       TO GS-JUROS(4).
+           MOVE DESCONTO-VI100(4)    TO GS-DESCONTO(4).
+           MOVE VLRTOTAL-VI100(4)    TO GS-VLRTOTAL(4).
+           MOVE ORIGEM-DEPOSITO-VI100(4) TO ORIGEM-ANT-W(4).
+
+       CALCULA-TOTAL-DEPOSITOS SECTION.
+           ADD GS-VLRTOTAL(1) GS-VLRTOTAL(2) GS-VLRTOTAL(3)
+               GS-VLRTOTAL(4) GIVING GS-VALOR-TOTAL-DEPOSITOS.
+           COMPUTE GS-VALOR-DIFERENCA =
+                   GS-VALOR-TOTAL-DEPOSITOS - GS-VALOR-ESPERADO.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       GRAVA-MOVIMENTO SECTION.
+           PERFORM MONTA-REGISTRO-VIP100.
+           MOVE GS-CONTRATO TO NR-CONTRATO-VI100.
+           MOVE GS-MOVTO    TO NR-MOVTO-VI100.
+           READ VIP100 INVALID KEY
+                MOVE "N" TO VIP100-EXISTE-SW
+              NOT INVALID KEY
+                MOVE "S" TO VIP100-EXISTE-SW
+           END-READ.
+           IF VIP100-EXISTE
+              REWRITE REG-VIP100
+           ELSE
+              WRITE REG-VIP100
+           END-IF.
+           PERFORM CALCULA-TOTAL-DEPOSITOS.
+
+       MONTA-REGISTRO-VIP100 SECTION.
+           MOVE GS-CONTRATO         TO NR-CONTRATO-VI100.
+           MOVE GS-MOVTO            TO NR-MOVTO-VI100.
+           MOVE GS-VALOR-ESPERADO   TO VALOR-ESPERADO-VI100.
+           MOVE GS-DTDEP(1)         TO DTDEP-VI100(1).
+           MOVE GS-AGENCIA(1)       TO AGENCIA-VI100(1).
+           MOVE GS-VLRORIG(1)       TO VLRORIG-VI100(1).
+           MOVE GS-JUROS(1)         TO JUROS-VI100(1).
+           MOVE GS-DESCONTO(1)      TO DESCONTO-VI100(1).
+           MOVE GS-VLRTOTAL(1)      TO VLRTOTAL-VI100(1).
+           MOVE GS-DTDEP(2)         TO DTDEP-VI100(2).
+           MOVE GS-AGENCIA(2)       TO AGENCIA-VI100(2).
+           MOVE GS-VLRORIG(2)       TO VLRORIG-VI100(2).
+           MOVE GS-JUROS(2)         TO JUROS-VI100(2).
+           MOVE GS-DESCONTO(2)      TO DESCONTO-VI100(2).
+           MOVE GS-VLRTOTAL(2)      TO VLRTOTAL-VI100(2).
+           MOVE GS-DTDEP(3)         TO DTDEP-VI100(3).
+           MOVE GS-AGENCIA(3)       TO AGENCIA-VI100(3).
+           MOVE GS-VLRORIG(3)       TO VLRORIG-VI100(3).
+           MOVE GS-JUROS(3)         TO JUROS-VI100(3).
+           MOVE GS-DESCONTO(3)      TO DESCONTO-VI100(3).
+           MOVE GS-VLRTOTAL(3)      TO VLRTOTAL-VI100(3).
+           MOVE GS-DTDEP(4)         TO DTDEP-VI100(4).
+           MOVE GS-AGENCIA(4)       TO AGENCIA-VI100(4).
+           MOVE GS-VLRORIG(4)       TO VLRORIG-VI100(4).
+           MOVE GS-JUROS(4)         TO JUROS-VI100(4).
+           MOVE GS-DESCONTO(4)      TO DESCONTO-VI100(4).
+           MOVE GS-VLRTOTAL(4)      TO VLRTOTAL-VI100(4).
+           IF GS-DTDEP(1) = DTDEP-ANT-W(1) AND
+              GS-VLRORIG(1) = VLRORIG-ANT-W(1)
+              MOVE ORIGEM-ANT-W(1)  TO ORIGEM-DEPOSITO-VI100(1)
+           ELSE
+              MOVE "D"              TO ORIGEM-DEPOSITO-VI100(1)
+           END-IF.
+           IF GS-DTDEP(2) = DTDEP-ANT-W(2) AND
+              GS-VLRORIG(2) = VLRORIG-ANT-W(2)
+              MOVE ORIGEM-ANT-W(2)  TO ORIGEM-DEPOSITO-VI100(2)
+           ELSE
+              MOVE "D"              TO ORIGEM-DEPOSITO-VI100(2)
+           END-IF.
+           IF GS-DTDEP(3) = DTDEP-ANT-W(3) AND
+              GS-VLRORIG(3) = VLRORIG-ANT-W(3)
+              MOVE ORIGEM-ANT-W(3)  TO ORIGEM-DEPOSITO-VI100(3)
+           ELSE
+              MOVE "D"              TO ORIGEM-DEPOSITO-VI100(3)
+           END-IF.
+           IF GS-DTDEP(4) = DTDEP-ANT-W(4) AND
+              GS-VLRORIG(4) = VLRORIG-ANT-W(4)
+              MOVE ORIGEM-ANT-W(4)  TO ORIGEM-DEPOSITO-VI100(4)
+           ELSE
+              MOVE "D"              TO ORIGEM-DEPOSITO-VI100(4)
+           END-IF.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "VIP1000T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VIP100.
+           move ds-quit-set to ds-control
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
