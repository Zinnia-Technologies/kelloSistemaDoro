@@ -0,0 +1,293 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACP1200T.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 08/08/2026
+      *DESCRICAO: CADASTRO DA PROPOSTA DE SUBSTITUICAO DE TITULO COM
+      *DEPOSITO (ACP120). AS OBSERVACOES DA PROPOSTA SAO GRAVADAS
+      *TAMBEM NO HISTORICO DE CONTATO DO CONTRATO (COD501), PARA QUE
+      *FIQUEM NA MESMA TRILHA DAS ANOTACOES FEITAS PELA MANUTENCAO DE
+      *CONTRATO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACP120X.
+           COPY COD501X.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ACP120W.
+       COPY COD501W.
+       WORKING-STORAGE SECTION.
+           COPY "ACP1200T.CPB".
+           COPY "ACP1200T.CPY".
+           COPY "DS-CNTRL.MF".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-ACP120             PIC XX       VALUE SPACES.
+           05  ST-COD501             PIC XX       VALUE SPACES.
+           05  ACP120-EXISTE-SW      PIC X        VALUE "N".
+               88  ACP120-EXISTE            VALUE "S".
+           05  OBS-IDX-W             PIC 9(2) COMP VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "ACP120" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-ACP120.
+           MOVE "COD501" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD501.
+
+           OPEN I-O ACP120.
+           IF ST-ACP120 = "35"
+              CLOSE ACP120      OPEN OUTPUT ACP120
+              CLOSE ACP120      OPEN I-O ACP120
+           END-IF.
+           OPEN I-O COD501.
+           IF ST-COD501 = "35"
+              CLOSE COD501      OPEN OUTPUT COD501
+              CLOSE COD501      OPEN I-O COD501
+           END-IF.
+           IF ST-ACP120 <> "00"
+              MOVE "ERRO ABERTURA ACP120: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-ACP120 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM LOAD-SCREENSET
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                    PERFORM CENTRALIZAR
+               WHEN GS-CARREGA-TRUE
+                    PERFORM CARREGAR-DADOS
+               WHEN GS-GRAVA-TRUE
+                    PERFORM GRAVA-PROPOSTA
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGAR-DADOS SECTION.
+           MOVE GS-NUMERO TO NUMERO-AC120.
+           READ ACP120 INVALID KEY
+                INITIALIZE REG-ACP120
+              NOT INVALID KEY
+                PERFORM DESMONTA-REGISTRO-ACP120
+           END-READ.
+
+       DESMONTA-REGISTRO-ACP120 SECTION.
+           MOVE NUMERO-AC120        TO GS-NUMERO.
+           MOVE CONTRATO-AC120      TO GS-CONTRATO.
+           MOVE CIDADE-AC120        TO GS-CIDADE.
+           MOVE NOME-AC120          TO GS-NOME.
+           MOVE SEQ-AC120           TO GS-SEQ.
+           MOVE DOC-ORIG-AC120      TO GS-DOC-ORIG.
+           MOVE PARCELA-ORIG-AC120  TO GS-PARCELA-ORIG.
+           MOVE TIPO-ORIG-AC120     TO GS-TIPO-ORIG.
+           MOVE BANCO-ORIG-AC120    TO GS-BANCO-ORIG.
+           MOVE VALOR-ORIG-AC120    TO GS-VALOR-ORIG.
+           MOVE VENCTO-AC120        TO GS-VENCTO.
+           MOVE OBS-ORIG-AC120      TO GS-OBS-ORIG.
+           MOVE DOC-NOVO-AC120      TO GS-DOC-NOVO.
+           MOVE PARCELA-NOVO-AC120  TO GS-PARCELA-NOVO.
+           MOVE TIPO-NOVO-AC120     TO GS-TIPO-NOVO.
+           MOVE BANCO-NOVO-AC120    TO GS-BANCO-NOVO.
+           MOVE VALOR-NOVO-AC120    TO GS-VALOR-NOVO.
+           MOVE VENCTO-NOVO-AC120   TO GS-VENCTO-NOVO.
+           MOVE OBS-NOVO-AC120      TO GS-OBS-NOVO.
+           MOVE OBSERVACAO-AC120(1) TO GS-OBSERVACAO(1).
+           MOVE OBSERVACAO-AC120(2) TO GS-OBSERVACAO(2).
+           MOVE OBSERVACAO-AC120(3) TO GS-OBSERVACAO(3).
+           MOVE OBSERVACAO-AC120(4) TO GS-OBSERVACAO(4).
+           MOVE OBSERVACAO-AC120(5) TO GS-OBSERVACAO(5).
+           MOVE OBSERVACAO-AC120(6) TO GS-OBSERVACAO(6).
+           MOVE OBSERVACAO-AC120(7) TO GS-OBSERVACAO(7).
+           MOVE OBSERVACAO-AC120(8) TO GS-OBSERVACAO(8).
+           MOVE OBSERVACAO-AC120(9) TO GS-OBSERVACAO(9).
+           MOVE OBSERVACAO-AC120(10) TO GS-OBSERVACAO(10).
+           MOVE DATA-EMITENTE-AC120 TO GS-DATA-EMITENTE.
+           MOVE DTDEP-AC120(1)      TO GS-DTDEP(1).
+           MOVE AGENCIA-AC120(1)    TO GS-AGENCIA(1).
+           MOVE VLRORIG-AC120(1)    TO GS-VLRORIG(1).
+           MOVE JUROS-AC120(1)      TO GS-JUROS(1).
+           MOVE DESCONTO-AC120(1)   TO GS-DESCONTO(1).
+           MOVE VLRTOTAL-AC120(1)   TO GS-VLRTOTAL(1).
+           MOVE DTDEP-AC120(2)      TO GS-DTDEP(2).
+           MOVE AGENCIA-AC120(2)    TO GS-AGENCIA(2).
+           MOVE VLRORIG-AC120(2)    TO GS-VLRORIG(2).
+           MOVE JUROS-AC120(2)      TO GS-JUROS(2).
+           MOVE DESCONTO-AC120(2)   TO GS-DESCONTO(2).
+           MOVE VLRTOTAL-AC120(2)   TO GS-VLRTOTAL(2).
+           MOVE DTDEP-AC120(3)      TO GS-DTDEP(3).
+           MOVE AGENCIA-AC120(3)    TO GS-AGENCIA(3).
+           MOVE VLRORIG-AC120(3)    TO GS-VLRORIG(3).
+           MOVE JUROS-AC120(3)      TO GS-JUROS(3).
+           MOVE DESCONTO-AC120(3)   TO GS-DESCONTO(3).
+           MOVE VLRTOTAL-AC120(3)   TO GS-VLRTOTAL(3).
+           MOVE DTDEP-AC120(4)      TO GS-DTDEP(4).
+           MOVE AGENCIA-AC120(4)    TO GS-AGENCIA(4).
+           MOVE VLRORIG-AC120(4)    TO GS-VLRORIG(4).
+           MOVE JUROS-AC120(4)      TO GS-JUROS(4).
+           MOVE DESCONTO-AC120(4)   TO GS-DESCONTO(4).
+           MOVE VLRTOTAL-AC120(4)   TO GS-VLRTOTAL(4).
+
+       GRAVA-PROPOSTA SECTION.
+           PERFORM MONTA-REGISTRO-ACP120.
+           MOVE GS-NUMERO TO NUMERO-AC120.
+           READ ACP120 INVALID KEY
+                MOVE "N" TO ACP120-EXISTE-SW
+              NOT INVALID KEY
+                MOVE "S" TO ACP120-EXISTE-SW
+           END-READ.
+           IF ACP120-EXISTE
+              REWRITE REG-ACP120
+           ELSE
+              WRITE REG-ACP120
+           END-IF.
+           PERFORM GRAVA-OBSERVACOES-COD501.
+
+       MONTA-REGISTRO-ACP120 SECTION.
+           MOVE GS-NUMERO           TO NUMERO-AC120.
+           MOVE GS-CONTRATO         TO CONTRATO-AC120.
+           MOVE GS-CIDADE           TO CIDADE-AC120.
+           MOVE GS-NOME             TO NOME-AC120.
+           MOVE GS-SEQ              TO SEQ-AC120.
+           MOVE GS-DOC-ORIG         TO DOC-ORIG-AC120.
+           MOVE GS-PARCELA-ORIG     TO PARCELA-ORIG-AC120.
+           MOVE GS-TIPO-ORIG        TO TIPO-ORIG-AC120.
+           MOVE GS-BANCO-ORIG       TO BANCO-ORIG-AC120.
+           MOVE GS-VALOR-ORIG       TO VALOR-ORIG-AC120.
+           MOVE GS-VENCTO           TO VENCTO-AC120.
+           MOVE GS-OBS-ORIG         TO OBS-ORIG-AC120.
+           MOVE GS-DOC-NOVO         TO DOC-NOVO-AC120.
+           MOVE GS-PARCELA-NOVO     TO PARCELA-NOVO-AC120.
+           MOVE GS-TIPO-NOVO        TO TIPO-NOVO-AC120.
+           MOVE GS-BANCO-NOVO       TO BANCO-NOVO-AC120.
+           MOVE GS-VALOR-NOVO       TO VALOR-NOVO-AC120.
+           MOVE GS-VENCTO-NOVO      TO VENCTO-NOVO-AC120.
+           MOVE GS-OBS-NOVO         TO OBS-NOVO-AC120.
+           MOVE GS-OBSERVACAO(1)    TO OBSERVACAO-AC120(1).
+           MOVE GS-OBSERVACAO(2)    TO OBSERVACAO-AC120(2).
+           MOVE GS-OBSERVACAO(3)    TO OBSERVACAO-AC120(3).
+           MOVE GS-OBSERVACAO(4)    TO OBSERVACAO-AC120(4).
+           MOVE GS-OBSERVACAO(5)    TO OBSERVACAO-AC120(5).
+           MOVE GS-OBSERVACAO(6)    TO OBSERVACAO-AC120(6).
+           MOVE GS-OBSERVACAO(7)    TO OBSERVACAO-AC120(7).
+           MOVE GS-OBSERVACAO(8)    TO OBSERVACAO-AC120(8).
+           MOVE GS-OBSERVACAO(9)    TO OBSERVACAO-AC120(9).
+           MOVE GS-OBSERVACAO(10)   TO OBSERVACAO-AC120(10).
+           MOVE GS-DATA-EMITENTE    TO DATA-EMITENTE-AC120.
+           MOVE GS-DTDEP(1)         TO DTDEP-AC120(1).
+           MOVE GS-AGENCIA(1)       TO AGENCIA-AC120(1).
+           MOVE GS-VLRORIG(1)       TO VLRORIG-AC120(1).
+           MOVE GS-JUROS(1)         TO JUROS-AC120(1).
+           MOVE GS-DESCONTO(1)      TO DESCONTO-AC120(1).
+           MOVE GS-VLRTOTAL(1)      TO VLRTOTAL-AC120(1).
+           MOVE GS-DTDEP(2)         TO DTDEP-AC120(2).
+           MOVE GS-AGENCIA(2)       TO AGENCIA-AC120(2).
+           MOVE GS-VLRORIG(2)       TO VLRORIG-AC120(2).
+           MOVE GS-JUROS(2)         TO JUROS-AC120(2).
+           MOVE GS-DESCONTO(2)      TO DESCONTO-AC120(2).
+           MOVE GS-VLRTOTAL(2)      TO VLRTOTAL-AC120(2).
+           MOVE GS-DTDEP(3)         TO DTDEP-AC120(3).
+           MOVE GS-AGENCIA(3)       TO AGENCIA-AC120(3).
+           MOVE GS-VLRORIG(3)       TO VLRORIG-AC120(3).
+           MOVE GS-JUROS(3)         TO JUROS-AC120(3).
+           MOVE GS-DESCONTO(3)      TO DESCONTO-AC120(3).
+           MOVE GS-VLRTOTAL(3)      TO VLRTOTAL-AC120(3).
+           MOVE GS-DTDEP(4)         TO DTDEP-AC120(4).
+           MOVE GS-AGENCIA(4)       TO AGENCIA-AC120(4).
+           MOVE GS-VLRORIG(4)       TO VLRORIG-AC120(4).
+           MOVE GS-JUROS(4)         TO JUROS-AC120(4).
+           MOVE GS-DESCONTO(4)      TO DESCONTO-AC120(4).
+           MOVE GS-VLRTOTAL(4)      TO VLRTOTAL-AC120(4).
+
+       GRAVA-OBSERVACOES-COD501 SECTION.
+           MOVE ZEROS TO OBS-IDX-W.
+           PERFORM GRAVA-OBSERVACAO-ITEM
+                   VARYING OBS-IDX-W FROM 1 BY 1
+                   UNTIL OBS-IDX-W > 10.
+
+       GRAVA-OBSERVACAO-ITEM SECTION.
+           IF OBSERVACAO-AC120(OBS-IDX-W) NOT = SPACES
+              MOVE CONTRATO-AC120        TO NR-CONTRATO-CO501
+              MOVE ZEROS                 TO ITEM-CO501
+              MOVE 1                     TO SUBITEM-CO501
+              MOVE SPACES                TO ANOTACAO-CO501
+              MOVE OBSERVACAO-AC120(OBS-IDX-W) TO ANOTACAO-CO501(1: 60)
+              MOVE 09                    TO TIPO-CONTATO-CO501
+              MOVE ZEROS                 TO DATA-RETORNO-CO501
+              MOVE ZEROS                 TO ST-COD501
+              PERFORM UNTIL ST-COD501 = "10"
+                 WRITE REG-COD501 INVALID KEY
+                    ADD 1 TO SUBITEM-CO501
+                    CONTINUE
+                  NOT INVALID KEY
+                    MOVE "10" TO ST-COD501
+                 END-WRITE
+              END-PERFORM
+           END-IF.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "ACP1200T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE ACP120 COD501.
+           move ds-quit-set to ds-control
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
