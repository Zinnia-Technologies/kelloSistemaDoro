@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COD9046.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *RELATORIO DIARIO DE RETORNOS PENDENTES DO COD501 - LISTA OS
+      *CONTATOS CUJA DATA-RETORNO-CO501 JA CHEGOU OU JA PASSOU, DO
+      *MAIS ANTIGO PARA O MAIS RECENTE.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COD501X.
+           SELECT SORT-RETORNOS ASSIGN TO "COD9046.TMP"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REL9046 ASSIGN TO REL9046-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9046.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COD501W.
+       SD  SORT-RETORNOS.
+       01  REG-SORT-RETORNOS.
+           05  SORT-DATA-RETORNO     PIC 9(08).
+           05  SORT-NR-CONTRATO      PIC 9(04).
+           05  SORT-ITEM             PIC 9(02).
+           05  SORT-SUBITEM          PIC 9(02).
+           05  SORT-TIPO-CONTATO     PIC 9(02).
+           05  SORT-ANOTACAO         PIC X(80).
+       FD  REL9046
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9046               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REL9046-NOME              PIC X(12)  VALUE SPACES.
+       01  ST-COD501                 PIC XX     VALUE SPACES.
+       01  ST-REL9046                PIC XX     VALUE SPACES.
+       01  FIM-COD501-SW             PIC X      VALUE "N".
+           88  FIM-COD501                  VALUE "S".
+       01  FIM-SORT-RETORNOS-SW      PIC X      VALUE "N".
+           88  FIM-SORT-RETORNOS           VALUE "S".
+       01  DATA-DIA-I                PIC 9(08)  VALUE ZEROS.
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-PENDENTES-W          PIC 9(06)  VALUE ZEROS.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           SORT SORT-RETORNOS
+                ASCENDING KEY SORT-DATA-RETORNO SORT-NR-CONTRATO
+                              SORT-ITEM SORT-SUBITEM
+                INPUT PROCEDURE IS 2000-SELECIONA-PENDENTES
+                OUTPUT PROCEDURE IS 4000-IMPRIME-PENDENTES.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "COD501" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD501.
+           MOVE "REL9046" TO REL9046-NOME.
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+
+           OPEN INPUT COD501.
+           IF ST-COD501 <> "00"
+              MOVE "S" TO FIM-COD501-SW
+           ELSE
+              MOVE ZEROS TO NR-CONTRATO-CO501 ITEM-CO501 SUBITEM-CO501
+              START COD501 KEY IS NOT < CHAVE-CO501 INVALID KEY
+                    MOVE "S" TO FIM-COD501-SW
+           END-IF.
+
+       2000-SELECIONA-PENDENTES SECTION.
+           PERFORM 2100-LE-COD501 UNTIL FIM-COD501.
+
+       2100-LE-COD501 SECTION.
+           READ COD501 NEXT RECORD AT END
+                MOVE "S" TO FIM-COD501-SW
+              NOT AT END
+                ADD 1 TO QTDE-LIDOS-W
+                IF DATA-RETORNO-CO501 NOT = ZEROS
+                   AND DATA-RETORNO-CO501 NOT > DATA-DIA-I
+                   PERFORM 2200-LIBERA-PENDENTE
+                END-IF
+           END-READ.
+
+       2200-LIBERA-PENDENTE SECTION.
+           ADD 1 TO QTDE-PENDENTES-W.
+           MOVE DATA-RETORNO-CO501 TO SORT-DATA-RETORNO.
+           MOVE NR-CONTRATO-CO501  TO SORT-NR-CONTRATO.
+           MOVE ITEM-CO501         TO SORT-ITEM.
+           MOVE SUBITEM-CO501      TO SORT-SUBITEM.
+           MOVE TIPO-CONTATO-CO501 TO SORT-TIPO-CONTATO.
+           MOVE ANOTACAO-CO501     TO SORT-ANOTACAO.
+           RELEASE REG-SORT-RETORNOS.
+
+       4000-IMPRIME-PENDENTES SECTION.
+           OPEN OUTPUT REL9046.
+           PERFORM 4100-RETORNA-ORDENADO
+                   UNTIL FIM-SORT-RETORNOS.
+           CLOSE REL9046.
+
+       4100-RETORNA-ORDENADO SECTION.
+           RETURN SORT-RETORNOS AT END
+                  MOVE "S" TO FIM-SORT-RETORNOS-SW
+                NOT AT END
+                  PERFORM 4200-IMPRIME-ITEM
+           END-RETURN.
+
+       4200-IMPRIME-ITEM SECTION.
+           MOVE SPACES TO REG-REL9046.
+           MOVE SORT-DATA-RETORNO   TO REG-REL9046(1: 8)
+           MOVE SORT-NR-CONTRATO    TO REG-REL9046(10: 4)
+           MOVE SORT-ITEM           TO REG-REL9046(15: 2)
+           MOVE SORT-SUBITEM        TO REG-REL9046(18: 2)
+           MOVE SORT-TIPO-CONTATO   TO REG-REL9046(21: 2)
+           MOVE SORT-ANOTACAO       TO REG-REL9046(24: 56)
+           WRITE REG-REL9046.
+
+       3000-FINALIZA SECTION.
+           CLOSE COD501.
+           DISPLAY "COD9046 - CONTATOS LIDOS.....: " QTDE-LIDOS-W.
+           DISPLAY "COD9046 - RETORNOS PENDENTES..: " QTDE-PENDENTES-W.
