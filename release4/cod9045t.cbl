@@ -0,0 +1,198 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COD9045T.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 08/08/2026
+      *DESCRICAO: BAIXA EM LOTE DOS ITENS DE BRINDE DE UM SEQ-CO43,
+      *GRAVANDO DATA-PAGTO-CO43 EM TODOS OS ITENS PENDENTES DE UMA VEZ.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COD043X.
+           COPY BRDX010.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COD043W.
+       COPY BRDW010.
+       WORKING-STORAGE SECTION.
+           COPY "COD9045T.CPB".
+           COPY "COD9045T.CPY".
+           COPY "DS-CNTRL.MF".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD043             PIC XX       VALUE SPACES.
+           05  ST-BRD010             PIC XX       VALUE SPACES.
+           05  NOME-BRINDE-W         PIC X(30)    VALUE SPACES.
+           05  DATA-DIA-I            PIC 9(08)    VALUE ZEROS.
+           05  QTDE-BAIXADOS-W       PIC 9(06)    VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "COD043" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD043.
+           MOVE "BRD010" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-BRD010.
+
+           OPEN I-O COD043.
+           IF ST-COD043 = "35"
+              CLOSE COD043      OPEN OUTPUT COD043
+              CLOSE COD043      OPEN I-O COD043
+           END-IF.
+           OPEN INPUT BRD010.
+           IF ST-BRD010 = "35"
+              CLOSE BRD010      OPEN OUTPUT BRD010
+              CLOSE BRD010      OPEN INPUT BRD010
+           END-IF.
+           IF ST-COD043 <> "00"
+              MOVE "ERRO ABERTURA COD043: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-COD043 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM LOAD-SCREENSET
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                    PERFORM CENTRALIZAR
+               WHEN GS-BUSCAR-TRUE
+                    PERFORM CARREGA-ITENS-SEQ
+               WHEN GS-CONFIRMA-PAGTO-TRUE
+                    PERFORM CONFIRMA-PAGAMENTO-LOTE
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CARREGA-ITENS-SEQ SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS TO GS-CONT GS-QTDE-PENDENTES.
+           MOVE GS-SEQ-CO43 TO SEQ-CO43.
+           MOVE ZEROS       TO ITEM-CO43.
+           START COD043 KEY IS NOT < CHAVE-CO43 INVALID KEY
+                 MOVE "10" TO ST-COD043.
+           PERFORM UNTIL ST-COD043 = "10"
+              READ COD043 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD043
+              NOT AT END
+                IF SEQ-CO43 <> GS-SEQ-CO43
+                   MOVE "10" TO ST-COD043
+                ELSE
+                   IF DATA-PAGTO-CO43 = ZEROS
+                      PERFORM INSERE-ITEM-LISTA
+                   END-IF
+                END-IF
+              END-READ
+           END-PERFORM.
+
+       INSERE-ITEM-LISTA SECTION.
+           ADD 1 TO GS-CONT GS-QTDE-PENDENTES.
+           PERFORM RESOLVE-BRINDE.
+           MOVE SPACES TO GS-LINDET.
+           MOVE ITEM-CO43         TO GS-LINDET(1: 2)
+           MOVE BRINDE-CO43       TO GS-LINDET(4: 3)
+           MOVE NOME-BRINDE-W     TO GS-LINDET(8: 30)
+           MOVE QTDE-BRINDE-CO43  TO GS-LINDET(39: 5)
+           MOVE "INSERE-LIST" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       RESOLVE-BRINDE SECTION.
+           MOVE BRINDE-CO43   TO CODIGO-BRD010.
+           READ BRD010 INVALID KEY
+                MOVE "*** BRINDE NAO CADASTRADO ***" TO NOME-BRINDE-W
+              NOT INVALID KEY
+                MOVE NOME-BRD010 TO NOME-BRINDE-W
+           END-READ.
+
+       CONFIRMA-PAGAMENTO-LOTE SECTION.
+           MOVE ZEROS TO QTDE-BAIXADOS-W.
+           MOVE GS-SEQ-CO43 TO SEQ-CO43.
+           MOVE ZEROS       TO ITEM-CO43.
+           START COD043 KEY IS NOT < CHAVE-CO43 INVALID KEY
+                 MOVE "10" TO ST-COD043.
+           PERFORM UNTIL ST-COD043 = "10"
+              READ COD043 NEXT RECORD AT END
+                   MOVE "10" TO ST-COD043
+              NOT AT END
+                IF SEQ-CO43 <> GS-SEQ-CO43
+                   MOVE "10" TO ST-COD043
+                ELSE
+                   IF DATA-PAGTO-CO43 = ZEROS
+                      MOVE DATA-DIA-I TO DATA-PAGTO-CO43
+                      REWRITE REG-COD043
+                      ADD 1 TO QTDE-BAIXADOS-W
+                   END-IF
+                END-IF
+              END-READ
+           END-PERFORM.
+           MOVE "ITENS BAIXADOS: " TO GS-MENSAGEM-ERRO.
+           MOVE QTDE-BAIXADOS-W    TO GS-MENSAGEM-ERRO(17: 06).
+           PERFORM CARREGA-MENSAGEM-ERRO.
+           PERFORM CARREGA-ITENS-SEQ.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "COD9045T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE COD043 BRD010.
+           move ds-quit-set to ds-control
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
