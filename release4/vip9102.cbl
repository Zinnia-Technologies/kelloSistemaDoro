@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    VIP9102.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *IMPORTACAO DO EXTRATO ELETRONICO DO BANCO PARA OS DEPOSITOS DO
+      *VIP100 - PARA CADA DEPOSITO AINDA NAO CONFIRMADO (VLRTOTAL-VI100
+      *EM ZEROS, COM DATA/VALOR ESPERADOS JA DIGITADOS), PROCURA NO
+      *EXTRATO UM LANCAMENTO COM A MESMA DATA E VALOR E PREENCHE O
+      *DEPOSITO AUTOMATICAMENTE. OS DEPOSITOS SEM CORRESPONDENCIA NO
+      *EXTRATO PERMANECEM PENDENTES DE DIGITACAO MANUAL.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIP100X.
+           COPY EXTRATOX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIP100W.
+       COPY EXTRATOW.
+
+       WORKING-STORAGE SECTION.
+       01  PATH-EXTRATO-BCO          PIC X(30)  VALUE SPACES.
+       01  ST-VIP100                 PIC XX     VALUE SPACES.
+       01  ST-EXTRATO-BCO            PIC XX     VALUE SPACES.
+       01  FIM-EXTRATO-SW            PIC X      VALUE "N".
+           88  FIM-EXTRATO                 VALUE "S".
+       01  FIM-VIP100-SW             PIC X      VALUE "N".
+           88  FIM-VIP100                  VALUE "S".
+       01  QTDE-EXTRATO-W            PIC 9(4)   COMP VALUE ZEROS.
+       01  QTDE-MOVTOS-LIDOS-W       PIC 9(06)  VALUE ZEROS.
+       01  QTDE-DEPOSITOS-CASADOS-W  PIC 9(06)  VALUE ZEROS.
+       01  QTDE-DEPOSITOS-PENDENTES-W PIC 9(06) VALUE ZEROS.
+       01  IDX-SLOT-W                PIC 9(1)   COMP VALUE ZEROS.
+       01  MATCH-ENCONTRADO-SW       PIC X      VALUE "N".
+           88  MATCH-ENCONTRADO            VALUE "S".
+       01  QTDE-EXTRATO-IGNORADOS-W  PIC 9(06)  VALUE ZEROS.
+       01  EXTRATO-TABELA.
+           05  EXTRATO-ITEM OCCURS 500 TIMES INDEXED BY EXT-IDX.
+               10  DT-LANCTO-TAB    PIC 9(8).
+               10  AGENCIA-TAB      PIC X(10).
+               10  VALOR-TAB        PIC 9(09)V99.
+               10  USADO-TAB        PIC X(01) VALUE "N".
+                   88  ITEM-USADO-TAB       VALUE "S".
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 1500-CARREGA-EXTRATO UNTIL FIM-EXTRATO.
+           PERFORM 2000-PROCESSA-VIP100 UNTIL FIM-VIP100.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "VIP100"    TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-VIP100.
+           MOVE "EXTRATO"   TO ARQ-REC.
+           MOVE EMPRESA-REF TO PATH-EXTRATO-BCO.
+
+           OPEN I-O VIP100.
+           IF ST-VIP100 = "35"
+              CLOSE VIP100      OPEN OUTPUT VIP100
+              CLOSE VIP100      OPEN I-O VIP100
+           END-IF.
+           IF ST-VIP100 <> "00"
+              MOVE "S" TO FIM-VIP100-SW
+           ELSE
+              MOVE ZEROS TO NR-CONTRATO-VI100 NR-MOVTO-VI100
+              START VIP100 KEY IS NOT < CHAVE-VI100 INVALID KEY
+                    MOVE "S" TO FIM-VIP100-SW
+           END-IF.
+
+           OPEN INPUT EXTRATO-BCO.
+           IF ST-EXTRATO-BCO <> "00"
+              MOVE "S" TO FIM-EXTRATO-SW
+           END-IF.
+
+       1500-CARREGA-EXTRATO SECTION.
+           READ EXTRATO-BCO AT END
+                MOVE "S" TO FIM-EXTRATO-SW
+              NOT AT END
+                IF QTDE-EXTRATO-W NOT < 500
+                   ADD 1 TO QTDE-EXTRATO-IGNORADOS-W
+                ELSE
+                   ADD 1 TO QTDE-EXTRATO-W
+                   SET EXT-IDX TO QTDE-EXTRATO-W
+                   MOVE DT-LANCTO-EXT TO DT-LANCTO-TAB(EXT-IDX)
+                   MOVE AGENCIA-EXT   TO AGENCIA-TAB(EXT-IDX)
+                   MOVE VALOR-EXT     TO VALOR-TAB(EXT-IDX)
+                   MOVE "N"           TO USADO-TAB(EXT-IDX)
+                END-IF
+           END-READ.
+
+       2000-PROCESSA-VIP100 SECTION.
+           READ VIP100 NEXT RECORD AT END
+                MOVE "S" TO FIM-VIP100-SW
+              NOT AT END
+                ADD 1 TO QTDE-MOVTOS-LIDOS-W
+                MOVE ZEROS TO IDX-SLOT-W
+                PERFORM 2100-PROCESSA-SLOT
+                        VARYING IDX-SLOT-W FROM 1 BY 1
+                        UNTIL IDX-SLOT-W > 4
+                REWRITE REG-VIP100
+           END-READ.
+
+       2100-PROCESSA-SLOT SECTION.
+           IF VLRTOTAL-VI100(IDX-SLOT-W) = ZEROS
+              AND DTDEP-VI100(IDX-SLOT-W) NOT = ZEROS
+              AND VLRORIG-VI100(IDX-SLOT-W) NOT = ZEROS
+              PERFORM 2200-LOCALIZA-EXTRATO
+              IF MATCH-ENCONTRADO
+                 PERFORM 2300-CONFIRMA-DEPOSITO
+              ELSE
+                 ADD 1 TO QTDE-DEPOSITOS-PENDENTES-W
+              END-IF
+           END-IF.
+
+       2200-LOCALIZA-EXTRATO SECTION.
+           MOVE "N" TO MATCH-ENCONTRADO-SW.
+           SET EXT-IDX TO 1.
+           PERFORM 2210-VERIFICA-EXTRATO-ITEM
+                   VARYING EXT-IDX FROM 1 BY 1
+                   UNTIL EXT-IDX > QTDE-EXTRATO-W
+                      OR MATCH-ENCONTRADO.
+
+       2210-VERIFICA-EXTRATO-ITEM SECTION.
+           IF NOT ITEM-USADO-TAB(EXT-IDX)
+              AND DT-LANCTO-TAB(EXT-IDX) = DTDEP-VI100(IDX-SLOT-W)
+              AND VALOR-TAB(EXT-IDX) = VLRORIG-VI100(IDX-SLOT-W)
+              MOVE "S" TO MATCH-ENCONTRADO-SW
+           END-IF.
+
+       2300-CONFIRMA-DEPOSITO SECTION.
+           MOVE "S"                  TO USADO-TAB(EXT-IDX).
+           MOVE AGENCIA-TAB(EXT-IDX) TO AGENCIA-VI100(IDX-SLOT-W).
+           MOVE VALOR-TAB(EXT-IDX)   TO VLRTOTAL-VI100(IDX-SLOT-W).
+           MOVE "I" TO ORIGEM-DEPOSITO-VI100(IDX-SLOT-W).
+           ADD 1 TO QTDE-DEPOSITOS-CASADOS-W.
+
+       3000-FINALIZA SECTION.
+           CLOSE VIP100 EXTRATO-BCO.
+           DISPLAY "VIP9102 - MOVIMENTOS LIDOS........: "
+                   QTDE-MOVTOS-LIDOS-W.
+           DISPLAY "VIP9102 - DEPOSITOS CASADOS.......: "
+                   QTDE-DEPOSITOS-CASADOS-W.
+           DISPLAY "VIP9102 - DEPOSITOS PENDENTES.....: "
+                   QTDE-DEPOSITOS-PENDENTES-W.
+           IF QTDE-EXTRATO-IGNORADOS-W > 0
+              DISPLAY "VIP9102 - LANCTOS IGNORADOS (LIMITE 500): "
+                      QTDE-EXTRATO-IGNORADOS-W
+           END-IF.
