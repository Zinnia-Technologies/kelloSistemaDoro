@@ -23,6 +23,10 @@
            COPY CRPX201.
            COPY RETPORT.SEL.
            COPY LOGACESS.SEL.
+           COPY CRPX910.
+           COPY CRPX911.
+           COPY CRPX912.
+           COPY COD501X.
            SELECT SEQBRAS ASSIGN TO PATH-SEQBRA
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
@@ -34,12 +38,17 @@
            SELECT REMESSA2 ASSIGN TO REMESSA-NOME2
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
+           SELECT REMESSA240 ASSIGN TO REMESSA240-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
            SELECT WORK ASSIGN TO VARIA-W
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   STATUS IS ST-WORK
                   RECORD KEY IS SEQ-WK
-                  ALTERNATE RECORD KEY IS NOME-WK WITH DUPLICATES.
+                  ALTERNATE RECORD KEY IS NOME-WK WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS DOCTO-WK WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CIDADE-UF-WK WITH DUPLICATES.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
        DATA DIVISION.
@@ -55,6 +64,10 @@
        COPY CRPW201.
        COPY RETPORT.FD.
        COPY LOGACESS.FD.
+       COPY CRPW910.
+       COPY CRPW911.
+       COPY CRPW912.
+       COPY COD501W.
        FD  SEQBRAS.
        01  REG-SEQBRAS.
            05  CONT-SEQUENCIA  PIC 9.
@@ -69,6 +82,9 @@
            05  ID-REG-REM2      PIC X(02).
            05  DADOS-REM2       PIC X(498).
            05  pula-rem2        pic x(02).
+       FD  REMESSA240.
+      *    LAYOUT CNAB 240 - CARTEIRAS FORA DE BANCO DO BRASIL
+       01  REG-REMESSA240       PIC X(240).
 
        FD  WORK.
        01  REG-WORK.
@@ -76,10 +92,14 @@
            05  NOME-WK          PIC X(35).
            05  ENDERECO-WK      PIC X(35).
            05  CEP-WK           PIC 9(8).
-           05  CIDADE-WK        PIC X(15).
-           05  UF-WK            PIC XX.
+           05  CIDADE-UF-WK.
+               10  CIDADE-WK    PIC X(15).
+               10  UF-WK        PIC XX.
            05  DOCTO-WK         PIC X(10).
            05  VALOR-WK         PIC 9(8)V99.
+           05  VALOR-JUROS-WK   PIC 9(8)V99.
+           05  VALOR-DESCONTO-WK PIC 9(8)V99.
+           05  MODALIDADE-WK    PIC X(20).
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
@@ -90,6 +110,7 @@
            COPY "CRP9108.CPY".
            COPY "DS-CNTRL.MF".
            COPY "CBPRINT.CPY".
+           COPY "CBDATA.CPY".
        78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  AREAS-DE-TRABALHO.
@@ -104,8 +125,21 @@
            05 ST-CGD014           PIC XX     VALUE SPACES.
            05 ST-CRD200           PIC XX     VALUE SPACES.
            05 ST-CRD201           PIC XX     VALUE SPACES.
+           05 ST-COD501           PIC XX     VALUE SPACES.
+           05 PATH-COD501         PIC X(30)  VALUE SPACES.
+           05 NR-CONTRATO-TITULO-W PIC 9(04) VALUE ZEROS.
            05 FS-RETPORT          PIC XX     VALUE SPACES.
            05 FS-LOGACESS         PIC XX     VALUE SPACES.
+           05 ST-PRF910           PIC XX     VALUE SPACES.
+           05 PATH-PRF910         PIC X(30)  VALUE SPACES.
+           05 ST-CKP910           PIC XX     VALUE SPACES.
+           05 PATH-CKP910         PIC X(30)  VALUE SPACES.
+           05 ST-HRM910           PIC XX     VALUE SPACES.
+           05 PATH-HRM910         PIC X(30)  VALUE SPACES.
+           05 CHECKPOINT-INTERVALO-W PIC 9(03) VALUE 50.
+           05 QTDE-DESDE-CKP-W    PIC 9(03) VALUE ZEROS.
+           05 ULTIMO-DOCTO-CKP-W  PIC 9(09) VALUE ZEROS.
+           05 RETOMAR-DE-CKP-W    PIC 9(09) VALUE ZEROS.
            05 ST-SEQ              PIC XX     VALUE SPACES.
            05 ST-WORK             PIC XX     VALUE SPACES.
            05 VARIA-W             PIC 9(8)   VALUE ZEROS.
@@ -124,12 +158,22 @@
            05 ULT-SEQ             PIC 9(5)   VALUE ZEROS.
            05 DATA-E             PIC 99/99/99.
            05 REMESSA-NOME        PIC X(12)  VALUE SPACES.
+           05 REMESSA240-NOME     PIC X(12)  VALUE SPACES.
+           05 QTDE-REG-T240-W     PIC 9(06)  VALUE ZEROS.
+           05 VALOR-TOTAL-T240-W  PIC 9(14)V99 VALUE ZEROS.
            05 SEQUENCIA-W         PIC 9(10)     VALUE ZEROS.
            05 VALOR-ATRASO        PIC 9(11)V99 VALUE ZEROS.
            05 COD-COMPL-CR20-W    PIC 9(09)  VALUE ZEROS.
            05 CONF                PIC X      VALUE SPACES.
            05 VALOR-TOTAL         PIC 9(12)V99 VALUE ZEROS.
            05 QTDE-TIT            PIC 9(4)     VALUE ZEROS.
+           05 ST-REM2             PIC XX       VALUE SPACES.
+           05 QTDE-REM-CONF-W     PIC 9(4)     VALUE ZEROS.
+           05 VALOR-REM-CONF-W    PIC 9(14)    VALUE ZEROS.
+           05 QTDE-REM2-CONF-W    PIC 9(4)     VALUE ZEROS.
+           05 VALOR-REM2-CONF-W   PIC 9(14)    VALUE ZEROS.
+           05 VALOR-TOTAL-CTS-W   PIC 9(14)    VALUE ZEROS.
+           05 RESULTADO-CONF-W    PIC X(10)    VALUE SPACES.
            05 ERRO-W              PIC 9        VALUE ZEROS.
            05 DATA-INV            PIC 9(8)     VALUE ZEROS.
            05 VENCTO-INI-INV      PIC 9(8)     VALUE ZEROS.
@@ -144,6 +188,27 @@
            05 RESTO               PIC 9(2)     VALUE ZEROS.
            05 AUX-TIPO            PIC 9(1)     VALUE ZEROS.
            05 DIGITO-VERIFICADOR  PIC X(1)     VALUE SPACES.
+           05 TAB-SEQUENCIA       PIC 9(17)    VALUE ZEROS.
+           05 TAB-SEQ REDEFINES TAB-SEQUENCIA.
+              10  TAB-SEQ-DIG     PIC 9  OCCURS 17 TIMES.
+           05 DIAS-CARENCIA-W     PIC 9(03)    VALUE 30.
+           05 TAXA-DESCONTO-W     PIC 9(03)V99 VALUE ZEROS.
+           05 DIAS-DESCONTO-W     PIC 9(03)    VALUE ZEROS.
+           05 VALOR-DESCONTO-CALC-W PIC 9(11)V99 VALUE ZEROS.
+           05 JULIANO-VENCTO-W    PIC 9(08)    VALUE ZEROS.
+           05 JULIANO-LIMITE-DESC-W PIC 9(08)  VALUE ZEROS.
+           05 ANOTACAO-CR201-TEXTO-W PIC X(120) VALUE SPACES.
+           05 QTDE-CAB-REL        PIC 9(4)     VALUE ZEROS.
+           05 QTDE-TRA-REL        PIC 9(4)     VALUE ZEROS.
+           05 NOME-EMP-REL-W      PIC X(30)    VALUE SPACES.
+           05 SEQUENCIAL-REL-W    PIC X(06)    VALUE SPACES.
+           05 CGC-CPF-INV-W       PIC 9(2)     VALUE ZEROS.
+           05 PORTADOR-INCOMPLETO-SW PIC X(1)  VALUE "N".
+           05 MODALIDADE-DESCR-T1 PIC X(20)    VALUE SPACES.
+           05 ORDEM-RELATORIO-W   PIC 9(01)    VALUE 1.
+              88  ORDEM-REL-NOME       VALUE 1.
+              88  ORDEM-REL-DOCTO      VALUE 2.
+              88  ORDEM-REL-CIDADE     VALUE 3.
            05 DATAW.
               10  DIA-W       PIC 99.
               10  MES-W       PIC 99.
@@ -206,6 +271,60 @@
               10 QUANTIDADE-T2     PIC 9(06)  VALUE ZEROS.
               10 BRANCO-T2         PIC X(492) VALUE SPACES.
 
+           05 REM240-HEAD-ARQ.
+              10  BANCO-T240-0            PIC 9(03) VALUE ZEROS.
+              10  LOTE-T240-0             PIC 9(04) VALUE ZEROS.
+              10  TIPO-REG-T240-0         PIC 9(01) VALUE ZEROS.
+              10  FILLER-T240-0           PIC X(09) VALUE SPACES.
+              10  TIPO-INSC-T240-0        PIC 9(01) VALUE ZEROS.
+              10  INSC-T240-0             PIC X(14) VALUE SPACES.
+              10  CONVENIO-T240-0         PIC X(20) VALUE SPACES.
+              10  NOME-EMP-T240-0         PIC X(30) VALUE SPACES.
+              10  NOME-BANCO-T240-0       PIC X(30) VALUE SPACES.
+              10  BRANCO1-T240-0          PIC X(10) VALUE SPACES.
+              10  COD-REMESSA-T240-0      PIC 9(01) VALUE ZEROS.
+              10  DATA-GERACAO-T240-0     PIC 9(08) VALUE ZEROS.
+              10  HORA-GERACAO-T240-0     PIC 9(06) VALUE ZEROS.
+              10  SEQUENCIAL-T240-0       PIC 9(06) VALUE ZEROS.
+              10  BRANCO2-T240-0          PIC X(97) VALUE SPACES.
+           05 REM240-HEAD-LOTE.
+              10  BANCO-T240-1            PIC 9(03) VALUE ZEROS.
+              10  LOTE-T240-1             PIC 9(04) VALUE ZEROS.
+              10  TIPO-REG-T240-1         PIC 9(01) VALUE ZEROS.
+              10  TIPO-OPER-T240-1        PIC X(01) VALUE SPACES.
+              10  TIPO-SERVICO-T240-1     PIC 9(02) VALUE ZEROS.
+              10  FILLER-T240-1           PIC X(02) VALUE SPACES.
+              10  CARTEIRA-T240-1         PIC 9(02) VALUE ZEROS.
+              10  BRANCO-T240-1           PIC X(225) VALUE SPACES.
+           05 REM240-SEGM-P.
+              10  BANCO-T240-P            PIC 9(03) VALUE ZEROS.
+              10  LOTE-T240-P             PIC 9(04) VALUE ZEROS.
+              10  TIPO-REG-T240-P         PIC 9(01) VALUE ZEROS.
+              10  SEQUENCIAL-T240-P       PIC 9(05) VALUE ZEROS.
+              10  SEGMENTO-T240-P         PIC X(01) VALUE "P".
+              10  CARTEIRA-T240-P         PIC 9(02) VALUE ZEROS.
+              10  NOSSO-NUMERO-T240-P     PIC X(20) VALUE SPACES.
+              10  DATA-VENCTO-T240-P      PIC 9(08) VALUE ZEROS.
+              10  VALOR-TITULO-T240-P     PIC 9(11)V99 VALUE ZEROS.
+              10  DOCTO-T240-P            PIC X(15) VALUE SPACES.
+              10  BRANCO-T240-P           PIC X(168) VALUE SPACES.
+           05 REM240-TRAILER-LOTE.
+              10  BANCO-T240-5            PIC 9(03) VALUE ZEROS.
+              10  LOTE-T240-5             PIC 9(04) VALUE ZEROS.
+              10  TIPO-REG-T240-5         PIC 9(01) VALUE ZEROS.
+              10  FILLER-T240-5           PIC X(09) VALUE SPACES.
+              10  QTDE-REGS-LOTE-T240-5   PIC 9(06) VALUE ZEROS.
+              10  VALOR-TOTAL-LOTE-T240-5 PIC 9(14)V99 VALUE ZEROS.
+              10  BRANCO-T240-5           PIC X(201) VALUE SPACES.
+           05 REM240-TRAILER-ARQ.
+              10  BANCO-T240-9            PIC 9(03) VALUE ZEROS.
+              10  LOTE-T240-9             PIC 9(04) VALUE 9999.
+              10  TIPO-REG-T240-9         PIC 9(01) VALUE ZEROS.
+              10  FILLER-T240-9           PIC X(09) VALUE SPACES.
+              10  QTDE-LOTES-T240-9       PIC 9(06) VALUE ZEROS.
+              10  QTDE-REGS-T240-9        PIC 9(06) VALUE ZEROS.
+              10  BRANCO-T240-9           PIC X(211) VALUE SPACES.
+
            05  EMP-REFERENCIA.
                10  FILLER            PIC X(15)
                    VALUE "\PROGRAMA\KELLO".
@@ -220,7 +339,7 @@
        77 handle8                      pic 9(08) comp-x value zeros.
        77 wHandle                      pic 9(09) comp-5 value zeros.
 
-       01  MASC-DIA                 PIC Z9.
+       01  MASC-DIA                 PIC ZZ9.
 
 
        01  CAB01.
@@ -234,7 +353,11 @@
            05  FILLER               PIC X(132) VALUE
            "NOME                                ENDERECO
       -    "            CEP       CIDADE          UF DOCUMENTO
-      -    " VALOR".
+      -    " VALOR          MODALIDADE".
+       01  CAB03-JUROS.
+           05  FILLER               PIC X(132) VALUE
+           "NOME                                DOCUMENTO
+      -    "        VALOR TITULO       JUROS      DESCONTO".
        01  LINDET.
            05  NOME-REL             PIC X(35) VALUE SPACES.
            05  FILLER               PIC X     VALUE SPACES.
@@ -249,132 +372,455 @@
            05  DOCTO-REL            PIC X(11) VALUE SPACES.
            05  FILLER               PIC X     VALUE SPACES.
            05  VALOR-REL            PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER               PIC X     VALUE SPACES.
+           05  MODALIDADE-REL       PIC X(20) VALUE SPACES.
        01  LINDET1.
            05  FILLER               PIC X(20) VALUE 'VALOR TOTAL.: '.
            05  VALOR-TOTAL-REL      PIC ZZ.ZZZ.ZZZ.ZZZ,ZZ.
            05  FILLER               PIC X(20) VALUE SPACES.
            05  FILLER               PIC X(20) VALUE 'QTDE TITULOS: '.
-           05  QTDE-TIT-TOTAL-REL   PIC ZZ@�s�;J0V ȴ%�    �       A�0�d �-�   �  �0����0� 0�(�    �       �� 0�m ��    �       ��0n ��    �       ��0�g 0�    �       ��0�� �*�    �       ��0	} ��c   �  1"��c0�� HL)�    �       ��0�O  ��s�    �       �n0� �7y�8�       �2 ��0i�  �_��    �  x���$�0�  �� �    �       902  ��    �       ��	00� x��    �  H���g�0C� `G��   �  �"��o�0%  ���    �        Q0n�  P��    �       0�G ��    �       �0�� ���    �       e}0AY
-  9 ��(    �   Ӿ  �0ga  � v�    �       :�0T  �o�    �       �0ĺ �K �F�    �   R�  ZG0� �� ��    `   d� d�0�0  �M�    �       ��0ɷ  �4�P   �   �5�9%0��  P$�    �       ��0b �9���   �  ��̉@�0�p h���   �  `�Q�|�0K
- H�-��   �  $���0C/ �r�    �       *�0��  '�    �       @0�z ��    �       ű0� 8��    �       .0ҷ ��m���   �  @�/��60s� ���    �       	0r ��5
-   �  ��	�>�0�a ��%�    �       ��0�h �!�Tj   �  \Ћ^0�� ��2�    �       k,0%   ��    �       �0%  @��    �       �	0�t  N���   �  (�g�y0ۢ	 ظ���:   �  ��=�U�0� p��ڜ   �  �H�i�0f'  8��    �       ��0� ������   �  �����
-0�
- 7�    �       �	0�2	 ��   �  𞩋��0�o `�    �  [t�IY	01�	 �@���   �  `�Y�0 ���    �       5�0=  h��    �       00�� �h"���   �  ��20�� X����	   �  �ם�?m0�  ��    �       ��0J  �^�    �       [0�� ��s�r�   �  p@��
-0*� P���v   �  �����
-0�E �
-�^{
-   �  �1��5�0e ���ݾ    �  h�S�v)0n� аm�)<   �  (-g��0+�    �    �       g0�  о�    �       ��0e[ ����   �  ��	�
- 0�Z �T�3
-   �  `1����02
-0�  � �    `       c�0�x  ��    �  ������0ٵ (�,�3	   �  y6�=�
-0�o ��G�2D   �  � G���0� (��    �       8�	0C� �3��   �  ��}��j0B   ��    �       $�0�� L ���	    �   ��  ϗ0D~ ���    �  �{u���0�  `� �    `       ��0� ���q   �  �����K0C  �� �    �       �H0��  ���    �       dQ0�� p��    �       �`0}C 8(�    �  `�����0� �MB�{�   �   ���#90Kl pv��   �  `���S�0tm �(��
-8   �  hxɋQ�0M  �Ա�"	   �  @�:��Z0o  � �    �       E 0v� @��    �       Ԋ0�  ��    �       QZ0� x��    �       �0� (
-�!4   �  �1��v�0��  �2�    �       �0� �P�d   �  �1��A�0Ԇ �    �       ��	0�   Z�    `       v0�H �p�'{   �  �Y\�O�0�  �U,�    	�       ��	0"�  2�    �       f0q�
- H����   �  ��	� 0z� �3�    �       ]�0B� h��    �       �_0�p �=�    �       �0�� н�K   �  ��I�9�0�� �����   `  ����SA0�^	 ��	�/�    �  2��k�03# �#��0D   �   ��8f0��  è��   �  h�S�:F0t ��
-�    �       tQ0�  �j�    �       U�0x
-  0��    �       ?0v� �9	��c   �  2���0(  8\�    �       f�0�� p�8F   �  H~
-0��
-  #�k   �  ������0�o x���:	   �  Џ҉
- ���B�   �  hxɋ�01o  ���    �       (#
-0� ���    �       ��0� �t�    �       \}0$� p��A�   �  ����q_0�� ȳ,��   �  y6���0 8���f    �   � �0|  � �            �[0�R ��    �       K�0   D`�    �       ʦ	0k  ��q�8    �       '�0�& @1r�    �        �0/ 0}$�    �       �0� �a2�    �       ��0LP  �    �       �?0�  �u�    �       �I
-0a  �_>�    �        w0
-A��	   �  ��<�3 0�� `x���   �  ��f�� 0m `,,���   `  Xv���0�  ����    �  03`�|�0W>  x|�    �       <�	0n  @
- �    �       �(00 �=���	   �  P<h��:0�C X����   �  �|W���0|E �1��P   �  ��}��j0]� �z!�    �       �p0�5 h�    �       ?�0� '�    �       v�0| ��    �       J�02  x3�    �       �0% �&� �
-   �  �eދ.�0"�  �]�    �       ��0�  �tJ�    `   �܉C�0�  �;�    �       �0�  xi�    	�       �0�I ��:�'�   �  H*:�� 0 �� ��P    `   O�  L�	0  �"^�    �       �0,	 ����Ք   �  ��׋��0K  ��    �       ��0��	 h����	   `  ��e�j�0�i X0;�   �  x$6��~05  P��    	�       w�0q| p�{�/"   �  �r��b�0c� ��oZ   �  ��	� 01 @���    �   7 y�0�Z �%�    �       �u08� `6��^   �  P<h��:0�
-��    �   D�  ��0/� Hq�    �       )0�E  v�    �       w�0=� ((;���   �  ��\�I�0l�  `ٷ�       �J���0�  �! �     �   �� n"0��  0�p�    �  h=d��<0ޠ  8r�    �       -0�� �&�    �       >�0  �)I�       �n���#0
-0�� ��&�    �       ��
-0�4 (��   �  ��	�0G ��S�^   �  ��4B0HE  o��   �  H_P��a0	� ����   �  �0F�|T0(�  ��    �       ��0%a Y�    �       
-�0�l �A�ح   �  8�����0�  �_�    �       ��0B� (J(�    �       �j0u  � �    �       �0~  ��ο    �  0�����0û X��    �       [�0    `�    �       JO0�� x��Ѫ   �  x-!���0@� pm!�    �       
-A��   �  ��<�3 0�  8��    �       ��0�� ���    �       I�
-0�Z H,�    �       �0[)	 hb:��0   �  H*:�= 0  ���    �       ��0�� �R���   �  1"��00A �@�    �       '�02  �� �    `       lx0 � �z���
-   �  �>{���0&$  �+�    �       
-q0� PK���   �  ������0�w ذ��!n   �  ��:��b0�  ���    �       5n0�; �z�c�	   �  �����0� ���    �       E60�i p��    �       &80�
- h ��    �  �����0�} غ�    �       J�0�� �<�    �  �����0��  `���z   �  �!�ď0�n ���uR   �  hxɋ��0!� hw�    �       �0�� HC�    �       ��0g� �0�    �       ��00y
- H���n�   �  `�U�/Y01� ����'
-   �  �O�Af0� �� ��	    `    �N0�� 8pw���   �  (�T�+00�  �]�    �       f�0�5 �    �       ?�0o� 8�*�    �       �"0*� pv�    �       �k	0Uj `�1�    �       *07� P)�    �       �0�  �U;�    �       ��0�y  �i�    �       V0
-�    �        �0�k ���    �       �>0�  �� �    �       �0j ��
-ₙ   �  �1��:�0�. �k�y   `   GO��/0w	  H�-   �  � G���0p  �� �    `       p�
-0�  ���    �       �0�� �s�AG   �  p@��
-0p� (�    �       K�01� �_��    �  x���$�0�  (�:�[�   �  H*:�E 0DM xi%�    �       *�
-0��  �g�    �       %M0t� `�2�    �       ��0�� ����A   �  P!��0�� (��    �       0�  �a�    `  pg��{�0* �,�    �       ��0�, �1 ��
-    �   �  �e0N 8+��1   �  ������0-  (�;�    �       �H	0� �7�    �  Ћ�
-�0�| P�V�ή   �  ذ�R0q� �.�    �  [t��-0  ��%�    �       U�0Cr H2�    �       ��	0!�  ���    �  ����T�0� �33�    �       Y�0�  (F	�    �       �00<� ���    �       /=0   Ȑ�    	�       %�	0�# X�S���   �  ��4B0Y] xM�>   �  `1��P�0�� 8	'�    �       ��0   (0`�    �       ��0�� p8*�    �       ��0c ���c�    �   L r50�  0^�    �       ��0  �X�    �       90�  p�<�     �   -�  �0�  ����    	�       ��0�� ���$5    �    c�0'� @ܸ⤶
-   �  ���`�
-0�  ����    	�       �B0� �#�    �       ��0��  �$�    �       ��0�  �w �    �       Ry0( �T��Z   �  `1����0�b h0���   �  �6^�$�0,F 8<.��
-   �  �#����0�� ��    �       ��	0�8  h�    �  �����0�>  P��    �       �J0d   X�;�    �       �O0�� �&�    �       �d
-0� �=�    �       �0�  ���    �       Ko0�:
- 0Η��    `  ����0�)  0��    �       ?�0�  8��    �       ��0&} ���    �        �0�  0":�    �       RU0� ���    �       /=0}� �i�    �       3�0�$  ���    �       o0�g %�    �       ��0_� �	�    �       0�   �^�    �       ��	0Ln  hV�    �       �y0-  �^�    �       t>0�
- �|�A    �   -� �
-
-0Đ
- @���    �   R� �A0�  `h�    	�       �0Hg �<���      Pc��0��  	�    �  @�s�y�0� ����(   `  ��f���0 Б�S   �  ��	� 0��  �Z�    �       �y0v pY2�    �       �"0�b  �
-0�8 H�,�    �       ��0KT �����   �  hxɋ��0Mz  8
-�    �       �n0�  X��    �       ��0	  `��    �       ��	0�e ��    �       ��0�
-0[� �gw��    �     ZO0�� ��    �       X�0�@  ���    �       �c0�  pE�    �       n�0_� 8v�U)   `  HRU���0�  �h�    �  ������0�I ���8   �  ����D�0�  ��    �       �{0c� @�{��   �  �r��b�0��
- X�-�j   �  �#��Y�0P �E�    �       �0�� ���    �       ��0�*  �S�    �       #�	0 `A�    �       ��0o x*�    �       ��0B+ 8��   �  ����\�0   �/`�    �       e70�O �s�    �       ��0�  �� �    `       ��0�  K�    �       !�0�% P���^
-   �  0�����0� 0_+�    �       7�0u1 ��M�   �  �����
-0f� H��v\    �   N�  ;�0/L �6
- ������   �  ����͔0Jc ��>��3   �  xBщPF0$ (�+�    �       �m0h� 0���P      �&t���0.   p�    �       |�0� ��+�    �       �70� ���    �       ��0P 0�%�    �       #!
-0�a  ��    �       w�0�� R��    �  (�p�9�0�
-    �   ��  �
- (�?��
-   �  �{��n0ih P�1�    �       &
-0?Y �@�>�   �  8�����0X� ��y�V;   �  (o��	V
-0K� `6�    �       h�0�� G�    �       ��0
-@  �$�    �       �~0\, ���]   �  �����
-0٢ �v �    �       ��04 x���=   `  �/V��0"m ((�    �       ��0�6  �,�    �       �+
-0b�	 �p�4   �  ��}��1
-0"� �D���   �  hxɋS�0� ���    �       �0� �+�    �       �m0�   �� �    �       i�0&� m���   �  X�/���0�  x�;�    �       �0�  P� �    �       �0��	 �C��   �  p�9���0�. Pp-�eR   �  ��؈Җ0k
- �i�    �   x� B0�) X2�    �       �
-0.� ��*    �  �0����0%� ���    �       �#0*� ��    �       @0^�
- P
-0�)  �+�    �       �F04  �Q�    �       m`0  �^�    �       �0�  ��    �       ?0P� Xp�    �       6_0 `��<   �  @/�>�0� ���Z�   �  �����0+ ��� �   �  ��׋[�0�E 87���L   �  hxɋR�0\� X�*�    �       [w0L ��*�    �       �X0�� �T�j
-   �  `1����0�  �{�    �       |�0�� 8���	   �  ��5�zN0� 8�
-�    �       g�0�  P��    �       r0ʖ ȷ,�^(   �  y6���0�  �>��
-q   `  /e���0M� (��`
-   �  ���(�0�  �g �    �       �p
-0O, hb���Q   �  hxɋU�06  0� �    �       �0=  ��"�    `  J�C0�  8&��    	�       0� @���   �  �a���0�	 xA��	   �  ��<�3 0I  H� �    `       #�0��  �`�    �       %M0Ki (N�    �       �.0�  � �    �        Q0T[  �    �       dC0�i ��1�    �       *0 ��h�f   �  ��d0�y ��*��   �  ؑ6�,� 0�9 (;h��^   `  ��+�x00N� �L�    �       90� pb�    �       ��0a� (���	   �  ������0�m ���    �       ��0�; 	s�    �       ?�0� ��f�!
-   `  �j��8
-0�� �W⢉   �  �1��A�0�� �P�    �       �0C  0{��    	�       E�0��  ��    �       ��0]"   ��    �       �w0�&  �	�    �       O_0�  X#�    	�       h0�. C,�    �       
-�	0Ȼ  �r�    �       �0�  �{�    �       |�0,  0^�    �       ��0d# ���    �       Kj	0��  X
-   ��?�     �   �,  0�0�M �@
-�    �       aD05� ȓ�    �       �q	0  �� �    �       s�07� @����   �  �eދu�0`o  8��    �       ͺ0p[ :�    �       )�0��  �&�    �       ��0
-   �  H*:�= 0�  @�    �       �0�    � �    �       İ0�g �Ş⯷   �  ����͔07A ���x�   �  ��׋��08� �� �	�    �   � �|0�= T�G�   �  H$����0O�  �    �       �?0�&  ���    �       W�0�  h\�    �       ��0N �����   �  Hc;�g�0�� ��ፐ
-   �  hxɋ��0Q�	 ����M   �   w���0  �|��    `  ��@	0��  8p�    �       u�0O8 п$�    �       	l0~ 0?�    �       0�0U ���SE	   �  �7�_�
-0�� �L
-�V�   �  �1����0�  �
-�     �   1m  �H0}�  H��   �  � G��0�  ���    �       00�
- ��    �       �0�p A���=   �  P֚� �0�
- p���x�   �  ����I�0�G 8��8   �   �f�	0�8	 P��C�   �  P�É�
-0�  Ȭ �    �       �T
-0�  ���    	�       ��0� ���    �       ߥ0�  �� �    �       ��0�� �@����   �   
-  ��    �       E�0��  `��    �       �T0�  8R�    `       v0
-   `  �=��l�0N  � �    �       ��0�C 0�    �       ��0̳ �h���   �  �ÉF0��  ѷᔺ   �  ЏB�<�0=�  �%	�    �  @�s�:�0&  � �    �       �F0�� ^*�    �       L<
-0�� (�S��    �  ���A0�� �(�    �       MY0�] 8,┸   �  (�����0T9  �    �  (�����0�  � �    �       O�
-0d�  ��	�    �  2����0/ �+�    �       ��0�D ��,�    �       D 0�	  � �    �       W�04 P��    �       �20� P-�V�   �  $��J�0��  �*�    �       [w0�� XA��	   �  ��<�3 0Q ؆%�    �       #!
-0~
-  � �    �       �?0�` ����[�
-   �  8*��
-0�� � �    �       v�0aF x1�    �       ��0  ��     �   7� �d0�_ @]�    �       ��0� ���    �       �#0�$ p~�    �       {�0g  h� �    `       }�0�� p �    �       �0� �Nⷜ   �  H��� �0�   ��    �       gR0�� �1���   �   a��E0y�  ؟	�    �  2��e�0K� `��    �       ��0�� ���    �       ��0��   /�    �       �
-0:�  �M�;�   �  ��b���0�� `P��3;   �  hxɋT�0mc �p4�l�   �  xjr�9�0�   �
-0� X�+�    �       �70:� @8ⷊ   �  �1����0�  ����    	�       ��0�  5"�    �       A�0�d �����    �   ��  |�0[  �M��   �  �����
-� �1 �    �       a0+d �q�    �       ��0D� �  �    �       h0  ��    �       eh05� �S�    �       F�0u� �"�    �       j
-0-(  h��    �       W�0r{  ()w�    �       ͽ0!� i!�    �       
-0�� ��[�   �  𞩋��0� ^2�    �       �"0k� �*�    �       N�0eO ���w	   �  �0��
-�0P  �I"�    �       @(0^� p��n
-   �  �0����0�� � ���   �  �$x�غ0�6 p�$�    �       	l0�\ ���a3   �  𞩋z�0�� ���$
-   �  �
-	��80N"  �N �    �       S0�   v:�    �       ,�0i�
- ���f�   �  �|G�f�0�Z  ����    �  ����M�0  rz�    	�       ��0 �H��ċ   �  hxɋS�0W  hO�     �   &m  ��09� ��    �  ������0T�  ��5��   �  �8�Z)0E� ��	�    �       "0�� ���    �       ��0=  �!�    �       	<
-0�2 x��    �  hxɋ��0�� 8��8   �  `1��Z�03S �\��&
-   �  ������0�p �6�    �       �0q� ��F�;8   �  �"��-�0ז  p��    �       ��0�* ���    �       .	0z
- 8��   �  �0�?.07� ����u    �   � 1:0�� HI�    �       1�0l� `D�    �       �e0��  h��    �       /0�� ��    �       ��0"  � �    �       4=
-0/S ȗ%�    �       �0�� �K�!�   �  `1��P�0�
- �:����   �  hxɋR�0H `-�    �       �(07z  hQ�    �  ������0�� P% �    �       h0�N ��y�E�   �  ���G�0v� X�G���   �  � G���0��  ��   �  ���GH0q  G-CRITICA
+           05  QTDE-TIT-TOTAL-REL   PIC ZZZ9.
+       01  LINDET2.
+           05  FILLER               PIC X(20) VALUE 'HEADER/TRAILER: '.
+           05  QTDE-CAB-TOTAL-REL   PIC Z9.
+           05  FILLER               PIC X(01) VALUE '/'.
+           05  QTDE-TRA-TOTAL-REL   PIC Z9.
+           05  FILLER               PIC X(12) VALUE '  EMPRESA: '.
+           05  NOME-EMP-TOTAL-REL   PIC X(30) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE '  SEQUENCIAL:'.
+           05  SEQUENCIAL-TOTAL-REL PIC X(06) VALUE SPACES.
+       01  LINDET-JUROS.
+           05  NOME-REL-JR          PIC X(35) VALUE SPACES.
+           05  FILLER               PIC X     VALUE SPACES.
+           05  DOCTO-REL-JR         PIC X(11) VALUE SPACES.
+           05  FILLER               PIC X     VALUE SPACES.
+           05  VALOR-REL-JR         PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER               PIC X     VALUE SPACES.
+           05  VALOR-JUROS-REL-JR   PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER               PIC X     VALUE SPACES.
+           05  VALOR-DESCONTO-REL-JR PIC ZZ.ZZZ.ZZZ,ZZ.
+
+       LINKAGE SECTION.
 
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+
+           MOVE GS-VERSION-NO      TO DS-VERSION-NO
+
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "CAD002"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD002.
+           MOVE "CAD010"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD010.
+           MOVE "CAD018"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD018.
+           MOVE "CRD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD020.
+           MOVE "CGD010"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD010.
+           MOVE "CGD011"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "CGD014"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD014.
+           MOVE "CRD200"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD200.
+           MOVE "CRD201"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD201.
+           MOVE "RETPORT" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-RETPORT.
+           MOVE "SEQBRA"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-SEQBRA.
+           MOVE "PRF910"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-PRF910.
+           MOVE "CKP910"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CKP910.
+           MOVE "HRM910"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-HRM910.
+           MOVE "LOGACESS" TO ARQ-REC. MOVE EMPRESA-REF TO
+                                                       ARQUIVO-LOGACESS
+           MOVE "COD501"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD501.
+
+           OPEN I-O CRD020 SEQBRAS CGD010 CGD011 CGD014 CAD010 CAD018
+                    CAD002 RETPORT
+
+           OPEN I-O PRF910.
+           IF ST-PRF910 = "35"
+              CLOSE PRF910      OPEN OUTPUT PRF910
+              CLOSE PRF910      OPEN I-O PRF910
+           END-IF.
+           MOVE "1" TO CHAVE-PF910.
+           READ PRF910 INVALID KEY
+                MOVE 30              TO DIAS-CARENCIA-PF910
+                MOVE ZEROS           TO TAXA-DESCONTO-PF910
+                MOVE ZEROS           TO DIAS-DESCONTO-PF910
+                WRITE REG-PRF910
+              NOT INVALID KEY
+                MOVE DIAS-CARENCIA-PF910 TO DIAS-CARENCIA-W
+                MOVE TAXA-DESCONTO-PF910 TO TAXA-DESCONTO-W
+                MOVE DIAS-DESCONTO-PF910 TO DIAS-DESCONTO-W
+           END-READ.
+
+           OPEN I-O CKP910.
+           IF ST-CKP910 = "35"
+              CLOSE CKP910      OPEN OUTPUT CKP910
+              CLOSE CKP910      OPEN I-O CKP910
+           END-IF.
+
+           OPEN I-O HRM910.
+           IF ST-HRM910 = "35"
+              CLOSE HRM910      OPEN OUTPUT HRM910
+              CLOSE HRM910      OPEN I-O HRM910
+           END-IF.
+
+           IF ST-CRD020 <> "00"
+              MOVE "ERRO ABERTURA CRD020: " TO GS-MENSAGEM-ERRO
+              MOVE ST-CRD020 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-SEQ <> "00"
+              MOVE "ERRO ABERTURA SEQBRAS: " TO GS-MENSAGEM-ERRO
+              MOVE ST-SEQ TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CAD018 <> "00"
+              MOVE "ERRO ABERTURA CAD018: " TO GS-MENSAGEM-ERRO
+              MOVE ST-CAD018 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF FS-RETPORT <> "00"
+              MOVE "ERRO ABERTURA RETPORT: " TO GS-MENSAGEM-ERRO
+              MOVE FS-RETPORT TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+
+           MOVE 1 TO CONT-SEQUENCIA.
+           READ SEQBRAS INVALID KEY
+                MOVE ZEROS TO SEQUENCIA
+                WRITE REG-SEQBRAS
+              NOT INVALID KEY
+                MOVE SEQUENCIA TO SEQUENCIA-W
+           END-READ.
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+           MOVE DATA-DIA-I(3: 6) TO DATA-DIA.
+
+           open i-o logacess
+
+           move function current-date to ws-data-sys
+
+           move usuario-w           to logacess-usuario
+           move ws-data-cpu         to logacess-data
+           accept ws-hora-sys from time
+           move ws-hora-sys         to logacess-horas
+           move 1                   to logacess-sequencia
+           move "CRP9108"           to logacess-programa
+           move "ABERTO"            to logacess-status
+           move "10" to fs-logacess
+           perform until fs-logacess = "00"
+                write reg-logacess invalid key
+                    add 1 to logacess-sequencia
+                not invalid key
+                    move "00" to fs-logacess
+                end-write
+           end-perform
+
+           close logacess
+
+           PERFORM ABRE-ARQUIVO-ANOTACAO.
+           PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-PORTADOR-FLG-TRUE
+                   PERFORM LER-PORTADOR
+               WHEN GS-POPUP-PORTADOR-FLG-TRUE
+                   PERFORM POPUP-PORTADOR
+               WHEN GS-GERAR-FLG-TRUE
+                   PERFORM GERAR-REMESSA
+                   PERFORM CARREGA-LISTA
+               WHEN GS-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+               WHEN GS-BUSCA-NOSSO-NUMERO-FLG-TRUE
+                   PERFORM BUSCA-NOSSO-NUMERO
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
            MOVE "REFRESH-DATA" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
 
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       GERAR-REMESSA SECTION.
+           PERFORM VALIDA-PORTADOR-CONVENIO.
+           IF PORTADOR-INCOMPLETO-SW = "S"
+              MOVE SPACES TO GS-MENSAGEM-ERRO
+              MOVE "PORTADOR SEM CONVENIO/CARTEIRA CADASTRADO EM CAD018"
+                                    TO GS-MENSAGEM-ERRO
+           ELSE
+              PERFORM LE-CHECKPOINT
+              PERFORM VALIDA-CGC-CPF
+              IF CGC-CPF-INV-W > 0
+                 MOVE SPACES TO GS-MENSAGEM-ERRO
+                 MOVE "CGC/CPF INVALIDO EM " TO GS-MENSAGEM-ERRO
+                 MOVE CGC-CPF-INV-W    TO GS-MENSAGEM-ERRO(21: 02)
+                 MOVE " TITULO(S) - REMESSA NAO GERADA"
+                                       TO GS-MENSAGEM-ERRO(23: 31)
+              ELSE
+                 IF CARTEIRA-T1-CD018 = 1
+                    PERFORM GERAR-REMESSA-CNAB400
+                 ELSE
+                    PERFORM GERAR-REMESSA-CNAB240
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDA-PORTADOR-CONVENIO SECTION.
+           MOVE "N" TO PORTADOR-INCOMPLETO-SW.
+           MOVE GS-PORTADOR TO PORTADOR.
+           READ CAD018 INVALID KEY MOVE "S" TO PORTADOR-INCOMPLETO-SW.
+           IF PORTADOR-INCOMPLETO-SW = "N"
+              IF CARTEIRA-T1-CD018 = ZEROS OR
+                 CONVENIO7-POS-CD018 = ZEROS
+                 MOVE "S" TO PORTADOR-INCOMPLETO-SW
+              END-IF
+           END-IF.
+
+       VALIDA-CGC-CPF SECTION.
+           MOVE ZEROS TO CGC-CPF-INV-W.
+           MOVE GS-PORTADOR TO PORTADOR-CR20.
+           START CRD020 KEY IS NOT < PORTADOR-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+           PERFORM UNTIL ST-CRD020 = "10"
+             READ CRD020 NEXT RECORD AT END MOVE "10" TO ST-CRD020
+               NOT AT END
+                 IF PORTADOR-CR20 <> GS-PORTADOR
+                    MOVE "10" TO ST-CRD020
+                 ELSE
+                    IF (VENCTO-INI-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT < VENCTO-INI-INV)
+                   AND (VENCTO-FIM-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT > VENCTO-FIM-INV)
+                   AND (MOVTO-INI-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT < MOVTO-INI-INV)
+                   AND (MOVTO-FIM-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT > MOVTO-FIM-INV)
+                   AND COD-COMPL-CR20 > RETOMAR-DE-CKP-W
+                       MOVE COD-COMPL-CR20  TO COD-COMPL-CG11
+                       READ CGD011 INVALID KEY
+                            INITIALIZE REG-CGD011
+                       END-READ
+                       IF CPF1-CG11 = ZEROS OR CPF1-CG11 = SPACES
+                          ADD 1 TO CGC-CPF-INV-W
+                       END-IF
+                    END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+       GERAR-REMESSA-CNAB400 SECTION.
+           MOVE ZEROS TO SEQ-W VALOR-TOTAL QTDE-TIT QTDE-DESDE-CKP-W.
+           PERFORM LE-CHECKPOINT.
+           OPEN OUTPUT REMESSA REMESSA2.
+           PERFORM MOVER-DADOS-TIPO0.
+           MOVE GS-PORTADOR TO PORTADOR-CR20.
+           START CRD020 KEY IS NOT < PORTADOR-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+           PERFORM UNTIL ST-CRD020 = "10"
+             READ CRD020 NEXT RECORD AT END MOVE "10" TO ST-CRD020
+               NOT AT END
+                 IF PORTADOR-CR20 <> GS-PORTADOR
+                    MOVE "10" TO ST-CRD020
+                 ELSE
+                    IF (VENCTO-INI-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT < VENCTO-INI-INV)
+                   AND (VENCTO-FIM-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT > VENCTO-FIM-INV)
+                   AND (MOVTO-INI-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT < MOVTO-INI-INV)
+                   AND (MOVTO-FIM-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT > MOVTO-FIM-INV)
+                   AND COD-COMPL-CR20 > RETOMAR-DE-CKP-W
+                       PERFORM MOVER-DADOS-TIPO1
+                       IF PORTADOR-ANT-CR20 NOT = SPACES
+                          AND PORTADOR-ANT-CR20 NOT = ZEROS
+                          PERFORM MONTA-ANOTACAO-TRANSF-PORTADOR
+                          PERFORM GRAVA-ANOTACAO
+                          PERFORM GRAVA-ANOTACAO-COD501
+                          MOVE SPACES TO PORTADOR-ANT-CR20
+                          REWRITE REG-CRD020
+                       END-IF
+                       PERFORM AVANCA-CHECKPOINT
+                    END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+           PERFORM MOVER-DADOS-TIPO4.
+           CLOSE REMESSA REMESSA2.
+           PERFORM RECONCILIA-REMESSA.
+           PERFORM ATUALIZA-SEQUENCIA.
+           PERFORM LIMPA-CHECKPOINT.
+
+       RECONCILIA-REMESSA SECTION.
+           MOVE ZEROS TO QTDE-REM-CONF-W VALOR-REM-CONF-W
+                         QTDE-REM2-CONF-W VALOR-REM2-CONF-W.
+
+           OPEN INPUT REMESSA.
+           MOVE ZEROS TO ST-REM.
+           PERFORM UNTIL ST-REM = "10"
+               READ REMESSA AT END MOVE "10" TO ST-REM
+                 NOT AT END
+                   MOVE REG-REMESSA(1: 2) TO TIPO-W
+                   IF TIPO-W = 1
+                      MOVE REG-REMESSA(3: 498) TO REM-TIPO1
+                      ADD 1               TO QTDE-REM-CONF-W
+                      ADD VALOR-TITULO-T1 TO VALOR-REM-CONF-W
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE REMESSA.
+
+           OPEN INPUT REMESSA2.
+           MOVE ZEROS TO ST-REM2.
+           PERFORM UNTIL ST-REM2 = "10"
+               READ REMESSA2 AT END MOVE "10" TO ST-REM2
+                 NOT AT END
+                   MOVE REG-REMESSA2(1: 2) TO TIPO-W
+                   IF TIPO-W = 1
+                      MOVE REG-REMESSA2(3: 498) TO REM-TIPO1
+                      ADD 1                TO QTDE-REM2-CONF-W
+                      ADD VALOR-TITULO-T1  TO VALOR-REM2-CONF-W
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE REMESSA2.
+
+           COMPUTE VALOR-TOTAL-CTS-W = VALOR-TOTAL * 100.
+
+           IF QTDE-TIT = QTDE-REM-CONF-W AND QTDE-TIT = QTDE-REM2-CONF-W
+          AND VALOR-TOTAL-CTS-W = VALOR-REM-CONF-W
+          AND VALOR-TOTAL-CTS-W = VALOR-REM2-CONF-W
+              MOVE "OK"         TO RESULTADO-CONF-W
+           ELSE
+              MOVE "DIVERGENTE" TO RESULTADO-CONF-W
+              MOVE SPACES TO GS-MENSAGEM-ERRO
+              MOVE "DIVERGENCIA DE TOTAIS ENTRE REMESSA/REMESSA2"
+                                TO GS-MENSAGEM-ERRO
+           END-IF.
+
+           MOVE SPACES TO REG-RETPORT.
+           STRING "RECONCILIACAO REMESSA " DATA-DIA-I
+                  " QTDE-GER=" QTDE-TIT " QTDE-REM=" QTDE-REM-CONF-W
+                  " QTDE-REM2=" QTDE-REM2-CONF-W
+                  " VALOR-GER=" VALOR-TOTAL-CTS-W
+                  " VALOR-REM=" VALOR-REM-CONF-W
+                  " VALOR-REM2=" VALOR-REM2-CONF-W
+                  " " RESULTADO-CONF-W
+                  DELIMITED BY SIZE INTO REG-RETPORT.
+           WRITE REG-RETPORT.
+
+       GERAR-REMESSA-CNAB240 SECTION.
+           MOVE ZEROS TO SEQ-W VALOR-TOTAL QTDE-TIT
+                          QTDE-REG-T240-W VALOR-TOTAL-T240-W
+                          QTDE-DESDE-CKP-W.
+           PERFORM LE-CHECKPOINT.
+           OPEN OUTPUT REMESSA240.
+           PERFORM MONTA-HEADER-ARQ-T240.
+           WRITE REG-REMESSA240 FROM REM240-HEAD-ARQ.
+           PERFORM MONTA-HEADER-LOTE-T240.
+           WRITE REG-REMESSA240 FROM REM240-HEAD-LOTE.
+           MOVE GS-PORTADOR TO PORTADOR-CR20.
+           START CRD020 KEY IS NOT < PORTADOR-CR20 INVALID KEY
+                 MOVE "10" TO ST-CRD020.
+           PERFORM UNTIL ST-CRD020 = "10"
+             READ CRD020 NEXT RECORD AT END MOVE "10" TO ST-CRD020
+               NOT AT END
+                 IF PORTADOR-CR20 <> GS-PORTADOR
+                    MOVE "10" TO ST-CRD020
+                 ELSE
+                    IF (VENCTO-INI-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT < VENCTO-INI-INV)
+                   AND (VENCTO-FIM-INV = ZEROS OR
+                        DATA-VENCTO-CR20 NOT > VENCTO-FIM-INV)
+                   AND (MOVTO-INI-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT < MOVTO-INI-INV)
+                   AND (MOVTO-FIM-INV = ZEROS OR
+                        DATA-EMISSAO-CR20 NOT > MOVTO-FIM-INV)
+                   AND COD-COMPL-CR20 > RETOMAR-DE-CKP-W
+                       PERFORM MONTA-SEGMENTO-P-T240
+                       WRITE REG-REMESSA240 FROM REM240-SEGM-P
+                       IF PORTADOR-ANT-CR20 NOT = SPACES
+                          AND PORTADOR-ANT-CR20 NOT = ZEROS
+                          PERFORM MONTA-ANOTACAO-TRANSF-PORTADOR
+                          PERFORM GRAVA-ANOTACAO
+                          PERFORM GRAVA-ANOTACAO-COD501
+                          MOVE SPACES TO PORTADOR-ANT-CR20
+                          REWRITE REG-CRD020
+                       END-IF
+                       PERFORM AVANCA-CHECKPOINT
+                    END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+           PERFORM MONTA-TRAILER-LOTE-T240.
+           WRITE REG-REMESSA240 FROM REM240-TRAILER-LOTE.
+           PERFORM MONTA-TRAILER-ARQ-T240.
+           WRITE REG-REMESSA240 FROM REM240-TRAILER-ARQ.
+           CLOSE REMESSA240.
+           MOVE QTDE-REG-T240-W TO QTDE-TIT.
+           MOVE VALOR-TOTAL-T240-W TO VALOR-TOTAL.
+           PERFORM ATUALIZA-SEQUENCIA.
+           PERFORM LIMPA-CHECKPOINT.
+
+       MONTA-HEADER-ARQ-T240 SECTION.
+           INITIALIZE REM240-HEAD-ARQ.
+           MOVE 1                     TO LOTE-T240-0.
+           MOVE ZEROS                 TO TIPO-REG-T240-0.
+           MOVE EMPRESA-W             TO NOME-EMP-T240-0.
+           MOVE GS-DESCR-PORTADOR     TO NOME-BANCO-T240-0.
+           MOVE CARTEIRA-T1-CD018       TO CONVENIO-T240-0.
+           MOVE DATA-DIA-I            TO DATA-GERACAO-T240-0.
+           MOVE 1                     TO SEQUENCIAL-T240-0.
+
+       MONTA-HEADER-LOTE-T240 SECTION.
+           INITIALIZE REM240-HEAD-LOTE.
+           MOVE 1                     TO LOTE-T240-1.
+           MOVE 1                     TO TIPO-REG-T240-1.
+           MOVE "R"                   TO TIPO-OPER-T240-1.
+           MOVE CARTEIRA-T1-CD018       TO CARTEIRA-T240-1.
+
+       MONTA-SEGMENTO-P-T240 SECTION.
+           ADD 1                      TO QTDE-REG-T240-W SEQ-W QTDE-TIT.
+           PERFORM CALCULA-NOSSO-NUMERO.
+           INITIALIZE REM240-SEGM-P.
+           MOVE 1                     TO LOTE-T240-P.
+           MOVE 3                     TO TIPO-REG-T240-P.
+           MOVE SEQ-W                 TO SEQUENCIAL-T240-P.
+           MOVE CARTEIRA-T1-CD018       TO CARTEIRA-T240-P.
+           MOVE NOSSO-NUMERO-T1       TO NOSSO-NUMERO-T240-P.
+           MOVE DATA-VENCTO-CR20      TO DATA-VENCTO-T240-P.
+           MOVE VALOR-TOT-CR20        TO VALOR-TITULO-T240-P.
+           MOVE COD-COMPL-CR20        TO DOCTO-T240-P.
+           ADD VALOR-TOT-CR20         TO VALOR-TOTAL-T240-W.
+           PERFORM GRAVA-HRM910.
+
+       MONTA-TRAILER-LOTE-T240 SECTION.
+           INITIALIZE REM240-TRAILER-LOTE.
+           MOVE 1                     TO LOTE-T240-5.
+           MOVE 5                     TO TIPO-REG-T240-5.
+           ADD 2                      TO QTDE-REG-T240-W.
+           MOVE QTDE-REG-T240-W       TO QTDE-REGS-LOTE-T240-5.
+           MOVE VALOR-TOTAL-T240-W    TO VALOR-TOTAL-LOTE-T240-5.
+
+       MONTA-TRAILER-ARQ-T240 SECTION.
+           INITIALIZE REM240-TRAILER-ARQ.
+           MOVE 9                     TO TIPO-REG-T240-9.
+           MOVE 1                     TO QTDE-LOTES-T240-9.
+           ADD 2                      TO QTDE-REG-T240-W.
+           MOVE QTDE-REG-T240-W       TO QTDE-REGS-T240-9.
+
        ATUALIZA-SEQUENCIA SECTION.
            CLOSE SEQBRAS
            OPEN I-O SEQBRAS
@@ -384,12 +830,53 @@ q   `  /e���0M� (��`
            REWRITE REG-SEQBRAS.
            CLOSE SEQBRAS
            OPEN INPUT SEQBRAS.
+
+       LE-CHECKPOINT SECTION.
+           MOVE ZEROS TO RETOMAR-DE-CKP-W.
+           MOVE GS-PORTADOR TO PORTADOR-CKP910.
+           READ CKP910 INVALID KEY
+                MOVE ZEROS TO RETOMAR-DE-CKP-W
+              NOT INVALID KEY
+                MOVE ULTIMO-DOCTO-CKP910 TO RETOMAR-DE-CKP-W
+           END-READ.
+
+       AVANCA-CHECKPOINT SECTION.
+           MOVE COD-COMPL-CR20 TO ULTIMO-DOCTO-CKP-W.
+           ADD 1 TO QTDE-DESDE-CKP-W.
+           IF QTDE-DESDE-CKP-W >= CHECKPOINT-INTERVALO-W
+              PERFORM GRAVA-CHECKPOINT
+              PERFORM ATUALIZA-SEQUENCIA
+              MOVE ZEROS TO QTDE-DESDE-CKP-W
+           END-IF.
+
+       GRAVA-CHECKPOINT SECTION.
+           MOVE GS-PORTADOR          TO PORTADOR-CKP910.
+           MOVE ULTIMO-DOCTO-CKP-W   TO ULTIMO-DOCTO-CKP910.
+           MOVE SEQUENCIA-W          TO SEQUENCIA-CKP910.
+           MOVE DATA-DIA-I           TO DATA-CKP910.
+           READ CKP910 INVALID KEY
+                WRITE REG-CKP910
+              NOT INVALID KEY
+                REWRITE REG-CKP910
+           END-READ.
+
+       LIMPA-CHECKPOINT SECTION.
+           MOVE GS-PORTADOR TO PORTADOR-CKP910.
+           READ CKP910 INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                DELETE CKP910 RECORD
+           END-READ.
+
        ABRE-ARQUIVO-ANOTACAO SECTION.
            OPEN I-O CRD200 CRD201.
            IF ST-CRD200 = "35"  CLOSE CRD200  OPEN OUTPUT CRD200
                                 CLOSE CRD200  OPEN I-O CRD200.
            IF ST-CRD201 = "35"  CLOSE CRD201  OPEN OUTPUT CRD201
                                 CLOSE CRD201  OPEN I-O CRD201.
+           OPEN I-O COD501.
+           IF ST-COD501 = "35"  CLOSE COD501  OPEN OUTPUT COD501
+                                CLOSE COD501  OPEN I-O COD501.
            IF ST-CRD200 <> "00"
               MOVE "ERRO ABERTURA CRD200: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CRD200 TO GS-MENSAGEM-ERRO(23: 02)
@@ -398,6 +885,21 @@ q   `  /e���0M� (��`
               MOVE "ERRO ABERTURA CRD201: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CRD201 TO GS-MENSAGEM-ERRO(23: 02)
               PERFORM CARREGA-MENSAGEM-ERRO.
+
+       MONTA-ANOTACAO-TRANSF-PORTADOR SECTION.
+           MOVE SPACES TO ANOTACAO-CR201-TEXTO-W.
+           MOVE "TRANSF.PORTADOR- DOCTO: XXXXXXXXXX - 99-XXXXXXXXXXXXXXX
+      -    "X P/ 99-XXXXXXXXXXXXXXXX" TO ANOTACAO-CR201-TEXTO-W.
+           MOVE NR-DOCTO-CR20    TO ANOTACAO-CR201-TEXTO-W(25: 11)
+           MOVE PORTADOR-ANT-CR20 TO ANOTACAO-CR201-TEXTO-W(38: 4)
+           MOVE PORTADOR-ANT-CR20 TO PORTADOR
+           READ CAD018 INVALID KEY MOVE SPACES TO NOME-PORT.
+           MOVE NOME-PORT        TO ANOTACAO-CR201-TEXTO-W(43: 16)
+           MOVE PORTADOR-CR20    TO ANOTACAO-CR201-TEXTO-W(63: 4)
+           MOVE PORTADOR-CR20    TO PORTADOR
+           READ CAD018 INVALID KEY MOVE SPACES TO NOME-PORT.
+           MOVE NOME-PORT        TO ANOTACAO-CR201-TEXTO-W(67: 16).
+
        GRAVA-ANOTACAO SECTION.
            MOVE COD-COMPL-CR20 TO COD-COMPL-CR200
            MOVE ZEROS TO SEQ-CR200 ULT-SEQ.
@@ -431,15 +933,7 @@ q   `  /e���0M� (��`
 
            MOVE SEQ-CR200      TO SEQ-CR201.
            MOVE COD-COMPL-CR20 TO COD-COMPL-CR201.
-           MOVE "TRANSF.PORTADOR- DOCTO: XXXXXXXXXX - 99-XXXXXXXXXXXXXXX
-      -    "X P/ 99-XXXXXXXXXXXXXXXX" TO ANOTACAO-CR201.
-           MOVE NR-DOCTO-CR20       TO ANOTACAO-CR201(25: 11)
-           MOVE PORTADOR-CR20       TO ANOTACAO-CR201(38: 4) PORTADOR
-           READ CAD018 INVALID KEY MOVE SPACES TO NOME-PORT.
-           MOVE NOME-PORT           TO ANOTACAO-CR201(43: 16)
-           MOVE GS-ACP-PORTADOR     TO ANOTACAO-CR201(63: 4) PORTADOR
-           READ CAD018 INVALID KEY MOVE SPACES TO NOME-PORT.
-           MOVE NOME-PORT           TO ANOTACAO-CR201(67: 16)
+           MOVE ANOTACAO-CR201-TEXTO-W TO ANOTACAO-CR201.
            MOVE ZEROS TO ST-CRD201.
            MOVE 1              TO SUBSEQ-CR201.
            PERFORM UNTIL ST-CRD201 = "10"
@@ -450,6 +944,27 @@ q   `  /e���0M� (��`
                 MOVE "10" TO ST-CRD201
              END-WRITE
            END-PERFORM.
+
+       GRAVA-ANOTACAO-COD501 SECTION.
+           MOVE NR-CONTRATO-CR20 TO NR-CONTRATO-TITULO-W.
+           IF NR-CONTRATO-TITULO-W NOT = ZEROS
+              MOVE NR-CONTRATO-TITULO-W TO NR-CONTRATO-CO501
+              MOVE ZEROS                TO ITEM-CO501
+              MOVE 1                    TO SUBITEM-CO501
+              MOVE ANOTACAO-CR201-TEXTO-W(1: 80) TO ANOTACAO-CO501
+              MOVE 09                   TO TIPO-CONTATO-CO501
+              MOVE ZEROS                TO DATA-RETORNO-CO501
+              MOVE ZEROS                TO ST-COD501
+              PERFORM UNTIL ST-COD501 = "10"
+                 WRITE REG-COD501 INVALID KEY
+                    ADD 1 TO SUBITEM-CO501
+                    CONTINUE
+                  NOT INVALID KEY
+                    MOVE "10" TO ST-COD501
+                 END-WRITE
+              END-PERFORM
+           END-IF.
+
        MOVER-DADOS-TIPO0 SECTION.
            MOVE 1 TO SEQ-W.
            MOVE "00"                     TO ID-REG-REM.
@@ -470,60 +985,14 @@ q   `  /e���0M� (��`
            INITIALIZE REM-TIPO1
            MOVE "01"                     TO ID-REG-REM
            MOVE ZEROS                    TO CONVENIO-T1
-           MOVE GS-CARTEIRA-BCO          TO CARTEIRA-T1
+           MOVE CARTEIRA-T1-CD018          TO CARTEIRA-T1
            MOVE 019                      TO VARIACAO-T1
            MOVE SPACES                   TO SEU-NUMERO-T1
            MOVE NR-DOCTO-CR20            TO SEU-NUMERO-T1
       *    STRING CLIENTE-CR20(1:4) NR-DOCTO-CR20 INTO SEU-NUMERO-T1
 
-      * CALCULO PARA O NOSSO NUMERO -> BANCO DO BRASIL
-
-           ADD 1 TO SEQUENCIA-W
-           STRING "2085583" SEQUENCIA-W INTO NOSSO-NUMERO-T1
-
-      *    STRING "178157" SEQUENCIA-W INTO TAB-SEQUENCIA
-      *    MOVE 0                        TO IND TOTAL
-      *    PERFORM UNTIL IND = 11
-      *        ADD 1 TO IND
-      *        EVALUATE IND
-      *            WHEN 1   COMPUTE VALOR = TAB-SEQ(IND) * 7
-      *            WHEN 2   COMPUTE VALOR = TAB-SEQ(IND) * 8
-      *            WHEN 3   COMPUTE VALOR = TAB-SEQ(IND) * 9
-      *            WHEN 4   COMPUTE VALOR = TAB-SEQ(IND) * 2
-      *            WHEN 5   COMPUTE VALOR = TAB-SEQ(IND) * 3
-      *            WHEN 6   COMPUTE VALOR = TAB-SEQ(IND) * 4
-      *            WHEN 7   COMPUTE VALOR = TAB-SEQ(IND) * 5
-      *            WHEN 8   COMPUTE VALOR = TAB-SEQ(IND) * 6
-      *            WHEN 9   COMPUTE VALOR = TAB-SEQ(IND) * 7
-      *            WHEN 10  COMPUTE VALOR = TAB-SEQ(IND) * 8
-      *            WHEN 11  COMPUTE VALOR = TAB-SEQ(IND) * 9
-      *        END-EVALUATE
-      *        COMPUTE TOTAL = TOTAL + VALOR
-      *    END-PERFORM
-      *
-      *    DIVIDE TOTAL BY 11 GIVING RESTO
-      *
-      *    COMPUTE RESTO = TOTAL - (RESTO * 11)
-      *
-      *    IF RESTO = 10
-      *       MOVE "X"   TO DIGITO-VERIFICADOR
-      *    ELSE
-      *       IF RESTO = 0
-      *          MOVE "0" TO DIGITO-VERIFICADOR
-      *       ELSE
-      *          MOVE RESTO(2:1) TO DIGITO-VERIFICADOR
-      *       END-IF
-      *    END-IF
-      *
-      *    STRING "1133379" SEQUENCIA-W DIGITO-VERIFICADOR "         "
-      *      INTO NOSSO-NUMERO-T1
-
-      *    MOVE ZEROS                    TO NOSSO-NUMERO-T1
+           PERFORM CALCULA-NOSSO-NUMERO.
 
-           MOVE "X"                      TO CONTROLE-T1(1: 1)
-           MOVE COD-COMPL-CR20           TO CONTROLE-T1(2: 9)
-           MOVE SEQ-CR20                 TO CONTROLE-T1(11: 05)
-           MOVE SPACES                   TO CONTROLE-T1(16: 10)
            MOVE "DM"                     TO SIGLA-ESPECIE-T1
            MOVE DATA-EMISSAO-CR20        TO DATA-EMISSAO-T1
            MOVE DATA-VENCTO-CR20         TO DATA-INV
@@ -541,17 +1010,35 @@ q   `  /e���0M� (��`
            COMPUTE VALOR-ATRASO = (VALOR-TOT-CR20 * TAXA-JUROS) / 30
            MOVE VALOR-ATRASO(1: 11)      TO VALOR-JUROS-T1(1: 11)
            MOVE VALOR-ATRASO(12: 2)      TO VALOR-JUROS-T1(12: 2)
-           MOVE ZEROS                    TO DATA-LIMITE-DESC-T1
-           MOVE ZEROS                    TO VALOR-DESCONTO-T1
+           IF TAXA-DESCONTO-W > ZEROS
+              MOVE FUNCTION INTEGER-OF-DATE (DATA-VENCTO-CR20)
+                                         TO JULIANO-VENCTO-W
+              COMPUTE JULIANO-LIMITE-DESC-W =
+                      JULIANO-VENCTO-W - DIAS-DESCONTO-W
+              MOVE FUNCTION DATE-OF-INTEGER (JULIANO-LIMITE-DESC-W)
+                                         TO DATA-LIMITE-DESC-T1
+              COMPUTE VALOR-DESCONTO-CALC-W =
+                      (VALOR-TOT-CR20 * TAXA-DESCONTO-W) / 100
+              MOVE VALOR-DESCONTO-CALC-W(1: 11)
+                                         TO VALOR-DESCONTO-T1(1: 11)
+              MOVE VALOR-DESCONTO-CALC-W(12: 2)
+                                         TO VALOR-DESCONTO-T1(12: 2)
+           ELSE
+              MOVE ZEROS                 TO DATA-LIMITE-DESC-T1
+              MOVE ZEROS                 TO VALOR-DESCONTO-T1
+           END-IF
            MOVE ZEROS                    TO VALOR-ABATIMENTO-T1
            MOVE GS-PROTESTO              TO QUANTIDADE-DIA-PRO-T1
            IF GS-PROTESTO > 0
-      *       MOVE GS-PROTESTO           TO MASC-DIA
+              MOVE GS-PROTESTO           TO MASC-DIA
               INITIALIZE MENSAGEM-T1
-      *       STRING "PROTESTAR APOS " MASC-DIA " DIAS" INTO
-      *               MENSAGEM-T1
+              STRING "PROTESTAR APOS " MASC-DIA " DIAS" INTO
+                      MENSAGEM-T1
            ELSE
-              MOVE "NAO RECEBER APOS 30 DIAS DE VENCIDO" TO MENSAGEM-T1
+              MOVE DIAS-CARENCIA-W       TO MASC-DIA
+              INITIALIZE MENSAGEM-T1
+              STRING "NAO RECEBER APOS " MASC-DIA " DIAS DE VENCIDO"
+                      INTO MENSAGEM-T1
            END-IF
            MOVE 002085583                TO CONVENIO7-POS-T1
 
@@ -611,6 +1098,8 @@ q   `  /e���0M� (��`
            MOVE ZEROS                    TO DATA-PAGAMENTO-T1
            MOVE ZEROS                    TO VALOR-PAGO-T1
            MOVE GS-MODALIDADE(1:2)       TO TIPO-MODALIDADE-T1
+           CALL "UTI0081" USING TIPO-MODALIDADE-T1 MODALIDADE-DESCR-T1
+           CANCEL "UTI0081"
            MOVE "09"                     TO ESTADO-DO-TITULO-T1
            MOVE ALL ZEROS                TO USO-DO-BANCO-T1
 
@@ -621,6 +1110,71 @@ q   `  /e���0M� (��`
            MOVE X"0D0A"    TO  PULA-REM2
            WRITE REG-REMESSA2.
       *    AFTER 1.
+
+           PERFORM GRAVA-HRM910.
+
+       CALCULA-NOSSO-NUMERO SECTION.
+      * CALCULO PARA O NOSSO NUMERO -> BANCO DO BRASIL
+
+           ADD 1 TO SEQUENCIA-W
+           MOVE ZEROS                    TO TAB-SEQUENCIA
+           MOVE CONVENIO7-POS-CD018      TO TAB-SEQUENCIA(1: 7)
+           MOVE SEQUENCIA-W              TO TAB-SEQUENCIA(8: 10)
+           MOVE 0                        TO IND TOTAL
+           PERFORM UNTIL IND = 17
+               ADD 1 TO IND
+               EVALUATE IND
+                   WHEN 1   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 2
+                   WHEN 2   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 9
+                   WHEN 3   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 8
+                   WHEN 4   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 7
+                   WHEN 5   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 6
+                   WHEN 6   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 5
+                   WHEN 7   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 4
+                   WHEN 8   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 3
+                   WHEN 9   COMPUTE VALOR = TAB-SEQ-DIG(IND) * 2
+                   WHEN 10  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 9
+                   WHEN 11  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 8
+                   WHEN 12  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 7
+                   WHEN 13  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 6
+                   WHEN 14  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 5
+                   WHEN 15  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 4
+                   WHEN 16  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 3
+                   WHEN 17  COMPUTE VALOR = TAB-SEQ-DIG(IND) * 2
+               END-EVALUATE
+               COMPUTE TOTAL = TOTAL + VALOR
+           END-PERFORM
+
+           DIVIDE TOTAL BY 11 GIVING RESTO REMAINDER RESTO
+
+           IF RESTO = 0
+              MOVE "0" TO DIGITO-VERIFICADOR
+           ELSE
+              COMPUTE RESTO = 11 - RESTO
+              MOVE RESTO(2:1) TO DIGITO-VERIFICADOR
+           END-IF
+
+           STRING "2085583" SEQUENCIA-W DIGITO-VERIFICADOR
+                  INTO NOSSO-NUMERO-T1
+
+           MOVE "X"                      TO CONTROLE-T1(1: 1)
+           MOVE COD-COMPL-CR20           TO CONTROLE-T1(2: 9)
+           MOVE SEQ-CR20                 TO CONTROLE-T1(11: 05)
+           MOVE SPACES                   TO CONTROLE-T1(16: 10).
+
+       GRAVA-HRM910 SECTION.
+      *    Registra o nosso-numero gerado p/ este titulo no historico
+      *    de buscas, qualquer que seja o layout de remessa.
+           MOVE NOSSO-NUMERO-T1          TO NOSSO-NUMERO-HRM910
+           MOVE CONTROLE-T1              TO CONTROLE-HRM910
+           MOVE COD-COMPL-CR20           TO COD-COMPL-HRM910
+           MOVE PORTADOR-CR20            TO PORTADOR-HRM910
+           MOVE SEQ-W                    TO SEQUENCIA-HRM910
+           MOVE DATA-DIA-I               TO DATA-GERACAO-HRM910
+           WRITE REG-HRM910 INVALID KEY
+               REWRITE REG-HRM910
+           END-WRITE.
+
        MOVER-DADOS-TIPO4 SECTION.
            MOVE "99"                     TO ID-REG-REM.
            MOVE SEQ-W                    TO QUANTIDADE-T2
@@ -656,27 +1210,51 @@ q   `  /e���0M� (��`
            MOVE "REFRESH-DATA" TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
            CLOSE REMESSA.
+
+       BUSCA-NOSSO-NUMERO SECTION.
+           MOVE SPACES TO GS-MENSAGEM-ERRO.
+           MOVE GS-NOSSO-NUMERO-BUSCA TO NOSSO-NUMERO-HRM910.
+           READ HRM910 INVALID KEY
+               MOVE "NOSSO NUMERO NAO ENCONTRADO NO HISTORICO"
+                                          TO GS-MENSAGEM-ERRO
+               MOVE ZEROS                 TO GS-COD-COMPL-BUSCA
+                                             GS-PORTADOR-BUSCA
+                                             GS-SEQUENCIA-BUSCA
+                                             GS-DATA-GERACAO-BUSCA
+           NOT INVALID KEY
+               MOVE COD-COMPL-HRM910      TO GS-COD-COMPL-BUSCA
+               MOVE PORTADOR-HRM910       TO GS-PORTADOR-BUSCA
+               MOVE SEQUENCIA-HRM910      TO GS-SEQUENCIA-BUSCA
+               MOVE DATA-GERACAO-HRM910   TO GS-DATA-GERACAO-BUSCA
+           END-READ.
+
        CABECALHO SECTION.
            MOVE DATA-DIA TO EMISSAO-REL.
            IF LIN = ZEROS
               WRITE REG-RELAT FROM CAB01
            ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
            WRITE REG-RELAT FROM CAB02.
-           WRITE REG-RELAT FROM CAB03.
+           IF GS-RELATORIO-JUROS-FLG-TRUE
+              WRITE REG-RELAT FROM CAB03-JUROS
+           ELSE
+              WRITE REG-RELAT FROM CAB03
+           END-IF.
            WRITE REG-RELAT FROM CAB02.
            MOVE 4 TO LIN.
        IMPRIME-RELATORIO SECTION.
+           MOVE GS-ORDEM-RELATORIO TO ORDEM-RELATORIO-W.
            ACCEPT VARIA-W FROM TIME.
            OPEN OUTPUT WORK.
            OPEN INPUT REMESSA.
            MOVE ZEROS TO SEQ-WK.
+           MOVE ZEROS TO QTDE-CAB-REL QTDE-TRA-REL.
+           MOVE SPACES TO NOME-EMP-REL-W SEQUENCIAL-REL-W.
            MOVE ZEROS TO ST-REM.
            PERFORM UNTIL ST-REM = "10"
              READ REMESSA AT END MOVE "10" TO ST-REM
                NOT AT END
                 MOVE REG-REMESSA(1: 2) TO TIPO-W
-                IF TIPO-W <> 1 CONTINUE
-                ELSE
+                IF TIPO-W = 1
                  MOVE REG-REMESSA(3: 498) TO REM-TIPO1
                  ADD 1 TO SEQ-WK
                  MOVE NOME-CLIENTE-T1        TO NOME-WK
@@ -687,8 +1265,29 @@ q   `  /e���0M� (��`
                  MOVE SEU-NUMERO-T1          TO DOCTO-WK
                  MOVE VALOR-TITULO-T1(4: 8)  TO VALOR-WK(1: 8)
                  MOVE VALOR-TITULO-T1(12: 2) TO VALOR-WK(9: 2)
+                 MOVE VALOR-JUROS-T1(4: 8)   TO VALOR-JUROS-WK(1: 8)
+                 MOVE VALOR-JUROS-T1(12: 2)  TO VALOR-JUROS-WK(9: 2)
+                 MOVE VALOR-DESCONTO-T1(4: 8) TO
+                      VALOR-DESCONTO-WK(1: 8)
+                 MOVE VALOR-DESCONTO-T1(12: 2) TO
+                      VALOR-DESCONTO-WK(9: 2)
+                 CALL "UTI0081" USING TIPO-MODALIDADE-T1
+                                      MODALIDADE-DESCR-T1
+                 CANCEL "UTI0081"
+                 MOVE MODALIDADE-DESCR-T1    TO MODALIDADE-WK
                  WRITE REG-WORK
                  END-WRITE
+                ELSE
+                 IF TIPO-W = 0
+                    MOVE REG-REMESSA(3: 498) TO REM-TIPO0
+                    MOVE NOME-EMP-T0         TO NOME-EMP-REL-W
+                    MOVE REG-REMESSA(395: 6) TO SEQUENCIAL-REL-W
+                    ADD 1 TO QTDE-CAB-REL
+                 ELSE
+                    IF TIPO-W = 9
+                       ADD 1 TO QTDE-TRA-REL
+                    END-IF
+                 END-IF
                 END-IF
              END-READ
            END-PERFORM.
@@ -698,9 +1297,20 @@ q   `  /e���0M� (��`
            CLOSE WORK.  OPEN INPUT WORK.
            MOVE ZEROS TO LIN.
            PERFORM CABECALHO.
-           MOVE SPACES TO NOME-WK.
-           START WORK KEY IS NOT < NOME-WK INVALID KEY
-                 MOVE "10" TO ST-WORK.
+           EVALUATE TRUE
+               WHEN ORDEM-REL-DOCTO
+                   MOVE SPACES TO DOCTO-WK
+                   START WORK KEY IS NOT < DOCTO-WK INVALID KEY
+                         MOVE "10" TO ST-WORK
+               WHEN ORDEM-REL-CIDADE
+                   MOVE SPACES TO CIDADE-UF-WK
+                   START WORK KEY IS NOT < CIDADE-UF-WK INVALID KEY
+                         MOVE "10" TO ST-WORK
+               WHEN OTHER
+                   MOVE SPACES TO NOME-WK
+                   START WORK KEY IS NOT < NOME-WK INVALID KEY
+                         MOVE "10" TO ST-WORK
+           END-EVALUATE.
            PERFORM UNTIL ST-WORK = "10"
              READ WORK NEXT RECORD END MOVE "10" TO ST-WORK
                NOT AT END
@@ -711,7 +1321,17 @@ q   `  /e���0M� (��`
                  MOVE CEP-WK            TO CEP-REL
                  MOVE DOCTO-WK          TO DOCTO-REL
                  MOVE VALOR-WK          TO VALOR-REL
-                 WRITE REG-RELAT FROM LINDET
+                 MOVE MODALIDADE-WK     TO MODALIDADE-REL
+                 IF GS-RELATORIO-JUROS-FLG-TRUE
+                    MOVE NOME-WK             TO NOME-REL-JR
+                    MOVE DOCTO-WK            TO DOCTO-REL-JR
+                    MOVE VALOR-WK            TO VALOR-REL-JR
+                    MOVE VALOR-JUROS-WK      TO VALOR-JUROS-REL-JR
+                    MOVE VALOR-DESCONTO-WK   TO VALOR-DESCONTO-REL-JR
+                    WRITE REG-RELAT FROM LINDET-JUROS
+                 ELSE
+                    WRITE REG-RELAT FROM LINDET
+                 END-IF
                  ADD 1 TO LIN
                  IF LIN > 56 PERFORM CABECALHO
                  END-IF
@@ -720,6 +1340,11 @@ q   `  /e���0M� (��`
            MOVE VALOR-TOTAL             TO VALOR-TOTAL-REL.
            MOVE QTDE-TIT                TO QTDE-TIT-TOTAL-REL.
            WRITE REG-RELAT FROM LINDET1 AFTER 3.
+           MOVE QTDE-CAB-REL            TO QTDE-CAB-TOTAL-REL.
+           MOVE QTDE-TRA-REL            TO QTDE-TRA-TOTAL-REL.
+           MOVE NOME-EMP-REL-W          TO NOME-EMP-TOTAL-REL.
+           MOVE SEQUENCIAL-REL-W        TO SEQUENCIAL-TOTAL-REL.
+           WRITE REG-RELAT FROM LINDET2 AFTER 2.
            MOVE SPACES TO REG-RELAT.
            WRITE REG-RELAT AFTER PAGE.
            CLOSE RELAT REMESSA WORK.
@@ -817,6 +1442,7 @@ q   `  /e���0M� (��`
            MOVE "CEP"               TO GS-LINDET(440:9)
            MOVE "CIDADE"            TO GS-LINDET(449:16)
            MOVE "UF"                TO GS-LINDET(465:3)
+           MOVE "MODALIDADE"        TO GS-LINDET(468:20)
 
            MOVE "INSERE-LIST" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
@@ -824,6 +1450,8 @@ q   `  /e���0M� (��`
        LINDET-TIPO1 SECTION.
            MOVE SPACES TO GS-LINDET.
            MOVE REG-REMESSA(3: 498)    TO REM-TIPO1.
+           CALL "UTI0081" USING TIPO-MODALIDADE-T1 MODALIDADE-DESCR-T1
+           CANCEL "UTI0081"
            MOVE CONVENIO-T1            TO GS-LINDET(1:7)
            MOVE CARTEIRA-T1            TO GS-LINDET(8:3)
            MOVE VARIACAO-T1            TO GS-LINDET(11:4)
@@ -859,6 +1487,7 @@ q   `  /e���0M� (��`
            MOVE CEP-CLIENTE-T1         TO GS-LINDET(440:9)
            MOVE CIDADE-CLIENTE-T1      TO GS-LINDET(449:16)
            MOVE UF-CLIENTE-T1          TO GS-LINDET(465:3)
+           MOVE MODALIDADE-DESCR-T1    TO GS-LINDET(468:20)
 
            MOVE "INSERE-LIST" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
@@ -932,7 +1561,7 @@ q   `  /e���0M� (��`
            close logacess
 
            CLOSE CRD020 SEQBRAS CGD010 CGD011 CGD014 CAD010 CAD018
-                 CAD002 RETPORT.
+                 CAD002 RETPORT PRF910 CKP910 HRM910.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
