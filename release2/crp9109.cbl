@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRP9109.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *IMPORTA RETORNO DO BANCO E BAIXA/REJEITA TITULOS DO CRD020,
+      *EM PAREAMENTO COM O ARQUIVO REMESSA GERADO PELO CRP9108.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+           COPY CRPX200.
+           COPY CRPX201.
+           SELECT RETORNO ASSIGN TO PATH-RETORNO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-RETORNO.
+           SELECT REL9109 ASSIGN TO REL9109-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9109.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+       COPY CRPW200.
+       COPY CRPW201.
+       FD  RETORNO
+           LABEL RECORD IS OMITTED.
+       01  REG-RETORNO.
+           05  TIPO-REG-RET          PIC X(01).
+           05  FILLER-RET-A          PIC X(40).
+           05  CONTROLE-RET          PIC X(25).
+           05  COD-COMPL-RET REDEFINES CONTROLE-RET.
+               10  FILLER            PIC X(01).
+               10  COD-COMPL-CR20-RET PIC 9(09).
+               10  FILLER            PIC X(15).
+           05  FILLER-RET-B          PIC X(15).
+           05  CODIGO-OCORRENCIA-RET PIC X(02).
+           05  DATA-OCORRENCIA-RET   PIC 9(06).
+           05  VALOR-PAGO-RET        PIC 9(11)V99.
+           05  FILLER-RET-C          PIC X(298).
+       FD  REL9109
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9109               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PATH-RETORNO              PIC X(30)  VALUE SPACES.
+       01  REL9109-NOME              PIC X(12)  VALUE SPACES.
+       01  ST-CRD020                 PIC XX     VALUE SPACES.
+       01  ST-CRD200                 PIC XX     VALUE SPACES.
+       01  ST-CRD201                 PIC XX     VALUE SPACES.
+       01  ST-RETORNO                PIC XX     VALUE SPACES.
+       01  ST-REL9109                PIC XX     VALUE SPACES.
+       01  FIM-RETORNO-SW            PIC X      VALUE "N".
+           88  FIM-RETORNO                 VALUE "S".
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-BAIXADOS-W           PIC 9(06)  VALUE ZEROS.
+       01  QTDE-REJEITADOS-W         PIC 9(06)  VALUE ZEROS.
+       01  QTDE-NAO-ENCONTRADOS-W    PIC 9(06)  VALUE ZEROS.
+       01  DATA-DIA-I                PIC 9(08)  VALUE ZEROS.
+       01  HORA-BRA                  PIC 9(08)  VALUE ZEROS.
+       01  ULT-SEQ                   PIC 9(05)  VALUE ZEROS.
+       01  ANOTACAO-RET-W            PIC X(40)  VALUE SPACES.
+       01  VALOR-PAGO-EDIT-W         PIC ZZZZZZZZZ9,99.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-RETORNO UNTIL FIM-RETORNO.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "CRD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD020.
+           MOVE "CRD200"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD200.
+           MOVE "CRD201"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD201.
+           MOVE "RETORNO" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-RETORNO.
+           MOVE "REL9109" TO REL9109-NOME.
+
+           ACCEPT DATA-DIA-I FROM DATE YYYYMMDD.
+           ACCEPT HORA-BRA   FROM TIME.
+
+           OPEN I-O CRD020 CRD200 CRD201.
+           IF ST-CRD200 = "35"  CLOSE CRD200  OPEN OUTPUT CRD200
+                                CLOSE CRD200  OPEN I-O CRD200.
+           IF ST-CRD201 = "35"  CLOSE CRD201  OPEN OUTPUT CRD201
+                                CLOSE CRD201  OPEN I-O CRD201.
+           OPEN INPUT RETORNO.
+           OPEN OUTPUT REL9109.
+           IF ST-RETORNO <> "00"
+              MOVE "S" TO FIM-RETORNO-SW
+           END-IF.
+
+       2000-PROCESSA-RETORNO SECTION.
+           READ RETORNO AT END MOVE "S" TO FIM-RETORNO-SW
+             NOT AT END
+               ADD 1 TO QTDE-LIDOS-W
+               IF TIPO-REG-RET = "1"
+                  PERFORM 2100-BAIXA-TITULO
+               END-IF
+           END-READ.
+
+       2100-BAIXA-TITULO SECTION.
+           MOVE COD-COMPL-CR20-RET TO COD-COMPL-CR20.
+           READ CRD020 KEY IS COD-COMPL-CR20 INVALID KEY
+                ADD 1 TO QTDE-NAO-ENCONTRADOS-W
+                PERFORM 2900-GRAVA-LINHA-REL
+              NOT INVALID KEY
+                EVALUATE CODIGO-OCORRENCIA-RET
+                    WHEN "06"
+                    WHEN "17"
+                        MOVE "PG" TO STATUS-CR20
+                        MOVE DATA-OCORRENCIA-RET TO DATA-BAIXA-CR20
+                        MOVE VALOR-PAGO-RET      TO VALOR-PAGO-CR20
+                        REWRITE REG-CRD020
+                        ADD 1 TO QTDE-BAIXADOS-W
+                        MOVE "BAIXA-RETORNO- TITULO PAGO/LIQUIDADO"
+                             TO ANOTACAO-RET-W
+                        PERFORM 2200-GRAVA-ANOTACAO
+                    WHEN "02"
+                        MOVE "CF" TO STATUS-CR20
+                        REWRITE REG-CRD020
+                        MOVE "BAIXA-RETORNO- ENTRADA CONFIRMADA"
+                             TO ANOTACAO-RET-W
+                        PERFORM 2200-GRAVA-ANOTACAO
+                    WHEN "09"
+                    WHEN "10"
+                        MOVE "RJ" TO STATUS-CR20
+                        REWRITE REG-CRD020
+                        ADD 1 TO QTDE-REJEITADOS-W
+                        MOVE "BAIXA-RETORNO- TITULO REJEITADO/BAIXADO"
+                             TO ANOTACAO-RET-W
+                        PERFORM 2200-GRAVA-ANOTACAO
+                    WHEN OTHER
+                        MOVE "BAIXA-RETORNO- OCORRENCIA "
+                             TO ANOTACAO-RET-W
+                        MOVE CODIGO-OCORRENCIA-RET TO
+                             ANOTACAO-RET-W(29: 2)
+                        PERFORM 2200-GRAVA-ANOTACAO
+                END-EVALUATE
+                PERFORM 2900-GRAVA-LINHA-REL
+           END-READ.
+
+       2200-GRAVA-ANOTACAO SECTION.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR200.
+           MOVE ZEROS TO SEQ-CR200 ULT-SEQ.
+           START CRD200 KEY IS NOT < CHAVE-CR200 INVALID KEY
+                 MOVE "10" TO ST-CRD200.
+           PERFORM UNTIL ST-CRD200 = "10"
+             READ CRD200 NEXT RECORD AT END MOVE "10" TO ST-CRD200
+               NOT AT END
+                 IF COD-COMPL-CR200 <> COD-COMPL-CR20
+                    MOVE "10" TO ST-CRD200
+                 ELSE MOVE SEQ-CR200 TO ULT-SEQ
+                      CONTINUE
+             END-READ
+           END-PERFORM.
+           MOVE ZEROS          TO SITUACAO-ANOTACAO-CR200.
+           ADD 1 TO ULT-SEQ.
+           MOVE ULT-SEQ        TO SEQ-CR200.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR200.
+           MOVE ZEROS          TO DATA-RETORNO-CR200.
+           MOVE "CRP9109"      TO USUARIO-CR200.
+           MOVE DATA-DIA-I     TO DATA-MOVTO-CR200.
+           MOVE HORA-BRA(1: 4) TO HORA-MOVTO-CR200.
+
+           MOVE ZEROS TO ST-CRD200.
+           PERFORM UNTIL ST-CRD200 = "10"
+              WRITE REG-CRD200 INVALID KEY
+                 ADD 1 TO SEQ-CR200
+                 CONTINUE
+               NOT INVALID KEY MOVE "10" TO ST-CRD200
+           END-PERFORM.
+
+           MOVE SEQ-CR200      TO SEQ-CR201.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR201.
+           MOVE ANOTACAO-RET-W TO ANOTACAO-CR201.
+           MOVE ZEROS TO ST-CRD201.
+           MOVE 1              TO SUBSEQ-CR201.
+           PERFORM UNTIL ST-CRD201 = "10"
+             WRITE REG-CRD201 INVALID KEY
+               ADD 1 TO SUBSEQ-CR201
+               CONTINUE
+              NOT INVALID KEY
+                MOVE "10" TO ST-CRD201
+             END-WRITE
+           END-PERFORM.
+
+       2900-GRAVA-LINHA-REL SECTION.
+           MOVE SPACES TO REG-REL9109.
+           MOVE COD-COMPL-CR20-RET TO REG-REL9109(1: 9).
+           MOVE CODIGO-OCORRENCIA-RET TO REG-REL9109(12: 2).
+           MOVE VALOR-PAGO-RET TO VALOR-PAGO-EDIT-W.
+           MOVE VALOR-PAGO-EDIT-W TO REG-REL9109(16: 13).
+           WRITE REG-REL9109.
+
+       3000-FINALIZA SECTION.
+           CLOSE RETORNO REL9109 CRD020 CRD200 CRD201.
+           DISPLAY "CRP9109 - REGISTROS LIDOS......: " QTDE-LIDOS-W.
+           DISPLAY "CRP9109 - TITULOS BAIXADOS......: " QTDE-BAIXADOS-W.
+           DISPLAY "CRP9109 - REJEITADOS.......: " QTDE-REJEITADOS-W.
+           DISPLAY "CRP9109 - NAO ENCONTRADOS NO CRD020: "
+                    QTDE-NAO-ENCONTRADOS-W.
