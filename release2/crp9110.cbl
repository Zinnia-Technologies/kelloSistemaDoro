@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRP9110.
+       AUTHOR.        ALFREDO SAVIOLLI NETO.
+      *RELATORIO DE TEMPO DE USO POR USUARIO/DIA/PROGRAMA, A PARTIR
+      *DOS REGISTROS ABERTO/FECHADO GRAVADOS EM LOGACESS PELO CAP019
+      *E PELO CRP9108.
+       DATE-WRITTEN.  08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGACESS.SEL.
+           SELECT REL9110 ASSIGN TO REL9110-NOME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-REL9110.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGACESS.FD.
+       FD  REL9110
+           LABEL RECORD IS OMITTED.
+       01  REG-REL9110               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REL9110-NOME              PIC X(12)  VALUE SPACES.
+       01  FS-LOGACESS               PIC XX     VALUE SPACES.
+       01  ST-REL9110                PIC XX     VALUE SPACES.
+       01  FIM-LOGACESS-SW           PIC X      VALUE "N".
+           88  FIM-LOGACESS                VALUE "S".
+       01  PRIMEIRO-REG-SW           PIC X      VALUE "S".
+           88  PRIMEIRO-REG                 VALUE "S".
+       01  ABERTURA-PENDENTE-SW      PIC X      VALUE "N".
+           88  ABERTURA-PENDENTE            VALUE "S".
+       01  QTDE-LIDOS-W              PIC 9(06)  VALUE ZEROS.
+       01  QTDE-SESSOES-W            PIC 9(06)  VALUE ZEROS.
+
+       01  USUARIO-ANT-W             PIC X(08)  VALUE SPACES.
+       01  DATA-ANT-W                PIC 9(08)  VALUE ZEROS.
+       01  PROGRAMA-ANT-W            PIC X(08)  VALUE SPACES.
+
+       01  HORA-ABERTO-W             PIC 9(08)  VALUE ZEROS.
+       01  HORA-DECOMP-W REDEFINES HORA-ABERTO-W.
+           05  HH-ABERTO-W           PIC 99.
+           05  MM-ABERTO-W           PIC 99.
+           05  SS-ABERTO-W           PIC 99.
+           05  CC-ABERTO-W           PIC 99.
+       01  HORA-FECHADO-W            PIC 9(08)  VALUE ZEROS.
+       01  HORA-FECHADO-DECOMP-W REDEFINES HORA-FECHADO-W.
+           05  HH-FECHADO-W          PIC 99.
+           05  MM-FECHADO-W          PIC 99.
+           05  SS-FECHADO-W          PIC 99.
+           05  CC-FECHADO-W          PIC 99.
+       01  SEG-ABERTO-W              PIC 9(08)  VALUE ZEROS.
+       01  SEG-FECHADO-W             PIC 9(08)  VALUE ZEROS.
+       01  SEG-SESSAO-W              PIC S9(08) VALUE ZEROS.
+       01  SEG-PROGRAMA-W            PIC 9(08)  VALUE ZEROS.
+       01  SEG-USUARIO-DIA-W         PIC 9(08)  VALUE ZEROS.
+       01  HORAS-EDIT-W              PIC 9(04).
+       01  MINUTOS-EDIT-W            PIC 99.
+
+       01  EMP-REFERENCIA.
+           05  FILLER                PIC X(15) VALUE "\PROGRAMA\KELLO".
+           05  VAR1                  PIC X VALUE "\".
+           05  EMP-REC               PIC XXX.
+           05  VAR2                  PIC X VALUE "\".
+           05  ARQ-REC               PIC X(10).
+       01  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+       COPY "PARAMETR".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-LOGACESS UNTIL FIM-LOGACESS.
+           PERFORM 3000-FINALIZA.
+           STOP RUN.
+
+       1000-INICIALIZA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF TO
+                                                     ARQUIVO-LOGACESS.
+           MOVE "REL9110" TO REL9110-NOME.
+
+           OPEN INPUT LOGACESS.
+           OPEN OUTPUT REL9110.
+           IF FS-LOGACESS <> "00"
+              MOVE "S" TO FIM-LOGACESS-SW
+           ELSE
+              MOVE SPACES TO LOGACESS-USUARIO
+              MOVE ZEROS  TO LOGACESS-DATA
+              MOVE SPACES TO LOGACESS-PROGRAMA
+              MOVE ZEROS  TO LOGACESS-SEQUENCIA
+              START LOGACESS KEY IS NOT < LOGACESS-CHAVE INVALID KEY
+                    MOVE "S" TO FIM-LOGACESS-SW
+           END-IF.
+
+       2000-PROCESSA-LOGACESS SECTION.
+           READ LOGACESS NEXT RECORD AT END
+                MOVE "S" TO FIM-LOGACESS-SW
+                IF NOT PRIMEIRO-REG
+                   PERFORM 2600-IMPRIME-PROGRAMA
+                   PERFORM 2700-IMPRIME-USUARIO-DIA
+                END-IF
+              NOT AT END
+                ADD 1 TO QTDE-LIDOS-W
+                IF PRIMEIRO-REG
+                   MOVE "N"               TO PRIMEIRO-REG-SW
+                   MOVE LOGACESS-USUARIO  TO USUARIO-ANT-W
+                   MOVE LOGACESS-DATA     TO DATA-ANT-W
+                   MOVE LOGACESS-PROGRAMA TO PROGRAMA-ANT-W
+                ELSE
+                   IF LOGACESS-USUARIO <> USUARIO-ANT-W OR
+                      LOGACESS-DATA    <> DATA-ANT-W
+                      PERFORM 2600-IMPRIME-PROGRAMA
+                      PERFORM 2700-IMPRIME-USUARIO-DIA
+                      MOVE LOGACESS-USUARIO  TO USUARIO-ANT-W
+                      MOVE LOGACESS-DATA     TO DATA-ANT-W
+                      MOVE LOGACESS-PROGRAMA TO PROGRAMA-ANT-W
+                   ELSE
+                      IF LOGACESS-PROGRAMA <> PROGRAMA-ANT-W
+                         PERFORM 2600-IMPRIME-PROGRAMA
+                         MOVE LOGACESS-PROGRAMA TO PROGRAMA-ANT-W
+                      END-IF
+                   END-IF
+                END-IF
+                PERFORM 2100-ACUMULA-SESSAO
+           END-READ.
+
+       2100-ACUMULA-SESSAO SECTION.
+           EVALUATE LOGACESS-STATUS
+               WHEN "ABERTO"
+                   MOVE LOGACESS-HORAS TO HORA-ABERTO-W
+                   MOVE "S" TO ABERTURA-PENDENTE-SW
+               WHEN "FECHADO"
+                   IF ABERTURA-PENDENTE
+                      MOVE LOGACESS-HORAS TO HORA-FECHADO-W
+                      COMPUTE SEG-ABERTO-W =
+                              HH-ABERTO-W * 3600 + MM-ABERTO-W * 60
+                              + SS-ABERTO-W
+                      COMPUTE SEG-FECHADO-W =
+                              HH-FECHADO-W * 3600 + MM-FECHADO-W * 60
+                              + SS-FECHADO-W
+                      COMPUTE SEG-SESSAO-W =
+                              SEG-FECHADO-W - SEG-ABERTO-W
+                      IF SEG-SESSAO-W < 0
+                         ADD 86400 TO SEG-SESSAO-W
+                      END-IF
+                      ADD SEG-SESSAO-W TO SEG-PROGRAMA-W
+                      ADD SEG-SESSAO-W TO SEG-USUARIO-DIA-W
+                      ADD 1             TO QTDE-SESSOES-W
+                      MOVE "N" TO ABERTURA-PENDENTE-SW
+                   END-IF
+           END-EVALUATE.
+
+       2600-IMPRIME-PROGRAMA SECTION.
+           MOVE SPACES TO REG-REL9110.
+           MOVE USUARIO-ANT-W        TO REG-REL9110(1: 8)
+           MOVE DATA-ANT-W           TO REG-REL9110(10: 8)
+           MOVE PROGRAMA-ANT-W       TO REG-REL9110(19: 8)
+           COMPUTE HORAS-EDIT-W   = SEG-PROGRAMA-W / 3600
+           COMPUTE MINUTOS-EDIT-W = (SEG-PROGRAMA-W -
+                                     HORAS-EDIT-W * 3600) / 60
+           MOVE HORAS-EDIT-W         TO REG-REL9110(28: 4)
+           MOVE "H"                  TO REG-REL9110(32: 1)
+           MOVE MINUTOS-EDIT-W       TO REG-REL9110(33: 2)
+           MOVE "M"                  TO REG-REL9110(35: 1)
+           WRITE REG-REL9110.
+           MOVE "N" TO ABERTURA-PENDENTE-SW.
+           MOVE ZEROS TO SEG-PROGRAMA-W.
+
+       2700-IMPRIME-USUARIO-DIA SECTION.
+           MOVE SPACES TO REG-REL9110.
+           MOVE USUARIO-ANT-W        TO REG-REL9110(1: 8)
+           MOVE DATA-ANT-W           TO REG-REL9110(10: 8)
+           MOVE "TOTAL DIA"          TO REG-REL9110(19: 9)
+           COMPUTE HORAS-EDIT-W   = SEG-USUARIO-DIA-W / 3600
+           COMPUTE MINUTOS-EDIT-W = (SEG-USUARIO-DIA-W -
+                                     HORAS-EDIT-W * 3600) / 60
+           MOVE HORAS-EDIT-W         TO REG-REL9110(28: 4)
+           MOVE "H"                  TO REG-REL9110(32: 1)
+           MOVE MINUTOS-EDIT-W       TO REG-REL9110(33: 2)
+           MOVE "M"                  TO REG-REL9110(35: 1)
+           WRITE REG-REL9110.
+           MOVE ZEROS TO SEG-USUARIO-DIA-W.
+
+       3000-FINALIZA SECTION.
+           CLOSE LOGACESS REL9110.
+           DISPLAY "CRP9110 - REGISTROS LIDOS......: " QTDE-LIDOS-W.
+           DISPLAY "CRP9110 - SESSOES CONTABILIZADAS: " QTDE-SESSOES-W.
